@@ -39,6 +39,13 @@
           05 WRK-DATAMES  PIC X(02).                                    00059522
           05 FILLER       PIC X(01) VALUE '-'.                          00059632
           05 WRK-DATADIA  PIC X(02).                                    00059722
+                                                                        00059920
+       01 WRK-DATANASC.                                                 00059930
+          05 WRK-NASCANO  PIC X(04).                                    00059940
+          05 FILLER       PIC X(01) VALUE '-'.                          00059950
+          05 WRK-NASCMES  PIC X(02).                                    00059960
+          05 FILLER       PIC X(01) VALUE '-'.                          00059970
+          05 WRK-NASCDIA  PIC X(02).                                    00059980
                                                                         00059821
       *----------------------------------------------------             00059921
        01 FILLER PIC X(48) VALUE                                        00060021
@@ -46,7 +53,42 @@
       *----------------------------------------------------             00060221
        77 WRK-SQLCODE     PIC -999.                                     00060321
        77 WRK-NULL-EMAIL  PIC S9(04) COMP.                              00060421
+       77 WRK-NULL-GERENTE PIC S9(04) COMP.                             00060422
        77 WRK-FLAG        PIC 9(02).                                    00060538
+       77 WRK-AT-COUNT    PIC 9(02).                                    00060541
+       77 WRK-DOT-COUNT   PIC 9(02).                                    00060542
+       77 WRK-EMAIL-USER  PIC X(40).                                    00060543
+       77 WRK-EMAIL-DOMIN PIC X(40).                                    00060544
+       77 WRK-DIAS-MES    PIC 9(02).                                    00060545
+       77 WRK-TERMINAL    PIC X(04).                                    00060546
+      *----------------------------------------------------             00060547
+       01 WRK-ANTES.                                                    00060548
+          05 WRK-ANTES-NOME    PIC X(30).                               00060549
+          05 WRK-ANTES-SETOR   PIC X(04).                               00060550
+          05 WRK-ANTES-SALARIO PIC 9(08)V9(02).                         00060551
+          05 WRK-ANTES-DATAADM PIC X(10).                               00060552
+          05 WRK-ANTES-EMAIL   PIC X(40).                               00060553
+      *----------------------------------------------------             00060551
+       01 FILLER PIC X(48) VALUE                                        00060552
+           '--------------AREA DE BROWSE/PESQUISA---------'.            00060553
+      *----------------------------------------------------             00060554
+       01 WRK-COMMAREA.                                                 00060555
+          05 WRK-COMM-MODO       PIC X(01).                             00060556
+             88 WRK-COMM-MODO-ID    VALUE 'I'.                          00060557
+             88 WRK-COMM-MODO-NOME  VALUE 'N'.                          00060558
+             88 WRK-COMM-MODO-SETOR VALUE 'S'.                          00060559
+          05 WRK-COMM-ULT-ID      PIC 9(05).                            00060560
+          05 WRK-COMM-NOME        PIC X(30).                            00060561
+          05 WRK-COMM-SETOR       PIC X(04).                            00060562
+       77 WRK-FILTRO-NOME     PIC X(31).                                00060563
+      *-----------------------------------------------------            00060571
+       LINKAGE                                    SECTION.              00060572
+      *-----------------------------------------------------            00060573
+       01 DFHCOMMAREA.                                                  00060574
+          05 LK-COMM-MODO        PIC X(01).                             00060575
+          05 LK-COMM-ULT-ID      PIC 9(05).                             00060576
+          05 LK-COMM-NOME        PIC X(30).                             00060577
+          05 LK-COMM-SETOR       PIC X(04).                             00060578
       *====================================================             00061008
        PROCEDURE                                 DIVISION.              00070007
       *====================================================             00071010
@@ -63,6 +105,13 @@
       *-----------------------------------------------------            00079521
        1000-INICIALIZAR                           SECTION.              00079621
       *-----------------------------------------------------            00079721
+             IF EIBCALEN GREATER 0                                      00080013
+              MOVE DFHCOMMAREA TO WRK-COMMAREA                          00080014
+             ELSE                                                       00080015
+              MOVE SPACES TO WRK-COMMAREA                               00080016
+              MOVE 0 TO WRK-COMM-ULT-ID                                 00080017
+             END-IF.                                                    00080018
+                                                                        00080019
              EXEC CICS SEND                                             00080012
                MAPSET('F22CIM1')                                        00090001
                MAP('MAPA01')                                            00100001
@@ -93,6 +142,14 @@
               PERFORM 2200-INCLUIR                                      00199141
              WHEN EIBAID = '7'                                          00199241
               PERFORM 2250-EXCLUIR                                      00199341
+             WHEN EIBAID = '8'                                          00199351
+              PERFORM 2300-ALTERAR                                      00199361
+             WHEN EIBAID = '9'                                          00199362
+              PERFORM 2400-BROWSE-INICIAR                               00199363
+             WHEN EIBAID = '#'                                          00199364
+              PERFORM 2410-PROX-REGISTRO                                00199365
+             WHEN EIBAID = '@'                                          00199366
+              PERFORM 2420-REG-ANTERIOR                                 00199367
              END-EVALUATE.                                              00199441
                                                                         00199541
              EXEC CICS SEND                                             00199741
@@ -108,8 +165,12 @@
       *-----------------------------------------------------            00200741
        2050-LIMPAR                                SECTION.              00200841
       *-----------------------------------------------------            00200941
+             MOVE SPACES TO WRK-COMMAREA.                                00201013
+             MOVE 0 TO WRK-COMM-ULT-ID.                                 00201014
              EXEC CICS                                                  00201012
               RETURN TRANSID ('T221')                                   00201122
+                COMMAREA(WRK-COMMAREA)                                  00201123
+                LENGTH(LENGTH OF WRK-COMMAREA)                          00201124
              END-EXEC.                                                  00201242
       *-----------------------------------------------------            00201341
        2050-99-FIM.                                  EXIT.              00201441
@@ -130,15 +191,18 @@
       *-----------------------------------------------------            00202941
              MOVE IDI TO DB2-ID.                                        00210042
               EXEC SQL                                                  00211021
-               SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL               00212021
+               SELECT ID,NOME,SETOR,SALARIO,DATAADM,DATANASC,EMAIL,     00212021
+                      GERENTE                                           00212022
                INTO :DB2-ID,                                            00213021
                     :DB2-NOME,                                          00214021
                     :DB2-SETOR,                                         00215021
                     :DB2-SALARIO,                                       00216021
                     :DB2-DATAADM,                                       00217021
-                    :DB2-EMAIL      :WRK-NULL-EMAIL                     00218021
+                    :DB2-DATANASC,                                      00217022
+                    :DB2-EMAIL      :WRK-NULL-EMAIL,                    00218021
+                    :DB2-GERENTE    :WRK-NULL-GERENTE                   00218022
                FROM IVAN.FUNC                                           00219021
-                WHERE ID = :DB2-ID                                      00219121
+                WHERE ID = :DB2-ID AND STATUS = 'A'                     00219121
                 FETCH FIRST ROW ONLY                                    00219221
               END-EXEC.                                                 00219321
                                                                         00219421
@@ -151,9 +215,16 @@
                MOVE WRK-DATADIA               TO DATADIAO               00250024
                MOVE WRK-DATAMES               TO DATAMESO               00251024
                MOVE WRK-DATAANO               TO DATAANOO               00252024
+               MOVE DB2-DATANASC              TO WRK-DATANASC           00252520
+               MOVE WRK-NASCDIA               TO NASCDIAO               00252540
+               MOVE WRK-NASCMES               TO NASCMESO               00252560
+               MOVE WRK-NASCANO               TO NASCANOO               00252580
               IF WRK-NULL-EMAIL EQUAL 0                                 00253021
                MOVE DB2-EMAIL                 TO EMAILO                 00260021
               END-IF                                                    00270021
+              IF WRK-NULL-GERENTE EQUAL 0                               00253022
+               MOVE DB2-GERENTE              TO GERENTEO                00253023
+              END-IF                                                    00253024
                MOVE 'REGISTRO ENCONTRADO'     TO MSGO                   00271025
              WHEN 100                                                   00280021
               MOVE 'REGISTRO NAO ENCONTRADO'  TO MSGO                   00290021
@@ -185,12 +256,24 @@
                                                                         00304238
              IF SETORL GREATER 0                                        00304338
               MOVE SETORI      TO DB2-SETOR                             00304433
+              EXEC SQL                                                  00304461
+               SELECT IDSETOR INTO :DB2-SETOR                           00304462
+                FROM IVAN.SETOR                                         00304463
+                WHERE IDSETOR = :DB2-SETOR                              00304464
+                FETCH FIRST ROW ONLY                                    00304465
+              END-EXEC                                                  00304466
+              IF SQLCODE NOT EQUAL 0                                    00304467
+               MOVE 4 TO WRK-FLAG                                       00304468
+              END-IF                                                    00304469
              ELSE                                                       00304538
               MOVE 1 TO WRK-FLAG                                        00304638
              END-IF.                                                    00304742
                                                                         00304838
              IF SALARIOL GREATER 0                                      00304938
               MOVE SALARIOI    TO DB2-SALARIO                           00305033
+              IF DB2-SALARIO NOT GREATER ZEROS                          00305061
+               MOVE 2 TO WRK-FLAG                                       00305062
+              END-IF                                                    00305063
              ELSE                                                       00305138
               MOVE 1 TO WRK-FLAG                                        00305238
              END-IF.                                                    00305342
@@ -201,28 +284,101 @@
               MOVE DATAMESI    TO WRK-DATAMES                           00305938
               MOVE DATAANOI    TO WRK-DATAANO                           00306038
               MOVE WRK-DATAADM TO DB2-DATAADM                           00306138
+              PERFORM 2210-VALIDAR-DATA                                 00306139
              ELSE                                                       00306238
               MOVE 1 TO WRK-FLAG                                        00306338
              END-IF.                                                    00306442
+                                                                        00306445
+             IF NASCDIAL GREATER 0 AND NASCMESL GREATER 0 AND           00306450
+                NASCANOL GREATER 0                                      00306455
+              MOVE NASCDIAI    TO WRK-NASCDIA                           00306460
+              MOVE NASCMESI    TO WRK-NASCMES                           00306465
+              MOVE NASCANOI    TO WRK-NASCANO                           00306470
+              MOVE WRK-DATANASC TO DB2-DATANASC                         00306475
+              PERFORM 2220-VALIDAR-DATA-NASC                            00306480
+             ELSE                                                       00306485
+              MOVE 1 TO WRK-FLAG                                        00306490
+             END-IF.                                                    00306495
                                                                         00307838
              IF EMAILL GREATER 0                                        00307938
               MOVE EMAILI      TO DB2-EMAIL                             00308033
+              MOVE 0 TO WRK-AT-COUNT                                    00308034
+              MOVE 0 TO WRK-DOT-COUNT                                   00308035
+              INSPECT DB2-EMAIL TALLYING WRK-AT-COUNT FOR ALL '@'       00308036
+              IF WRK-AT-COUNT NOT EQUAL 1                               00308037
+               MOVE 5 TO WRK-FLAG                                       00308038
+              ELSE                                                      00308039
+               UNSTRING DB2-EMAIL DELIMITED BY '@'                      00308040
+                INTO WRK-EMAIL-USER WRK-EMAIL-DOMIN                     00308041
+               IF WRK-EMAIL-USER EQUAL SPACES OR                        00308042
+                  WRK-EMAIL-DOMIN EQUAL SPACES                          00308043
+                MOVE 5 TO WRK-FLAG                                      00308044
+               ELSE                                                     00308045
+                INSPECT WRK-EMAIL-DOMIN TALLYING WRK-DOT-COUNT          00308046
+                 FOR ALL '.'                                            00308047
+                IF WRK-DOT-COUNT EQUAL 0                                00308048
+                 MOVE 5 TO WRK-FLAG                                     00308049
+                END-IF                                                  00308050
+               END-IF                                                   00308051
+              END-IF                                                    00308052
              ELSE                                                       00308138
               MOVE 1 TO WRK-FLAG                                        00308238
              END-IF.                                                    00308342
+                                                                        00308345
+             IF GERENTEL GREATER 0                                      00308350
+              MOVE GERENTEI    TO DB2-GERENTE                           00308355
+              EXEC SQL                                                  00308360
+               SELECT ID INTO :DB2-GERENTE                              00308365
+                FROM IVAN.FUNC                                          00308370
+                WHERE ID = :DB2-GERENTE AND STATUS = 'A'                00308375
+                FETCH FIRST ROW ONLY                                    00308380
+              END-EXEC                                                  00308385
+              IF SQLCODE NOT EQUAL 0                                    00308390
+               MOVE 7 TO WRK-FLAG                                       00308395
+              END-IF                                                    00308400
+             ELSE                                                       00308405
+              MOVE 0 TO DB2-GERENTE                                     00308410
+             END-IF.                                                    00308415
                                                                         00308438
-             IF WRK-FLAG EQUAL 1                                        00308538
-              MOVE 'PREENCHA TODOS OS CAMPOS' TO MSGO                   00308638
-             ELSE                                                       00308738
+             IF WRK-FLAG EQUAL 0                                        00308451
+              EXEC SQL                                                  00308452
+               SELECT ID INTO :DB2-ID                                   00308453
+                FROM IVAN.FUNC                                          00308454
+                WHERE ID = :DB2-ID                                      00308455
+                FETCH FIRST ROW ONLY                                    00308456
+              END-EXEC                                                  00308457
+              IF SQLCODE EQUAL 0                                        00308458
+               MOVE 3 TO WRK-FLAG                                       00308459
+              END-IF                                                    00308460
+             END-IF.                                                    00308461
+                                                                        00308462
+             EVALUATE WRK-FLAG                                          00308531
+              WHEN 8                                                    00308538
+               MOVE 'DATA NASCIMENTO INVALIDA' TO MSGO                  00308539
+              WHEN 7                                                    00308536
+               MOVE 'GERENTE INVALIDO' TO MSGO                          00308537
+              WHEN 1                                                    00308532
+               MOVE 'PREENCHA TODOS OS CAMPOS' TO MSGO                  00308533
+              WHEN 2                                                    00308534
+               MOVE 'SALARIO INVALIDO' TO MSGO                          00308535
+              WHEN 3                                                    00308536
+               MOVE 'ID JA CADASTRADO' TO MSGO                          00308537
+              WHEN 4                                                    00308538
+               MOVE 'SETOR INVALIDO' TO MSGO                            00308539
+              WHEN 5                                                    00308540
+               MOVE 'EMAIL INVALIDO' TO MSGO                            00308541
+              WHEN 6                                                    00308542
+               MOVE 'DATAADM INVALIDA' TO MSGO                          00308543
+              WHEN OTHER                                                00308736
               EXEC SQL                                                  00309033
                INSERT INTO IVAN.FUNC(ID,NOME,SETOR,SALARIO,DATAADM,     00309127
-                                     EMAIL)                             00309227
+                                     EMAIL,GERENTE,DATANASC,STATUS)     00309227
                VALUES (:DB2-ID,                                         00309327
                        :DB2-NOME,                                       00309427
                        :DB2-SETOR,                                      00309527
                        :DB2-SALARIO,                                    00309627
                        :DB2-DATAADM,                                    00309728
-                       :DB2-EMAIL)                                      00309827
+                       :DB2-EMAIL,:DB2-GERENTE,:DB2-DATANASC,'A')       00309827
               END-EXEC                                                  00310042
                                                                         00310227
               EVALUATE SQLCODE                                          00310333
@@ -230,41 +386,485 @@
                   EXEC SQL                                              00310527
                     COMMIT                                              00310627
                   END-EXEC                                              00310727
+                  MOVE EIBTRMID TO WRK-TERMINAL                         00310740
+                  EXEC SQL                                              00310741
+                    INSERT INTO IVAN.FUNCLOG                            *00310742
+                          (ID,OPERACAO,DATAHORA,NOME,SETOR,SALARIO,     *00310743
+                           DATAADM,EMAIL,TERMINAL)                       00310744
+                    VALUES (:DB2-ID,'I',CURRENT TIMESTAMP,:DB2-NOME,    *00310745
+                            :DB2-SETOR,:DB2-SALARIO,:DB2-DATAADM,       *00310746
+                            :DB2-EMAIL,:WRK-TERMINAL)                   00310747
+                  END-EXEC                                              00310748
                   MOVE 'REGISTRO INSERIDO' TO MSGO                      00310827
                WHEN OTHER                                               00310927
                   MOVE SQLCODE TO WRK-SQLCODE                           00311027
                   MOVE WRK-SQLCODE TO MSGO                              00311127
               END-EVALUATE                                              00311233
-             END-IF.                                                    00311342
+             END-EVALUATE.                                              00311342
       *-----------------------------------------------------            00311541
        2200-99-FIM.                                  EXIT.              00311641
       *-----------------------------------------------------            00311741
                                                                         00311841
+      *-----------------------------------------------------            00311901
+       2210-VALIDAR-DATA                           SECTION.             00311911
+      *-----------------------------------------------------            00311921
+             EVALUATE WRK-DATAMES                                       00311931
+              WHEN '01' WHEN '03' WHEN '05' WHEN '07'                   00311941
+              WHEN '08' WHEN '10' WHEN '12'                             00311951
+               MOVE 31 TO WRK-DIAS-MES                                  00311961
+              WHEN '04' WHEN '06' WHEN '09' WHEN '11'                   00311971
+               MOVE 30 TO WRK-DIAS-MES                                  00311981
+              WHEN '02'                                                 00311991
+               IF FUNCTION MOD(FUNCTION NUMVAL(WRK-DATAANO), 4) = 0     *00312001
+                  AND (FUNCTION MOD(FUNCTION NUMVAL(WRK-DATAANO), 100)  *00312011
+                      NOT = 0 OR                                       *00312021
+                      FUNCTION MOD(FUNCTION NUMVAL(WRK-DATAANO), 400)   *00312031
+                      = 0)                                              00312041
+                MOVE 29 TO WRK-DIAS-MES                                 00312051
+               ELSE                                                     00312061
+                MOVE 28 TO WRK-DIAS-MES                                 00312071
+               END-IF                                                   00312081
+              WHEN OTHER                                                00312091
+               MOVE 0 TO WRK-DIAS-MES                                   00312101
+             END-EVALUATE.                                              00312111
+
+             IF WRK-DIAS-MES EQUAL 0                                    00312121
+                OR FUNCTION NUMVAL(WRK-DATADIA) EQUAL 0                 00312131
+                OR FUNCTION NUMVAL(WRK-DATADIA) GREATER WRK-DIAS-MES    00312141
+              MOVE 6 TO WRK-FLAG                                        00312151
+             END-IF.                                                    00312161
+      *-----------------------------------------------------            00312171
+       2210-99-FIM.                                  EXIT.              00312181
+      *-----------------------------------------------------            00312191
+                                                                        00312201
+      *-----------------------------------------------------            00312205
+       2220-VALIDAR-DATA-NASC                     SECTION.              00312210
+      *-----------------------------------------------------            00312215
+             EVALUATE WRK-NASCMES                                       00312220
+              WHEN '01' WHEN '03' WHEN '05' WHEN '07'                   00312225
+              WHEN '08' WHEN '10' WHEN '12'                             00312230
+               MOVE 31 TO WRK-DIAS-MES                                  00312235
+              WHEN '04' WHEN '06' WHEN '09' WHEN '11'                   00312240
+               MOVE 30 TO WRK-DIAS-MES                                  00312245
+              WHEN '02'                                                 00312250
+               IF FUNCTION MOD(FUNCTION NUMVAL(WRK-NASCANO), 4) = 0     00312255
+                  AND (FUNCTION MOD(FUNCTION NUMVAL(WRK-NASCANO), 100)  00312260
+                      NOT = 0 OR                                        00312265
+                      FUNCTION MOD(FUNCTION NUMVAL(WRK-NASCANO), 400)   00312270
+                      = 0)                                              00312275
+                MOVE 29 TO WRK-DIAS-MES                                 00312280
+               ELSE                                                     00312285
+                MOVE 28 TO WRK-DIAS-MES                                 00312290
+               END-IF                                                   00312295
+              WHEN OTHER                                                00312300
+               MOVE 0 TO WRK-DIAS-MES                                   00312305
+             END-EVALUATE.                                              00312310
+                                                                        00312315
+             IF WRK-DIAS-MES EQUAL 0                                    00312320
+                OR FUNCTION NUMVAL(WRK-NASCDIA) EQUAL 0                 00312325
+                OR FUNCTION NUMVAL(WRK-NASCDIA) GREATER WRK-DIAS-MES    00312330
+              MOVE 8 TO WRK-FLAG                                        00312335
+             END-IF.                                                    00312340
+      *-----------------------------------------------------            00312345
+       2220-99-FIM.                                  EXIT.              00312350
+      *-----------------------------------------------------            00312355
+                                                                        00312360
+
       *-----------------------------------------------------            00311941
        2250-EXCLUIR                               SECTION.              00312041
       *-----------------------------------------------------            00312141
-            MOVE IDI TO DB2-ID.                                         00312342
-            EXEC SQL                                                    00312439
-             DELETE FROM IVAN.FUNC WHERE ID = :DB2-ID                   00312539
-            END-EXEC.                                                   00312642
-            EVALUATE SQLCODE                                            00312739
-             WHEN 0                                                     00312839
-              MOVE 'REGISTRO APAGADO'        TO MSGO                    00312939
-             WHEN 100                                                   00313039
-              MOVE 'REGISTRO NAO ENCONTRADO' TO MSGO                    00313139
-             WHEN OTHER                                                 00313239
-              MOVE SQLCODE                   TO WRK-SQLCODE             00313339
-              MOVE WRK-SQLCODE               TO MSGO                    00313439
-            END-EVALUATE.                                               00313542
+            IF CONFIRML GREATER 0 AND CONFIRMI EQUAL 'S'                00312241
+             MOVE IDI TO DB2-ID                                         00312342
+             EXEC SQL                                                   00312351
+              SELECT NOME,SETOR,SALARIO,DATAADM,EMAIL                  *00312352
+               INTO :DB2-NOME,:DB2-SETOR,:DB2-SALARIO,:DB2-DATAADM,     *00312353
+                    :DB2-EMAIL                                          00312354
+               FROM IVAN.FUNC                                           00312355
+               WHERE ID = :DB2-ID AND STATUS = 'A'                      00312356
+               FETCH FIRST ROW ONLY                                     00312357
+             END-EXEC                                                   00312358
+             EXEC SQL                                                   00312439
+              UPDATE IVAN.FUNC SET STATUS = 'I'                        *00312538
+               WHERE ID = :DB2-ID AND STATUS = 'A'                      00312539
+             END-EXEC                                                   00312642
+             EVALUATE SQLCODE                                           00312739
+              WHEN 0                                                    00312839
+               MOVE 'REGISTRO APAGADO'        TO MSGO                   00312939
+               MOVE EIBTRMID TO WRK-TERMINAL                            00312940
+               EXEC SQL                                                 00312941
+                 INSERT INTO IVAN.FUNCLOG                               *00312942
+                       (ID,OPERACAO,DATAHORA,NOME,SETOR,SALARIO,        *00312943
+                        DATAADM,EMAIL,TERMINAL)                          00312944
+                 VALUES (:DB2-ID,'D',CURRENT TIMESTAMP,:DB2-NOME,       *00312945
+                         :DB2-SETOR,:DB2-SALARIO,:DB2-DATAADM,          *00312946
+                         :DB2-EMAIL,:WRK-TERMINAL)                      00312947
+               END-EXEC                                                 00312948
+              WHEN 100                                                  00313039
+               MOVE 'REGISTRO NAO ENCONTRADO' TO MSGO                   00313139
+              WHEN OTHER                                                00313239
+               MOVE SQLCODE                   TO WRK-SQLCODE            00313339
+               MOVE WRK-SQLCODE               TO MSGO                   00313439
+             END-EVALUATE                                               00313542
+            ELSE                                                        00313551
+             MOVE IDI TO DB2-ID                                         00313552
+             EXEC SQL                                                   00313553
+              SELECT NOME,SETOR,SALARIO,DATAADM,EMAIL                  *00313554
+               INTO :DB2-NOME,:DB2-SETOR,:DB2-SALARIO,:DB2-DATAADM,     *00313555
+                    :DB2-EMAIL      :WRK-NULL-EMAIL                     00313556
+               FROM IVAN.FUNC                                           00313557
+               WHERE ID = :DB2-ID AND STATUS = 'A'                      00313558
+               FETCH FIRST ROW ONLY                                     00313559
+             END-EXEC                                                   00313560
+             EVALUATE SQLCODE                                           00313561
+              WHEN 0                                                    00313562
+               MOVE DB2-NOME    TO NOMEO                                00313563
+               MOVE DB2-SETOR   TO SETORO                               00313564
+               MOVE DB2-SALARIO TO SALARIOO                             00313565
+               IF WRK-NULL-EMAIL EQUAL 0                                00313566
+                MOVE DB2-EMAIL  TO EMAILO                               00313567
+               END-IF                                                   00313568
+               MOVE 'CONFIRMA EXCLUSAO? DIGITE S E APERTE F7' TO MSGO   00313569
+              WHEN 100                                                  00313570
+               MOVE 'REGISTRO NAO ENCONTRADO' TO MSGO                   00313571
+              WHEN OTHER                                                00313572
+               MOVE SQLCODE     TO WRK-SQLCODE                          00313573
+               MOVE WRK-SQLCODE TO MSGO                                 00313574
+             END-EVALUATE                                               00313575
+            END-IF.                                                     00313576
       *-----------------------------------------------------            00420021
        2250-99-FIM.                                  EXIT.              00430041
       *-----------------------------------------------------            00440021
                                                                         00450041
+      *-----------------------------------------------------            00450141
+       2300-ALTERAR                                SECTION.             00450241
+      *-----------------------------------------------------            00450341
+             MOVE 0 TO WRK-FLAG.                                        00450441
+
+             IF IDL GREATER 0                                           00450541
+              MOVE IDI         TO DB2-ID                                00450641
+             ELSE                                                       00450741
+              MOVE 1 TO WRK-FLAG                                        00450841
+             END-IF.                                                    00450941
+
+             IF NOMEL GREATER 0                                         00451041
+              MOVE NOMEI       TO DB2-NOME                              00451141
+             ELSE                                                       00451241
+              MOVE 1 TO WRK-FLAG                                        00451341
+             END-IF.                                                    00451441
+
+             IF SETORL GREATER 0                                        00451541
+              MOVE SETORI      TO DB2-SETOR                             00451641
+              EXEC SQL                                                  00451651
+               SELECT IDSETOR INTO :DB2-SETOR                           00451652
+                FROM IVAN.SETOR                                         00451653
+                WHERE IDSETOR = :DB2-SETOR                              00451654
+                FETCH FIRST ROW ONLY                                    00451655
+              END-EXEC                                                  00451656
+              IF SQLCODE NOT EQUAL 0                                    00451657
+               MOVE 4 TO WRK-FLAG                                       00451658
+              END-IF                                                    00451659
+             ELSE                                                       00451741
+              MOVE 1 TO WRK-FLAG                                        00451841
+             END-IF.                                                    00451941
+
+             IF SALARIOL GREATER 0                                      00452041
+              MOVE SALARIOI    TO DB2-SALARIO                           00452141
+             ELSE                                                       00452241
+              MOVE 1 TO WRK-FLAG                                        00452341
+             END-IF.                                                    00452441
+
+             IF DATADIAL GREATER 0 AND DATAMESL GREATER 0 AND           00452541
+                DATAANOL GREATER 0                                      00452641
+              MOVE DATADIAI    TO WRK-DATADIA                           00452741
+              MOVE DATAMESI    TO WRK-DATAMES                           00452841
+              MOVE DATAANOI    TO WRK-DATAANO                           00452941
+              MOVE WRK-DATAADM TO DB2-DATAADM                           00453041
+              PERFORM 2210-VALIDAR-DATA                                 00453042
+             ELSE                                                       00453141
+              MOVE 1 TO WRK-FLAG                                        00453241
+             END-IF.                                                    00453341
+                                                                        00452945
+             IF NASCDIAL GREATER 0 AND NASCMESL GREATER 0 AND           00452950
+                NASCANOL GREATER 0                                      00452955
+              MOVE NASCDIAI    TO WRK-NASCDIA                           00452960
+              MOVE NASCMESI    TO WRK-NASCMES                           00452965
+              MOVE NASCANOI    TO WRK-NASCANO                           00452970
+              MOVE WRK-DATANASC TO DB2-DATANASC                         00452975
+              PERFORM 2220-VALIDAR-DATA-NASC                            00452980
+             ELSE                                                       00452985
+              MOVE 1 TO WRK-FLAG                                        00452990
+             END-IF.                                                    00452995
+
+             IF EMAILL GREATER 0                                        00453441
+              MOVE EMAILI      TO DB2-EMAIL                             00453541
+             ELSE                                                       00453641
+              MOVE 1 TO WRK-FLAG                                        00453741
+             END-IF.                                                    00453841
+                                                                        00453845
+             IF GERENTEL GREATER 0                                      00453850
+              MOVE GERENTEI    TO DB2-GERENTE                           00453855
+              EXEC SQL                                                  00453860
+               SELECT ID INTO :DB2-GERENTE                              00453865
+                FROM IVAN.FUNC                                          00453870
+                WHERE ID = :DB2-GERENTE AND STATUS = 'A'                00453875
+                FETCH FIRST ROW ONLY                                    00453880
+              END-EXEC                                                  00453885
+              IF SQLCODE NOT EQUAL 0                                    00453890
+               MOVE 7 TO WRK-FLAG                                       00453895
+              END-IF                                                    00453900
+             ELSE                                                       00453905
+              MOVE 0 TO DB2-GERENTE                                     00453910
+             END-IF.                                                    00453915
+
+             EVALUATE WRK-FLAG                                          00453931
+              WHEN 8                                                    00453936
+               MOVE 'DATA NASCIMENTO INVALIDA' TO MSGO                  00453937
+              WHEN 7                                                    00453933
+               MOVE 'GERENTE INVALIDO' TO MSGO                          00453934
+              WHEN 1                                                    00453932
+               MOVE 'PREENCHA TODOS OS CAMPOS' TO MSGO                  00454041
+              WHEN 4                                                    00454042
+               MOVE 'SETOR INVALIDO' TO MSGO                            00454043
+              WHEN 6                                                    00454044
+               MOVE 'DATAADM INVALIDA' TO MSGO                          00454045
+              WHEN OTHER                                                00454141
+              EXEC SQL                                                  00454150
+               SELECT NOME,SETOR,SALARIO,DATAADM,EMAIL                 *00454160
+                INTO :WRK-ANTES-NOME,:WRK-ANTES-SETOR,                 *00454170
+                     :WRK-ANTES-SALARIO,:WRK-ANTES-DATAADM,            *00454180
+                     :WRK-ANTES-EMAIL                                   00454190
+                FROM IVAN.FUNC                                          00454200
+                WHERE ID = :DB2-ID AND STATUS = 'A'                     00454210
+                FETCH FIRST ROW ONLY                                    00454220
+              END-EXEC                                                  00454230
+              EXEC SQL                                                  00454241
+               UPDATE IVAN.FUNC                                         00454341
+                  SET NOME    = :DB2-NOME,                              00454441
+                      SETOR   = :DB2-SETOR,                             00454541
+                      SALARIO = :DB2-SALARIO,                           00454641
+                      DATAADM = :DB2-DATAADM,                           00454741
+                      EMAIL   = :DB2-EMAIL,                             00454841
+                      GERENTE = :DB2-GERENTE,                           00454842
+                      DATANASC = :DB2-DATANASC                          00454843
+                WHERE ID = :DB2-ID AND STATUS = 'A'                     00454941
+              END-EXEC                                                  00455041
+
+              EVALUATE SQLCODE                                          00455141
+               WHEN 0                                                   00455241
+                  EXEC SQL                                              00455341
+                    COMMIT                                              00455441
+                  END-EXEC                                              00455541
+                  MOVE EIBTRMID TO WRK-TERMINAL                         00455560
+                  EXEC SQL                                              00455561
+                    INSERT INTO IVAN.FUNCLOG                            *00455562
+                          (ID,OPERACAO,DATAHORA,NOME,SETOR,SALARIO,     *00455563
+                           DATAADM,EMAIL,TERMINAL)                       00455564
+                    VALUES (:DB2-ID,'A',CURRENT TIMESTAMP,              *00455565
+                            :WRK-ANTES-NOME,:WRK-ANTES-SETOR,           *00455566
+                            :WRK-ANTES-SALARIO,:WRK-ANTES-DATAADM,      *00455567
+                            :WRK-ANTES-EMAIL,:WRK-TERMINAL)              00455568
+                  END-EXEC                                              00455569
+                  MOVE 'REGISTRO ALTERADO' TO MSGO                      00455641
+               WHEN 100                                                 00455741
+                  MOVE 'REGISTRO NAO ENCONTRADO' TO MSGO                00455841
+               WHEN OTHER                                               00455941
+                  MOVE SQLCODE TO WRK-SQLCODE                           00456041
+                  MOVE WRK-SQLCODE TO MSGO                              00456141
+              END-EVALUATE                                              00456241
+             END-EVALUATE.                                              00456341
+      *-----------------------------------------------------            00456441
+       2300-99-FIM.                                  EXIT.              00456541
+      *-----------------------------------------------------            00456641
+                                                                        00456741
+
+      *-----------------------------------------------------            00456801
+       2400-BROWSE-INICIAR                         SECTION.             00456811
+      *-----------------------------------------------------            00456821
+             MOVE SPACES TO WRK-COMMAREA.                                00456831
+             MOVE 0 TO WRK-COMM-ULT-ID.                                 00456841
+                                                                        00456851
+             IF NOMEL GREATER 0                                         00456861
+              SET WRK-COMM-MODO-NOME TO TRUE                            00456871
+              MOVE NOMEI TO WRK-COMM-NOME                               00456881
+             ELSE                                                       00456891
+              IF SETORL GREATER 0                                       00456901
+               SET WRK-COMM-MODO-SETOR TO TRUE                          00456911
+               MOVE SETORI TO WRK-COMM-SETOR                            00456921
+              ELSE                                                      00456931
+               SET WRK-COMM-MODO-ID TO TRUE                             00456941
+               IF IDL GREATER 0                                         00456951
+                COMPUTE WRK-COMM-ULT-ID = IDI - 1                       00456961
+               END-IF                                                   00456971
+              END-IF                                                    00456981
+             END-IF.                                                    00456991
+                                                                        00457001
+             PERFORM 2450-BUSCAR-PROXIMO.                               00457011
+      *-----------------------------------------------------            00457021
+       2400-99-FIM.                                  EXIT.              00457031
+      *-----------------------------------------------------            00457041
+                                                                        00457051
+      *-----------------------------------------------------            00457061
+       2410-PROX-REGISTRO                          SECTION.             00457071
+      *-----------------------------------------------------            00457081
+             IF WRK-COMM-MODO EQUAL SPACES                              00457091
+              MOVE 'APERTE F9 PARA INICIAR O BROWSE' TO MSGO             00457101
+             ELSE                                                       00457111
+              PERFORM 2450-BUSCAR-PROXIMO                               00457121
+             END-IF.                                                    00457131
+      *-----------------------------------------------------            00457141
+       2410-99-FIM.                                  EXIT.              00457151
+      *-----------------------------------------------------            00457161
+                                                                        00457171
+      *-----------------------------------------------------            00457181
+       2420-REG-ANTERIOR                           SECTION.             00457191
+      *-----------------------------------------------------            00457201
+             IF WRK-COMM-MODO EQUAL SPACES                              00457211
+              MOVE 'APERTE F9 PARA INICIAR O BROWSE' TO MSGO             00457221
+             ELSE                                                       00457231
+              PERFORM 2460-BUSCAR-ANTERIOR                              00457241
+             END-IF.                                                    00457251
+      *-----------------------------------------------------            00457261
+       2420-99-FIM.                                  EXIT.              00457271
+      *-----------------------------------------------------            00457281
+                                                                        00457291
+      *-----------------------------------------------------            00457301
+       2450-BUSCAR-PROXIMO                         SECTION.             00457311
+      *-----------------------------------------------------            00457321
+             EVALUATE TRUE                                              00457331
+              WHEN WRK-COMM-MODO-NOME                                   00457341
+               STRING FUNCTION TRIM(WRK-COMM-NOME) '%'                 *00457351
+                 DELIMITED BY SIZE INTO WRK-FILTRO-NOME                 00457361
+               EXEC SQL                                                 00457371
+                SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL,GERENTE     *00457381
+                INTO :DB2-ID,:DB2-NOME,:DB2-SETOR,:DB2-SALARIO,        *00457391
+                     :DB2-DATAADM,:DB2-EMAIL      :WRK-NULL-EMAIL,     *00457401
+                     :DB2-GERENTE    :WRK-NULL-GERENTE                  00457405
+                FROM IVAN.FUNC                                          00457411
+                WHERE NOME LIKE :WRK-FILTRO-NOME AND STATUS = 'A'      *00457421
+                  AND ID GREATER THAN :WRK-COMM-ULT-ID                  00457431
+                ORDER BY ID ASC                                         00457441
+                FETCH FIRST ROW ONLY                                    00457451
+               END-EXEC                                                 00457461
+              WHEN WRK-COMM-MODO-SETOR                                  00457471
+               EXEC SQL                                                 00457481
+                SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL,GERENTE     *00457491
+                INTO :DB2-ID,:DB2-NOME,:DB2-SETOR,:DB2-SALARIO,        *00457501
+                     :DB2-DATAADM,:DB2-EMAIL      :WRK-NULL-EMAIL,     *00457511
+                     :DB2-GERENTE    :WRK-NULL-GERENTE                  00457405
+                FROM IVAN.FUNC                                          00457521
+                WHERE SETOR = :WRK-COMM-SETOR AND STATUS = 'A'         *00457531
+                  AND ID GREATER THAN :WRK-COMM-ULT-ID                  00457541
+                ORDER BY ID ASC                                         00457551
+                FETCH FIRST ROW ONLY                                    00457561
+               END-EXEC                                                 00457571
+              WHEN OTHER                                                00457581
+               EXEC SQL                                                 00457591
+                SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL,GERENTE     *00457601
+                INTO :DB2-ID,:DB2-NOME,:DB2-SETOR,:DB2-SALARIO,        *00457611
+                     :DB2-DATAADM,:DB2-EMAIL      :WRK-NULL-EMAIL,     *00457621
+                     :DB2-GERENTE    :WRK-NULL-GERENTE                  00457405
+                FROM IVAN.FUNC                                          00457631
+                WHERE STATUS = 'A'                                      00457641
+                  AND ID GREATER THAN :WRK-COMM-ULT-ID                  00457651
+                ORDER BY ID ASC                                         00457661
+                FETCH FIRST ROW ONLY                                    00457671
+               END-EXEC                                                 00457681
+             END-EVALUATE.                                              00457691
+                                                                        00457701
+             PERFORM 2470-EXIBIR-BROWSE.                                00457711
+      *-----------------------------------------------------            00457721
+       2450-99-FIM.                                  EXIT.              00457731
+      *-----------------------------------------------------            00457741
+                                                                        00457751
+      *-----------------------------------------------------            00457761
+       2460-BUSCAR-ANTERIOR                        SECTION.             00457771
+      *-----------------------------------------------------            00457781
+             EVALUATE TRUE                                              00457791
+              WHEN WRK-COMM-MODO-NOME                                   00457801
+               STRING FUNCTION TRIM(WRK-COMM-NOME) '%'                 *00457811
+                 DELIMITED BY SIZE INTO WRK-FILTRO-NOME                 00457821
+               EXEC SQL                                                 00457831
+                SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL,GERENTE     *00457841
+                INTO :DB2-ID,:DB2-NOME,:DB2-SETOR,:DB2-SALARIO,        *00457851
+                     :DB2-DATAADM,:DB2-EMAIL      :WRK-NULL-EMAIL,     *00457861
+                     :DB2-GERENTE    :WRK-NULL-GERENTE                  00457405
+                FROM IVAN.FUNC                                          00457871
+                WHERE NOME LIKE :WRK-FILTRO-NOME AND STATUS = 'A'      *00457881
+                  AND ID LESS THAN :WRK-COMM-ULT-ID                     00457891
+                ORDER BY ID DESC                                        00457901
+                FETCH FIRST ROW ONLY                                    00457911
+               END-EXEC                                                 00457921
+              WHEN WRK-COMM-MODO-SETOR                                  00457931
+               EXEC SQL                                                 00457941
+                SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL,GERENTE     *00457951
+                INTO :DB2-ID,:DB2-NOME,:DB2-SETOR,:DB2-SALARIO,        *00457961
+                     :DB2-DATAADM,:DB2-EMAIL      :WRK-NULL-EMAIL,     *00457971
+                     :DB2-GERENTE    :WRK-NULL-GERENTE                  00457405
+                FROM IVAN.FUNC                                          00457981
+                WHERE SETOR = :WRK-COMM-SETOR AND STATUS = 'A'         *00457991
+                  AND ID LESS THAN :WRK-COMM-ULT-ID                     00458001
+                ORDER BY ID DESC                                        00458011
+                FETCH FIRST ROW ONLY                                    00458021
+               END-EXEC                                                 00458031
+              WHEN OTHER                                                00458041
+               EXEC SQL                                                 00458051
+                SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL,GERENTE     *00458061
+                INTO :DB2-ID,:DB2-NOME,:DB2-SETOR,:DB2-SALARIO,        *00458071
+                     :DB2-DATAADM,:DB2-EMAIL      :WRK-NULL-EMAIL,     *00458081
+                     :DB2-GERENTE    :WRK-NULL-GERENTE                  00457405
+                FROM IVAN.FUNC                                          00458091
+                WHERE STATUS = 'A'                                      00458101
+                  AND ID LESS THAN :WRK-COMM-ULT-ID                     00458111
+                ORDER BY ID DESC                                        00458121
+                FETCH FIRST ROW ONLY                                    00458131
+               END-EXEC                                                 00458141
+             END-EVALUATE.                                              00458151
+                                                                        00458161
+             PERFORM 2470-EXIBIR-BROWSE.                                00458171
+      *-----------------------------------------------------            00458181
+       2460-99-FIM.                                  EXIT.              00458191
+      *-----------------------------------------------------            00458201
+                                                                        00458211
+      *-----------------------------------------------------            00458221
+       2470-EXIBIR-BROWSE                          SECTION.             00458231
+      *-----------------------------------------------------            00458241
+             EVALUATE SQLCODE                                           00458251
+              WHEN 0                                                    00458261
+               MOVE DB2-ID                    TO IDO                    00458271
+               MOVE DB2-NOME                  TO NOMEO                  00458281
+               MOVE DB2-SETOR                 TO SETORO                 00458291
+               MOVE DB2-SALARIO               TO SALARIOO               00458301
+               MOVE DB2-DATAADM               TO WRK-DATAADM            00458311
+               MOVE WRK-DATADIA               TO DATADIAO               00458321
+               MOVE WRK-DATAMES               TO DATAMESO               00458331
+               MOVE WRK-DATAANO               TO DATAANOO               00458341
+              IF WRK-NULL-EMAIL EQUAL 0                                 00458351
+               MOVE DB2-EMAIL                 TO EMAILO                 00458361
+              END-IF                                                    00458371
+              IF WRK-NULL-GERENTE EQUAL 0                               00458372
+               MOVE DB2-GERENTE               TO GERENTEO               00458374
+              END-IF                                                    00458376
+               MOVE DB2-ID                    TO WRK-COMM-ULT-ID        00458381
+               MOVE 'REGISTRO ENCONTRADO'     TO MSGO                   00458391
+              WHEN 100                                                  00458401
+               MOVE 'FIM DA LISTA - NAO HA MAIS REGISTROS' TO MSGO       00458411
+              WHEN OTHER                                                00458421
+               MOVE SQLCODE                   TO WRK-SQLCODE            00458431
+               MOVE 'ERRO: '                  TO MSGO                   00458441
+               MOVE WRK-SQLCODE               TO MSGO(07:04)            00458451
+             END-EVALUATE.                                              00458461
+      *-----------------------------------------------------            00458471
+       2470-99-FIM.                                  EXIT.              00458481
+      *-----------------------------------------------------            00458491
+                                                                        00458501
+
       *-----------------------------------------------------            00460041
        3000-FINALIZAR                             SECTION.              00470041
       *-----------------------------------------------------            00480041
             EXEC CICS                                                   00481041
              RETURN TRANSID ('T221')                                    00482041
+                COMMAREA(WRK-COMMAREA)                                  00482051
+                LENGTH(LENGTH OF WRK-COMMAREA)                          00482061
             END-EXEC.                                                   00490041
       *-----------------------------------------------------            00500041
        3000-99-FIM.                                  EXIT.              00510041
