@@ -47,6 +47,10 @@
            EXEC SQL                                                     00132000
               INCLUDE #BKFUNC                                           00133000
            END-EXEC.                                                    00134000
+                                                                        00134100
+           EXEC SQL                                                     00134200
+              INCLUDE #BKCHECK                                          00134300
+           END-EXEC.                                                    00134400
                                                                         00135000
            EXEC SQL                                                     00136000
               INCLUDE SQLCA                                             00137000
@@ -54,10 +58,18 @@
                                                                         00137200
            EXEC SQL                                                     00137300
               DECLARE CFUNC CURSOR FOR                                  00137400
-               SELECT * FROM IVAN.FUNC                                  00137500
+               SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL               00137500
+                FROM IVAN.FUNC WHERE (SETOR = :WRK-PARM-SETOR OR        00137550
+                      WRK-PARM-SETOR = SPACES)                          00137560
+                  AND ID >=                                             00137570
+                   (SELECT REGISTRO FROM IVAN.CHECKP C                  00137580
+                     WHERE C.ID = :WRK-PARM-CHECKID)                    00137590
                 ORDER BY ID                                             00137600
            END-EXEC.                                                    00137700
                                                                         00137800
+       01 WRK-PARM.                                                     00137810
+          05 WRK-PARM-SETOR  PIC X(04)  VALUE SPACES.                   00137820
+          05 WRK-PARM-CHECKID PIC X(04) VALUE 'FR06'.                   00137830
        01 WRK-RELDB2.                                                   00137903
           05 WRK-ID      PIC 99999.                                     00138003
           05 WRK-NOME    PIC X(30).                                     00138103
@@ -79,6 +91,15 @@
        77 WRK-MEDIA       PIC 9(08)V99 VALUE ZEROS.                     00139807
        77 WRK-REGLIDOS    PIC 9(02)    VALUE ZEROS.                     00139900
        77 WRK-SALACUM     PIC 9(08)V99 VALUE ZEROS.                     00140000
+      *----------------------------------------------------             00140010
+       01 FILLER PIC X(48) VALUE                                        00140020
+           '--------------FAIXAS SALARIAIS---------------'.             00140030
+      *----------------------------------------------------             00140040
+       77 WRK-FAIXA-1     PIC 9(04) VALUE ZEROS.                        00140050
+       77 WRK-FAIXA-2     PIC 9(04) VALUE ZEROS.                        00140060
+       77 WRK-FAIXA-3     PIC 9(04) VALUE ZEROS.                        00140070
+       77 WRK-FAIXA-4     PIC 9(04) VALUE ZEROS.                        00140080
+       77 WRK-FAIXA-5     PIC 9(04) VALUE ZEROS.                        00140090
       *====================================================             00140100
        PROCEDURE                                 DIVISION.              00140200
       *====================================================             00140300
@@ -87,6 +108,7 @@
       *-----------------------------------------------------            00140600
            PERFORM 1000-INICIALIZAR.                                    00140700
            PERFORM 2000-PROCESSAR UNTIL SQLCODE EQUAL 100.              00140800
+            PERFORM 2900-ZERACKECK.                                     00140850
            PERFORM 3000-FINALIZAR.                                      00140900
            STOP RUN.                                                    00141000
       *-----------------------------------------------------            00141100
@@ -96,6 +118,11 @@
       *-----------------------------------------------------            00141500
        1000-INICIALIZAR                           SECTION.              00141600
       *-----------------------------------------------------            00141700
+           ACCEPT WRK-PARM FROM SYSIN.                                  00141750
+           IF WRK-PARM-CHECKID EQUAL SPACES                             00141770
+            MOVE 'FR06' TO WRK-PARM-CHECKID                             00141780
+           END-IF.                                                      00141790
+                                                                        00141760
            EXEC SQL                                                     00141800
               OPEN CFUNC                                                00141900
            END-EXEC.                                                    00142000
@@ -140,12 +167,39 @@
             MOVE DB2-EMAIL   TO WRK-EMAIL.                              00145905
            WRITE FD-RELDB2 FROM WRK-RELDB2.                             00146005
                                                                         00146105
+           IF FUNCTION MOD(WRK-REGLIDOS, 50) EQUAL 0                    00146110
+            PERFORM 2950-SALVAR-CHECKPOINT                              00146120
+           END-IF.                                                      00146130
+                                                                        00146140
            PERFORM 4000-LER-FUNCIONARIO.                                00146200
                                                                         00146300
       *-----------------------------------------------------            00146400
        2000-99-FIM.                                  EXIT.              00146500
       *-----------------------------------------------------            00146600
                                                                         00146700
+      *-----------------------------------------------------            00146750
+       2900-ZERACKECK                             SECTION.              00146760
+      *-----------------------------------------------------            00146770
+           EXEC SQL                                                     00146780
+            UPDATE IVAN.CHECKP SET REGISTRO = 0                         00146790
+            WHERE ID = :WRK-PARM-CHECKID                                00146800
+           END-EXEC.                                                    00146810
+      *-----------------------------------------------------            00146820
+       2900-99-FIM.                                  EXIT.              00146830
+      *-----------------------------------------------------            00146840
+                                                                        00146845
+      *-----------------------------------------------------            00146850
+       2950-SALVAR-CHECKPOINT                     SECTION.              00146860
+      *-----------------------------------------------------            00146870
+           DISPLAY 'CHECKPOINT ULTIMO ID PROCESSADO: ' WRK-ID           00146880
+           EXEC SQL                                                     00146890
+            UPDATE IVAN.CHECKP SET REGISTRO = :DB2-ID                   00146900
+            WHERE ID = :WRK-PARM-CHECKID                                00146910
+           END-EXEC.                                                    00146920
+      *-----------------------------------------------------            00146930
+       2950-99-FIM.                                  EXIT.              00146940
+      *-----------------------------------------------------            00146950
+                                                                        00146955
       *-----------------------------------------------------            00147000
        3000-FINALIZAR                             SECTION.              00148000
       *-----------------------------------------------------            00149000
@@ -176,6 +230,18 @@
              CONTINUE                                                   00166600
              ADD 1 TO WRK-REGLIDOS                                      00166700
              ADD DB2-SALARIO TO WRK-SALACUM                             00166800
+             EVALUATE TRUE                                              00166810
+              WHEN DB2-SALARIO LESS 1000                                00166820
+               ADD 1 TO WRK-FAIXA-1                                     00166830
+              WHEN DB2-SALARIO LESS 3000                                00166840
+               ADD 1 TO WRK-FAIXA-2                                     00166850
+              WHEN DB2-SALARIO LESS 6000                                00166860
+               ADD 1 TO WRK-FAIXA-3                                     00166870
+              WHEN DB2-SALARIO LESS 10000                               00166880
+               ADD 1 TO WRK-FAIXA-4                                     00166890
+              WHEN OTHER                                                00166895
+               ADD 1 TO WRK-FAIXA-5                                     00166896
+             END-EVALUATE                                               00166897
             WHEN 100                                                    00166900
              DISPLAY 'FINAL DA TABELA'                                  00167000
              DISPLAY ' '                                                00167100
@@ -184,6 +250,13 @@
               DIVIDE WRK-SALACUM BY WRK-REGLIDOS GIVING                 00167400
                      WRK-MEDIA                                          00167500
              DISPLAY 'MEDIA DOS SALARIOS:' WRK-MEDIA                    00167600
+             DISPLAY ' '                                                00167610
+             DISPLAY 'FAIXAS SALARIAIS:'                                00167620
+             DISPLAY '  ATE    999,99....: ' WRK-FAIXA-1                00167630
+             DISPLAY '  1000,00-2999,99..: ' WRK-FAIXA-2                00167640
+             DISPLAY '  3000,00-5999,99..: ' WRK-FAIXA-3                00167650
+             DISPLAY '  6000,00-9999,99..: ' WRK-FAIXA-4                00167660
+             DISPLAY '  10000,00 OU MAIS.: ' WRK-FAIXA-5                00167670
             WHEN OTHER                                                  00167700
              MOVE SQLCODE TO WRK-SQLCODE                                00167800
              DISPLAY 'ERRO' WRK-SQLCODE                                 00167900
