@@ -89,13 +89,16 @@
             '-------VARIAVEIS PARA ACUMUCACAO/EXIBICAO---'.             00136300
       *-----------------------------------------------------            00136400
        01 WRK-SAL-PRINCIPAL.                                            00136500
-          05 FILLER            PIC X(45) VALUE                          00136600
-           '                                       TOTAL:'.             00136700
-          05 WRK-ACUM-SAL      PIC 9(06).                               00136800
-       77 WRK-SALTOTAL         PIC 9(06).                               00136900
+          05 FILLER            PIC X(24) VALUE SPACES.                  00136600
+          05 FILLER            PIC X(12) VALUE 'TOTAL SETOR:'.          00136610
+          05 WRK-ACUM-SAL      PIC 9(08).                               00136800
+          05 FILLER            PIC X(08) VALUE '  MEDIA:'.              00136810
+          05 WRK-SETOR-MEDIA   PIC 9(06).                               00136820
+       77 WRK-SALTOTAL         PIC 9(10).                               00136900
        77 WRK-ACUM-LIDOS       PIC 9(02).                               00137000
        77 WRK-LINHAS           PIC 9(02) VALUE 1.                       00137100
        77 WRK-SETOR-ATIVO      PIC X(04).                               00137200
+       77 WRK-SETOR-QTDE       PIC 9(04) VALUE 0.                       00137210
       *-----------------------------------------------------            00137300
        01 FILLER PIC X(48) VALUE                                        00137400
             '-------VARIAVEIS PARA FILE STATUS------------'.            00137500
@@ -109,7 +112,34 @@
        77 WRK-MENSAGEM-FIM     PIC X(16) VALUE                          00138300
            'FIM DO ARQUIVO.'.                                           00138400
        77 WRK-LINHABRANCO      PIC X(58) VALUE SPACES.                  00138500
-      *====================================================             00138600
+      *----------------------------------------------------             00138510
+       01 FILLER PIC X(48) VALUE                                        00138520
+           '-------VARIAVEIS PARA TOP 10 SALARIOS--------'.             00138530
+      *----------------------------------------------------             00138540
+       77 WRK-TOP10-COUNT      PIC 9(02) VALUE 0.                       00138550
+       77 WRK-TOP10-IDX        PIC 9(02).                               00138560
+       01 WRK-TOP10-TAB.                                                00138570
+          05 WRK-TOP10-ITEM OCCURS 10 TIMES.                            00138580
+             10 WRK-TOP10-ID     PIC 9(05).                             00138590
+             10 WRK-TOP10-NOME   PIC X(30).                             00138600
+             10 WRK-TOP10-SETOR  PIC 9(04).                             00138610
+             10 WRK-TOP10-SAL    PIC 9(06).                             00138620
+       01 WRK-TOP10-TEMP.                                                00138630
+          05 WRK-TOP10-TEMP-ID     PIC 9(05).                           00138640
+          05 WRK-TOP10-TEMP-NOME   PIC X(30).                           00138650
+          05 WRK-TOP10-TEMP-SETOR  PIC 9(04).                           00138660
+          05 WRK-TOP10-TEMP-SAL    PIC 9(06).                           00138670
+       01 WRK-TOP10-TITULO     PIC X(58) VALUE                          00138680
+           'TOP 10 MAIORES SALARIOS'.                                   00138690
+       01 WRK-TOP10-SAIDA.                                              00138700
+          05 WRK-TOP10-ID-SAIDA      PIC X(05).                         00138710
+          05 FILLER                  PIC X(04).                         00138720
+          05 WRK-TOP10-NOME-SAIDA    PIC X(30).                         00138730
+          05 WRK-TOP10-SETOR-SAIDA   PIC X(04).                         00138740
+          05 FILLER                  PIC X(08).                         00138750
+          05 WRK-TOP10-SAL-SAIDA     PIC X(06).                         00138760
+          05 FILLER                  PIC X(01).                         00138770
+      *====================================================             00138780
        PROCEDURE                                 DIVISION.              00138700
       *====================================================             00138800
       *-----------------------------------------------------            00138900
@@ -168,20 +198,47 @@
        2000-PROCESSAR                             SECTION.              00144700
       *-----------------------------------------------------            00144800
            ADD 1 TO WRK-ACUM-LIDOS.                                     00144900
-           ADD FD-SALFUNC TO WRK-SALTOTAL.                              00145000
+           ADD FD-SALFUNC TO WRK-SALTOTAL                               00145000
+             ON SIZE ERROR                                              00145010
+              MOVE 'REL2205'              TO WRK-PROGRAMA               00145020
+              MOVE '2000'                 TO WRK-SECAO                  00145030
+              MOVE 'OVERFLOW WRK-SALTOTAL' TO WRK-MENSAGEM              00145040
+              MOVE 99                     TO WRK-STATUS                 00145050
+              PERFORM 9000-ERRO                                         00145060
+           END-ADD.                                                     00145070
             IF FD-SETORFUNC NOT EQUAL WRK-SETOR-ATIVO                   00145100
+             COMPUTE WRK-SETOR-MEDIA ROUNDED =                          00145110
+                     WRK-ACUM-SAL / WRK-SETOR-QTDE                      00145120
              WRITE FD-RELAT FROM WRK-SAL-PRINCIPAL                      00145200
              MOVE 0 TO WRK-ACUM-SAL                                     00145300
+             MOVE 0 TO WRK-SETOR-QTDE                                   00145310
              MOVE FD-SETORFUNC TO WRK-SETOR-ATIVO                       00145400
              ADD FD-SALFUNC TO WRK-ACUM-SAL                             00145500
+               ON SIZE ERROR                                            00145502
+                MOVE 'REL2205'             TO WRK-PROGRAMA              00145504
+                MOVE '2000'                TO WRK-SECAO                 00145506
+                MOVE 'OVERFLOW WRK-ACUM-SAL' TO WRK-MENSAGEM            00145508
+                MOVE 99                    TO WRK-STATUS                00145510
+                PERFORM 9000-ERRO                                       00145512
+             END-ADD                                                    00145514
+             ADD 1 TO WRK-SETOR-QTDE                                    00145510
             ELSE                                                        00145600
              ADD FD-SALFUNC TO WRK-ACUM-SAL                             00145700
+               ON SIZE ERROR                                            00145702
+                MOVE 'REL2205'             TO WRK-PROGRAMA              00145704
+                MOVE '2000'                TO WRK-SECAO                 00145706
+                MOVE 'OVERFLOW WRK-ACUM-SAL' TO WRK-MENSAGEM            00145708
+                MOVE 99                    TO WRK-STATUS                00145710
+                PERFORM 9000-ERRO                                       00145712
+             END-ADD                                                    00145714
+             ADD 1 TO WRK-SETOR-QTDE                                    00145710
             END-IF.                                                     00145800
            MOVE FD-IDFUNC      TO WRK-ID-SAIDA.                         00145900
            MOVE FD-NOMEFUNC    TO WRK-NOME-SAIDA.                       00146000
            MOVE FD-SETORFUNC   TO WRK-SETOR-SAIDA.                      00146100
            MOVE FD-SALFUNC     TO WRK-SALARIO-SAIDA.                    00146200
              WRITE FD-RELAT FROM WRK-FUNC-SAIDA.                        00146300
+             PERFORM 2500-ATUALIZA-TOP10.                               00146310
              ADD 1 TO WRK-LINHAS.                                       00146400
                                                                         00146500
              IF WRK-LINHAS GREATER 10                                   00146600
@@ -192,16 +249,68 @@
                                                                         00147100
            READ FUNC.                                                   00147200
            IF WRK-FS-FUNC EQUAL 10                                      00147300
+              COMPUTE WRK-SETOR-MEDIA ROUNDED =                         00147310
+                      WRK-ACUM-SAL / WRK-SETOR-QTDE                     00147320
               WRITE FD-RELAT FROM WRK-SAL-PRINCIPAL                     00147400
               DISPLAY WRK-MENSAGEM-FIM                                  00147500
            END-IF.                                                      00147600
       *-----------------------------------------------------            00147700
        2000-99-FIM.                                  EXIT.              00147800
       *-----------------------------------------------------            00147900
-                                                                        00148000
+                                                                        00147910
+      *-----------------------------------------------------            00147920
+       2500-ATUALIZA-TOP10                        SECTION.              00147930
+      *-----------------------------------------------------            00147940
+           IF WRK-TOP10-COUNT LESS 10                                   00147950
+              ADD 1 TO WRK-TOP10-COUNT                                  00147960
+              MOVE FD-IDFUNC    TO WRK-TOP10-ID (WRK-TOP10-COUNT)       00147970
+              MOVE FD-NOMEFUNC  TO WRK-TOP10-NOME (WRK-TOP10-COUNT)     00147980
+              MOVE FD-SETORFUNC TO WRK-TOP10-SETOR (WRK-TOP10-COUNT)    00147990
+              MOVE FD-SALFUNC   TO WRK-TOP10-SAL (WRK-TOP10-COUNT)      00148000
+              MOVE WRK-TOP10-COUNT TO WRK-TOP10-IDX                     00148010
+              PERFORM 2510-ORDENA-TOP10                                 00148020
+           ELSE                                                         00148030
+              IF FD-SALFUNC GREATER WRK-TOP10-SAL (10)                  00148040
+                 MOVE FD-IDFUNC    TO WRK-TOP10-ID (10)                 00148050
+                 MOVE FD-NOMEFUNC  TO WRK-TOP10-NOME (10)               00148060
+                 MOVE FD-SETORFUNC TO WRK-TOP10-SETOR (10)              00148070
+                 MOVE FD-SALFUNC   TO WRK-TOP10-SAL (10)                00148080
+                 MOVE 10 TO WRK-TOP10-IDX                               00148090
+                 PERFORM 2510-ORDENA-TOP10                              00148100
+              END-IF                                                    00148110
+           END-IF.                                                      00148120
+      *-----------------------------------------------------            00148130
+       2500-99-FIM.                                  EXIT.              00148140
+      *-----------------------------------------------------            00148150
+                                                                        00148160
+      *-----------------------------------------------------            00148170
+       2510-ORDENA-TOP10                          SECTION.              00148180
+      *-----------------------------------------------------            00148190
+           PERFORM 2520-TROCA-TOP10                                     00148200
+                   UNTIL WRK-TOP10-IDX EQUAL 1                          00148210
+                   OR WRK-TOP10-SAL (WRK-TOP10-IDX)                     00148220
+                      NOT GREATER WRK-TOP10-SAL (WRK-TOP10-IDX - 1).    00148230
+      *-----------------------------------------------------            00148240
+       2510-99-FIM.                                  EXIT.              00148250
+      *-----------------------------------------------------            00148260
+                                                                        00148270
+      *-----------------------------------------------------            00148280
+       2520-TROCA-TOP10                           SECTION.              00148290
+      *-----------------------------------------------------            00148300
+           MOVE WRK-TOP10-ITEM (WRK-TOP10-IDX)     TO WRK-TOP10-TEMP.   00148310
+           MOVE WRK-TOP10-ITEM (WRK-TOP10-IDX - 1)                      00148320
+                TO WRK-TOP10-ITEM (WRK-TOP10-IDX).                      00148330
+           MOVE WRK-TOP10-TEMP                                          00148340
+                TO WRK-TOP10-ITEM (WRK-TOP10-IDX - 1).                  00148350
+           SUBTRACT 1 FROM WRK-TOP10-IDX.                               00148360
+      *-----------------------------------------------------            00148370
+       2520-99-FIM.                                  EXIT.              00148380
+      *-----------------------------------------------------            00148390
+                                                                        00148400
       *-----------------------------------------------------            00148100
        3000-FINALIZAR                             SECTION.              00148200
       *-----------------------------------------------------            00148300
+           PERFORM 3100-IMPRIME-TOP10.                                  00148310
            CLOSE FUNC RELAT.                                            00149000
            DISPLAY WRK-LINHABRANCO.                                     00150000
            DISPLAY 'TOTAL REGISTROS LIDOS:' WRK-ACUM-LIDOS.             00151000
@@ -209,7 +318,36 @@
       *-----------------------------------------------------            00151200
        3000-99-FIM.                                  EXIT.              00151300
       *-----------------------------------------------------            00151400
-                                                                        00151500
+                                                                        00151410
+      *-----------------------------------------------------            00151420
+       3100-IMPRIME-TOP10                         SECTION.              00151430
+      *-----------------------------------------------------            00151440
+           WRITE FD-RELAT FROM WRK-LINHABRANCO.                         00151450
+           WRITE FD-RELAT FROM WRK-TOP10-TITULO AFTER PAGE.             00151460
+           WRITE FD-RELAT FROM WRK-LINHABRANCO.                         00151470
+           MOVE 1 TO WRK-TOP10-IDX.                                     00151480
+           PERFORM 3110-IMPRIME-1-TOP10                                 00151490
+                   UNTIL WRK-TOP10-IDX GREATER WRK-TOP10-COUNT.         00151500
+      *-----------------------------------------------------            00151510
+       3100-99-FIM.                                  EXIT.              00151520
+      *-----------------------------------------------------            00151530
+                                                                        00151540
+      *-----------------------------------------------------            00151550
+       3110-IMPRIME-1-TOP10                       SECTION.              00151560
+      *-----------------------------------------------------            00151570
+           MOVE WRK-TOP10-ID (WRK-TOP10-IDX)    TO WRK-TOP10-ID-SAIDA.  00151580
+           MOVE WRK-TOP10-NOME (WRK-TOP10-IDX)  TO                      00151590
+                WRK-TOP10-NOME-SAIDA.                                   00151600
+           MOVE WRK-TOP10-SETOR (WRK-TOP10-IDX) TO                      00151610
+                WRK-TOP10-SETOR-SAIDA.                                  00151620
+           MOVE WRK-TOP10-SAL (WRK-TOP10-IDX)   TO                      00151630
+                WRK-TOP10-SAL-SAIDA.                                    00151640
+           WRITE FD-RELAT FROM WRK-TOP10-SAIDA.                         00151650
+           ADD 1 TO WRK-TOP10-IDX.                                      00151660
+      *-----------------------------------------------------            00151670
+       3110-99-FIM.                                  EXIT.              00151680
+      *-----------------------------------------------------            00151690
+                                                                        00151700
       *-----------------------------------------------------            00151600
        4000-TESTAR-STATUS                         SECTION.              00151700
       *-----------------------------------------------------            00151800
