@@ -12,6 +12,10 @@
       *  TABELA             I/O           INCLUDE/BOOK    *             00080400
       *  IVAN.FUNC           I               #BKFUNC      *             00080500
       *  IVAN.SETOR          I               #BKSETOR     *             00080600
+      *---------------------------------------------------*             00080650
+      *  ARQUIVOS:                                         *             00080660
+      *  DDNAME             I/O           INCLUDE/BOOK     *             00080670
+      *  RELJOIN             O             ---------       *             00080680
       *===================================================*             00080700
                                                                         00080800
       *====================================================             00080900
@@ -21,12 +25,22 @@
        SPECIAL-NAMES.                                                   00083000
            DECIMAL-POINT  IS COMMA.                                     00084000
                                                                         00085000
-      *====================================================             00086000
+       INPUT-OUTPUT                              SECTION.               00085100
+       FILE-CONTROL.                                                    00085200
+           SELECT RELJOIN ASSIGN TO RELJOIN                             00085300
+               FILE STATUS IS WRK-FS-RELJOIN.                           00085400
+                                                                        00086000
+      *====================================================             00086010
        DATA                                      DIVISION.              00087000
       *====================================================             00088000
       *----------------------------------------------------             00089000
        FILE                                      SECTION.               00090000
       *----------------------------------------------------             00100000
+       FD RELJOIN                                                       00100100
+           RECORDING MODE IS F                                          00100200
+           BLOCK CONTAINS 0 RECORDS.                                    00100300
+      *-----------LRECL 139---------------------------------            00100400
+       01 FD-RELJOIN PIC X(139).                                        00100500
                                                                         00110000
       *-----------------------------------------------------            00120000
        WORKING-STORAGE                           SECTION.               00130000
@@ -64,6 +78,7 @@
       *----------------------------------------------------             00139204
        77 WRK-SQLCODE     PIC -999.                                     00139300
        77 WRK-NULL-EMAIL  PIC S9(04) COMP.                              00139400
+       77 WRK-FS-RELJOIN  PIC 9(02).                                    00139450
       *----------------------------------------------------             00139504
        01 FILLER PIC X(48) VALUE                                        00139604
            '--------------VARIAVEIS CALCULAR/ACUMULAR----'.             00139704
@@ -71,6 +86,19 @@
        77 WRK-MEDIA       PIC 9(08)V99 VALUE ZEROS.                     00139904
        77 WRK-REGLIDOS    PIC 9(02)    VALUE ZEROS.                     00140000
        77 WRK-SALACUM     PIC 9(08)V99 VALUE ZEROS.                     00140100
+      *----------------------------------------------------             00140110
+       01 FILLER PIC X(48) VALUE                                        00140120
+           '--------------RESUMO POR SETOR---------------'.             00140130
+      *----------------------------------------------------             00140140
+       77 WRK-SETOR-COUNT   PIC 9(03)    VALUE 0.                       00140150
+       77 WRK-SETOR-IDX     PIC 9(03)    VALUE 0.                       00140160
+       77 WRK-SETOR-ACHADO  PIC 9(01)    VALUE 0.                       00140170
+       01 WRK-SETOR-SUMARIO-TAB.                                        00140180
+          05 WRK-SETOR-SUMARIO-ITEM OCCURS 50 TIMES.                    00140190
+             10 WRK-SETOR-SUMARIO-DESC    PIC X(40).                    00140200
+             10 WRK-SETOR-SUMARIO-QTDE    PIC 9(05).                    00140210
+             10 WRK-SETOR-SUMARIO-SALACUM PIC 9(10)V99.                 00140220
+             10 WRK-SETOR-SUMARIO-MEDIA   PIC 9(08)V99.                 00140230
       *====================================================             00140200
        PROCEDURE                                 DIVISION.              00140300
       *====================================================             00140400
@@ -88,6 +116,12 @@
       *-----------------------------------------------------            00141600
        1000-INICIALIZAR                           SECTION.              00141700
       *-----------------------------------------------------            00141800
+           OPEN OUTPUT RELJOIN.                                         00141810
+           IF WRK-FS-RELJOIN NOT EQUAL 0                                00141820
+            DISPLAY 'ERRO NA ABERTURA DO RELJOIN'                       00141830
+            STOP RUN                                                    00141840
+           END-IF.                                                      00141850
+                                                                        00141860
            EXEC SQL                                                     00141900
               OPEN CFUNC                                                00142000
            END-EXEC.                                                    00142100
@@ -122,6 +156,7 @@
             END-IF.                                                     00145000
            MOVE DB2-DESCSETOR TO WRK-DESCSETOR                          00145102
            DISPLAY WRK-REG                                              00145202
+           WRITE FD-RELJOIN FROM WRK-REG.                               00145250
                                                                         00145301
            PERFORM 4000-LER-FUNCIONARIO.                                00145400
                                                                         00145500
@@ -135,9 +170,37 @@
            EXEC SQL                                                     00150000
               CLOSE CFUNC                                               00160000
            END-EXEC.                                                    00160100
+                                                                        00160150
+           CLOSE RELJOIN.                                               00160180
+                                                                        00160182
+           DISPLAY ' '.                                                 00160184
+           DISPLAY 'RESUMO POR SETOR:'.                                 00160186
+           MOVE 1 TO WRK-SETOR-IDX.                                     00160188
+           PERFORM 3100-IMPRIMIR-SETOR                                  00160190
+                   UNTIL WRK-SETOR-IDX GREATER WRK-SETOR-COUNT.         00160192
       *-----------------------------------------------------            00160200
        3000-99-FIM.                                  EXIT.              00160300
       *-----------------------------------------------------            00160400
+                                                                        00160410
+      *-----------------------------------------------------            00160420
+       3100-IMPRIMIR-SETOR                     SECTION.                 00160430
+      *-----------------------------------------------------            00160440
+           IF WRK-SETOR-SUMARIO-QTDE (WRK-SETOR-IDX)                    00160450
+              GREATER ZEROS                                             00160460
+            DIVIDE WRK-SETOR-SUMARIO-SALACUM (WRK-SETOR-IDX)            00160470
+                   BY WRK-SETOR-SUMARIO-QTDE (WRK-SETOR-IDX)            00160480
+                   GIVING WRK-SETOR-SUMARIO-MEDIA (WRK-SETOR-IDX)       00160490
+           END-IF.                                                      00160500
+           DISPLAY 'SETOR: '                                            00160510
+                   WRK-SETOR-SUMARIO-DESC (WRK-SETOR-IDX)               00160520
+           DISPLAY '  QTDE FUNCIONARIOS: '                              00160530
+                   WRK-SETOR-SUMARIO-QTDE (WRK-SETOR-IDX)               00160540
+           DISPLAY '  MEDIA SALARIAL   : '                              00160550
+                   WRK-SETOR-SUMARIO-MEDIA (WRK-SETOR-IDX)              00160560
+           ADD 1 TO WRK-SETOR-IDX.                                      00160570
+      *-----------------------------------------------------            00160580
+       3100-99-FIM.                                  EXIT.              00160590
+      *-----------------------------------------------------            00160600
                                                                         00160500
       *-----------------------------------------------------            00160600
        4000-LER-FUNCIONARIO                       SECTION.              00160700
@@ -157,6 +220,7 @@
              CONTINUE                                                   00166700
              ADD 1 TO WRK-REGLIDOS                                      00166800
              ADD DB2-SALARIO TO WRK-SALACUM                             00166900
+             PERFORM 4100-ACUMULAR-SETOR                                00166950
             WHEN 100                                                    00167000
              DISPLAY 'FINAL DA TABELA'                                  00167100
              DISPLAY ' '                                                00167200
@@ -172,3 +236,37 @@
       *-----------------------------------------------------            00168200
        4000-99-FIM.                                  EXIT.              00168300
       *-----------------------------------------------------            00168400
+                                                                        00168410
+      *-----------------------------------------------------            00168420
+       4100-ACUMULAR-SETOR                     SECTION.                 00168430
+      *-----------------------------------------------------            00168440
+           MOVE 0 TO WRK-SETOR-ACHADO.                                  00168450
+           MOVE 1 TO WRK-SETOR-IDX.                                     00168460
+           PERFORM 4110-LOCALIZAR-SETOR                                 00168470
+                   UNTIL WRK-SETOR-IDX GREATER WRK-SETOR-COUNT.         00168480
+           IF WRK-SETOR-ACHADO EQUAL 0                                  00168490
+            ADD 1 TO WRK-SETOR-COUNT                                    00168500
+            MOVE DB2-DESCSETOR                                          00168510
+              TO WRK-SETOR-SUMARIO-DESC (WRK-SETOR-COUNT)               00168520
+            MOVE 1 TO WRK-SETOR-SUMARIO-QTDE (WRK-SETOR-COUNT)          00168530
+            MOVE DB2-SALARIO                                            00168540
+              TO WRK-SETOR-SUMARIO-SALACUM (WRK-SETOR-COUNT)            00168550
+           END-IF.                                                      00168560
+      *-----------------------------------------------------            00168570
+       4100-99-FIM.                                  EXIT.              00168580
+      *-----------------------------------------------------            00168590
+                                                                        00168600
+      *-----------------------------------------------------            00168610
+       4110-LOCALIZAR-SETOR                    SECTION.                 00168620
+      *-----------------------------------------------------            00168630
+           IF DB2-DESCSETOR EQUAL                                       00168640
+              WRK-SETOR-SUMARIO-DESC (WRK-SETOR-IDX)                    00168650
+            MOVE 1 TO WRK-SETOR-ACHADO                                  00168660
+            ADD 1 TO WRK-SETOR-SUMARIO-QTDE (WRK-SETOR-IDX)             00168670
+            ADD DB2-SALARIO                                             00168680
+              TO WRK-SETOR-SUMARIO-SALACUM (WRK-SETOR-IDX)              00168690
+           END-IF.                                                      00168700
+           ADD 1 TO WRK-SETOR-IDX.                                      00168710
+      *-----------------------------------------------------            00168720
+       4110-99-FIM.                                  EXIT.              00168730
+      *-----------------------------------------------------            00168740
