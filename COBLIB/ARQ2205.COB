@@ -1,165 +1,269 @@
-      *====================================================             00010000
-       IDENTIFICATION                            DIVISION.              00020000
-      *====================================================             00030000
-       PROGRAM-ID. ARQ2205.                                             00040000
-      *===================================================*             00050001
-      *  AUTOR   : VICTOR LEAL                            *             00060001
-      *  EMPRESA : FOURSYS                                *             00070001
-      *  OBJETIVO: ABRIR,LER GRAVAR ARQUIVOS COM LRECL=32 *             00080001
-      *---------------------------------------------------*             00081001
-      *  ARQUIVOS:                                        *             00081101
-      *  DDNAME             I/O           INCLUDE/BOOK    *             00081201
-      *  BOOKLIB             I               #GLOG        *             00081301
-      *  ALUNOS              I             ---------      *             00081401
-      *  RELREC              O             ---------      *             00081501
-      *===================================================*             00082001
-                                                                        00083000
-      *====================================================             00084000
-       ENVIRONMENT                               DIVISION.              00085000
-      *====================================================             00086000
-       CONFIGURATION                             SECTION.               00087000
-       SPECIAL-NAMES.                                                   00088000
-           DECIMAL-POINT  IS COMMA.                                     00089000
-                                                                        00090000
-       INPUT-OUTPUT                              SECTION.               00100000
-       FILE-CONTROL.                                                    00110000
-           SELECT ALUNOS ASSIGN TO ALUNOS                               00120000
-               FILE STATUS IS WRK-FS-ALUNOS.                            00130000
-                                                                        00130100
-           SELECT RELREC ASSIGN TO RELREC                               00130200
-               FILE STATUS IS WRK-FS-RELREC.                            00130300
-                                                                        00131000
-      *====================================================             00132000
-       DATA                                      DIVISION.              00133000
-      *====================================================             00133100
-      *-----------------------------------------------------            00133200
-       FILE                                      SECTION.               00133300
-      *-----------------------------------------------------            00133400
-       FD ALUNOS                                                        00133500
-           RECORDING MODE IS F                                          00133600
-           LABEL RECORD IS STANDARD                                     00133700
-           BLOCK CONTAINS 0 RECORDS.                                    00133800
-                                                                        00133900
-       01 FD-ALUNOS.                                                    00134000
-          05 FD-RM           PIC X(05).                                 00134100
-          05 FD-NOME         PIC X(20).                                 00135000
-          05 FD-SERIE        PIC X(03).                                 00136000
-          05 FD-MEDIA        PIC X(04).                                 00137000
-                                                                        00137100
-       FD RELREC                                                        00137200
-           RECORDING MODE IS F.                                         00137300
-                                                                        00137400
-       01 FD-RELREC          PIC X(32).                                 00137500
-                                                                        00137600
-      *-----------------------------------------------------            00137700
-       WORKING-STORAGE                           SECTION.               00137800
-      *-----------------------------------------------------            00137900
-           COPY '#GLOG'.                                                00138000
-      *-----------------------------------------------------            00138101
-       01 FILLER PIC X(48) VALUE                                        00138201
-           '--------------VARIAVEIS PARA CALCULAR--------'.             00138301
-      *-----------------------------------------------------            00138601
-       77 WRK-MEDIA          PIC X(04).                                 00139100
-      *-----------------------------------------------------            00139201
-       01 FILLER PIC X(48) VALUE                                        00139301
-           '--------------VARIAVEIS PARA FILE STATUS-----'.             00139401
-      *-----------------------------------------------------            00139501
-       77 WRK-FS-ALUNOS      PIC 9(02).                                 00139600
-       77 WRK-FS-RELREC      PIC 9(02).                                 00139700
-      *====================================================             00139800
-       PROCEDURE                                 DIVISION.              00139900
-      *====================================================             00140000
-      *-----------------------------------------------------            00140100
-       0000-PRINCIPAL                             SECTION.              00140200
-      *-----------------------------------------------------            00140300
-           PERFORM 1000-INICIALIZAR.                                    00140400
-           PERFORM 2000-PROCESSAR UNTIL WRK-FS-ALUNOS                   00140500
-                    EQUAL 10.                                           00140600
-           PERFORM 3000-FINALIZAR.                                      00140700
-           STOP RUN.                                                    00140800
-      *-----------------------------------------------------            00140900
-       0000-99-FIM.                                  EXIT.              00141000
-      *-----------------------------------------------------            00141100
-                                                                        00141200
-      *-----------------------------------------------------            00141300
-       1000-INICIALIZAR                           SECTION.              00142000
-      *-----------------------------------------------------            00150000
-           OPEN INPUT ALUNOS                                            00151000
-                OUTPUT RELREC.                                          00151100
-             PERFORM 4000-TESTAR-STATUS.                                00153000
-           READ ALUNOS.                                                 00154000
-           IF WRK-FS-ALUNOS EQUAL 10                                    00155000
-            DISPLAY 'FINAL DE ARQUIVO'                                  00156000
-           END-IF.                                                      00157200
-      *-----------------------------------------------------            00157900
-       1000-99-FIM.                                  EXIT.              00158000
-      *-----------------------------------------------------            00158100
-                                                                        00158200
-      *-----------------------------------------------------            00158300
-       2000-PROCESSAR                             SECTION.              00158400
-      *-----------------------------------------------------            00158500
-           DISPLAY FD-ALUNOS                                            00158600
-            MOVE FD-MEDIA TO WRK-MEDIA.                                 00158700
-            DISPLAY WRK-MEDIA.                                          00158800
-           IF WRK-MEDIA (01:02) LESS 07                                 00158900
-            WRITE FD-RELREC FROM FD-ALUNOS                              00159000
-           END-IF.                                                      00159100
-           READ ALUNOS.                                                 00160000
-      *-----------------------------------------------------            00160200
-       2000-99-FIM.                                  EXIT.              00160300
-      *-----------------------------------------------------            00160400
-                                                                        00160500
-      *-----------------------------------------------------            00160600
-       3000-FINALIZAR                             SECTION.              00160700
-      *-----------------------------------------------------            00160800
-           CLOSE ALUNOS RELREC.                                         00160900
-      *-----------------------------------------------------            00162400
-       3000-99-FIM.                                  EXIT.              00162500
-      *-----------------------------------------------------            00162600
-                                                                        00162700
-      *-----------------------------------------------------            00162800
-       4000-TESTAR-STATUS                         SECTION.              00162900
-      *-----------------------------------------------------            00163000
-           PERFORM 4100-TESTASTATUS-ALUNOS.                             00163100
-           PERFORM 4200-TESTASTATUS-RELREC.                             00163200
-      *-----------------------------------------------------            00163300
-       4000-99-FIM.                                  EXIT.              00163400
-      *-----------------------------------------------------            00163500
-                                                                        00164000
-      *-----------------------------------------------------            00164100
-       4100-TESTASTATUS-ALUNOS                    SECTION.              00164200
-      *-----------------------------------------------------            00164300
-           IF WRK-FS-ALUNOS NOT EQUAL 0                                 00164400
-             MOVE 'ARQ2205'             TO WRK-PROGRAMA                 00164500
-             MOVE '4100'                TO WRK-SECAO                    00164600
-             MOVE 'ERRO NO OPEN ALUNOS' TO WRK-MENSAGEM                 00164800
-             MOVE WRK-FS-ALUNOS         TO WRK-STATUS                   00164900
-             PERFORM 9000-ERRO                                          00165000
-           END-IF.                                                      00165100
-      *-----------------------------------------------------            00165200
-       4100-99-FIM.                                  EXIT.              00165300
-      *-----------------------------------------------------            00165400
-                                                                        00165500
-      *-----------------------------------------------------            00165600
-       4200-TESTASTATUS-RELREC                    SECTION.              00165700
-      *-----------------------------------------------------            00165800
-           IF WRK-FS-RELREC NOT EQUAL 0                                 00165900
-             MOVE 'ARQ2205'             TO WRK-PROGRAMA                 00166000
-             MOVE '4200'                TO WRK-SECAO                    00166100
-             MOVE 'ERRO NO OPEN RELREC' TO WRK-MENSAGEM                 00166200
-             MOVE WRK-FS-RELREC         TO WRK-STATUS                   00166300
-              PERFORM 9000-ERRO                                         00166402
-           END-IF.                                                      00166500
-      *-----------------------------------------------------            00166600
-       4200-99-FIM.                                  EXIT.              00166700
-      *-----------------------------------------------------            00166800
-                                                                        00166900
-      *-----------------------------------------------------            00167000
-       9000-ERRO                                  SECTION.              00167100
-      *-----------------------------------------------------            00167200
-           DISPLAY WRK-MENSAGEM.                                        00167300
-            CALL 'GRAVALOG' USING WRK-DADOS.                            00167400
-           GOBACK.                                                      00167500
-      *-----------------------------------------------------            00167600
-       9000-99-FIM.                                  EXIT.              00167700
-      *-----------------------------------------------------            00168000
+      *====================================================             00010000
+       IDENTIFICATION                            DIVISION.              00020000
+      *====================================================             00030000
+       PROGRAM-ID. ARQ2205.                                             00040000
+      *===================================================*             00050001
+      *  AUTOR   : VICTOR LEAL                            *             00060001
+      *  EMPRESA : FOURSYS                                *             00070001
+      *  OBJETIVO: ABRIR,LER GRAVAR ARQUIVOS COM LRECL=32 *             00080001
+      *---------------------------------------------------*             00081001
+      *  ARQUIVOS:                                        *             00081101
+      *  DDNAME             I/O           INCLUDE/BOOK    *             00081201
+      *  BOOKLIB             I               #GLOG        *             00081301
+      *  ALUNOS              I             ---------      *             00081401
+      *  RELREC              O             ---------      *             00081501
+      *  RELHONRA            O             ---------      *             00081510
+      *  CKPALUNO           I-O            ---------      *             00081520
+      *===================================================*             00082001
+                                                                        00083000
+      *====================================================             00084000
+       ENVIRONMENT                               DIVISION.              00085000
+      *====================================================             00086000
+       CONFIGURATION                             SECTION.               00087000
+       SPECIAL-NAMES.                                                   00088000
+           DECIMAL-POINT  IS COMMA.                                     00089000
+                                                                        00090000
+       INPUT-OUTPUT                              SECTION.               00100000
+       FILE-CONTROL.                                                    00110000
+           SELECT ALUNOS ASSIGN TO ALUNOS                               00120000
+               FILE STATUS IS WRK-FS-ALUNOS.                            00130000
+                                                                        00130100
+           SELECT RELREC ASSIGN TO RELREC                               00130200
+               FILE STATUS IS WRK-FS-RELREC.                            00130300
+                                                                        00130310
+           SELECT RELHONRA ASSIGN TO RELHONRA                           00130320
+               FILE STATUS IS WRK-FS-RELHONRA.                          00130330
+                                                                        00130331
+           SELECT CKPALUNO ASSIGN TO CKPALUNO                           00130332
+               FILE STATUS IS WRK-FS-CKPALUNO.                          00130333
+                                                                        00131000
+      *====================================================             00132000
+       DATA                                      DIVISION.              00133000
+      *====================================================             00133100
+      *-----------------------------------------------------            00133200
+       FILE                                      SECTION.               00133300
+      *-----------------------------------------------------            00133400
+       FD ALUNOS                                                        00133500
+           RECORDING MODE IS F                                          00133600
+           LABEL RECORD IS STANDARD                                     00133700
+           BLOCK CONTAINS 0 RECORDS.                                    00133800
+                                                                        00133900
+       01 FD-ALUNOS.                                                    00134000
+          05 FD-RM           PIC X(05).                                 00134100
+          05 FD-NOME         PIC X(20).                                 00135000
+          05 FD-SERIE        PIC X(03).                                 00136000
+          05 FD-MEDIA        PIC X(04).                                 00137000
+                                                                        00137100
+       FD RELREC                                                        00137200
+           RECORDING MODE IS F.                                         00137300
+                                                                        00137400
+       01 FD-RELREC          PIC X(32).                                 00137500
+                                                                        00137510
+       FD RELHONRA                                                      00137520
+           RECORDING MODE IS F.                                         00137530
+                                                                        00137540
+       01 FD-RELHONRA        PIC X(32).                                 00137600
+                                                                        00137610
+       FD CKPALUNO                                                      00137620
+           RECORDING MODE IS F.                                         00137630
+                                                                        00137640
+       01 FD-CKPALUNO.                                                  00137650
+          05 FD-CKP-RM       PIC X(05).                                 00137660
+      *-----------------------------------------------------            00137700
+       WORKING-STORAGE                           SECTION.               00137800
+      *-----------------------------------------------------            00137900
+           COPY '#GLOG'.                                                00138000
+      *-----------------------------------------------------            00138101
+       01 FILLER PIC X(48) VALUE                                        00138201
+           '--------------VARIAVEIS PARA CALCULAR--------'.             00138301
+      *-----------------------------------------------------            00138601
+       77 WRK-MEDIA          PIC X(04).                                 00139100
+      *-----------------------------------------------------            00139201
+       01 FILLER PIC X(48) VALUE                                        00139301
+           '--------------VARIAVEIS PARA FILE STATUS-----'.             00139401
+      *-----------------------------------------------------            00139501
+       77 WRK-FS-ALUNOS      PIC 9(02).                                 00139600
+       77 WRK-FS-RELREC      PIC 9(02).                                 00139700
+       77 WRK-FS-RELHONRA    PIC 9(02).                                 00139710
+       77 WRK-FS-CKPALUNO    PIC 9(02).                                 00139720
+      *-----------------------------------------------------            00139730
+       01 FILLER PIC X(48) VALUE                                        00139740
+           '--------------VARIAVEIS PARA CHECKPOINT------'.             00139750
+      *-----------------------------------------------------            00139760
+       77 WRK-CKP-RM         PIC X(05)    VALUE ZEROS.                  00139770
+      *====================================================             00139800
+       PROCEDURE                                 DIVISION.              00139900
+      *====================================================             00140000
+      *-----------------------------------------------------            00140100
+       0000-PRINCIPAL                             SECTION.              00140200
+      *-----------------------------------------------------            00140300
+           PERFORM 1000-INICIALIZAR.                                    00140400
+           PERFORM 2000-PROCESSAR UNTIL WRK-FS-ALUNOS                   00140500
+                    EQUAL 10.                                           00140600
+           PERFORM 3000-FINALIZAR.                                      00140700
+           STOP RUN.                                                    00140800
+      *-----------------------------------------------------            00140900
+       0000-99-FIM.                                  EXIT.              00141000
+      *-----------------------------------------------------            00141100
+                                                                        00141200
+      *-----------------------------------------------------            00141300
+       1000-INICIALIZAR                           SECTION.              00142000
+      *-----------------------------------------------------            00150000
+           OPEN INPUT ALUNOS                                            00151000
+                OUTPUT RELREC RELHONRA.                                 00151100
+             PERFORM 4000-TESTAR-STATUS.                                00153000
+           PERFORM 1100-ABRIR-CHECKPOINT.                                00153010
+           READ ALUNOS.                                                 00154000
+           IF WRK-FS-ALUNOS EQUAL 10                                    00155000
+            DISPLAY 'FINAL DE ARQUIVO'                                  00156000
+           END-IF.                                                      00157200
+           IF WRK-CKP-RM GREATER ZEROS                                  00157210
+            DISPLAY 'RETOMANDO APOS RM: ' WRK-CKP-RM                    00157220
+            PERFORM 1200-SALTAR-CHECKPOINT UNTIL                        00157230
+                    WRK-FS-ALUNOS EQUAL 10                               00157240
+                 OR FD-RM GREATER WRK-CKP-RM                             00157250
+           END-IF.                                                      00157260
+      *-----------------------------------------------------            00157900
+       1000-99-FIM.                                  EXIT.              00158000
+      *-----------------------------------------------------            00158100
+                                                                        00158200
+      *-----------------------------------------------------            00158210
+       1100-ABRIR-CHECKPOINT                         SECTION.           00158220
+      *-----------------------------------------------------            00158230
+           OPEN I-O CKPALUNO.                                            00158240
+           IF WRK-FS-CKPALUNO EQUAL 35                                  00158250
+            OPEN OUTPUT CKPALUNO                                         00158260
+            MOVE ZEROS TO FD-CKP-RM                                     00158270
+            WRITE FD-CKPALUNO                                            00158280
+            CLOSE CKPALUNO                                               00158290
+            OPEN I-O CKPALUNO                                            00158300
+           END-IF.                                                      00158310
+           IF WRK-FS-CKPALUNO NOT EQUAL 0                                00158320
+            MOVE 'ARQ2205'              TO WRK-PROGRAMA                  00158330
+            MOVE '1100'                 TO WRK-SECAO                     00158340
+            MOVE 'ERRO NO OPEN CKPALUNO' TO WRK-MENSAGEM                 00158350
+            MOVE WRK-FS-CKPALUNO        TO WRK-STATUS                    00158360
+            PERFORM 9000-ERRO                                            00158370
+           END-IF.                                                       00158380
+           READ CKPALUNO.                                                00158390
+           IF WRK-FS-CKPALUNO NOT EQUAL 0                               00158391
+            MOVE 'ARQ2205'               TO WRK-PROGRAMA                00158392
+            MOVE '1100'                  TO WRK-SECAO                   00158393
+            MOVE 'ERRO NA LEITURA CKPALUNO' TO WRK-MENSAGEM             00158394
+            MOVE WRK-FS-CKPALUNO         TO WRK-STATUS                  00158395
+            PERFORM 9000-ERRO                                           00158396
+           END-IF.                                                      00158397
+           MOVE FD-CKP-RM TO WRK-CKP-RM.                                 00158400
+      *-----------------------------------------------------            00158410
+       1100-99-FIM.                                  EXIT.               00158420
+      *-----------------------------------------------------            00158430
+                                                                        00158440
+      *-----------------------------------------------------            00158450
+       1200-SALTAR-CHECKPOINT                        SECTION.           00158460
+      *-----------------------------------------------------            00158470
+           READ ALUNOS.                                                  00158480
+      *-----------------------------------------------------            00158490
+       1200-99-FIM.                                  EXIT.               00158500
+      *-----------------------------------------------------            00158300
+       2000-PROCESSAR                             SECTION.              00158400
+      *-----------------------------------------------------            00158500
+           DISPLAY FD-ALUNOS                                            00158600
+            MOVE FD-MEDIA TO WRK-MEDIA.                                 00158700
+            DISPLAY WRK-MEDIA.                                          00158800
+           IF FUNCTION NUMVAL(WRK-MEDIA) LESS 7                         00158900
+            WRITE FD-RELREC FROM FD-ALUNOS                              00159000
+           ELSE                                                         00159010
+            WRITE FD-RELHONRA FROM FD-ALUNOS                            00159020
+           END-IF.                                                      00159100
+           MOVE FD-RM       TO FD-CKP-RM.                                00159110
+           REWRITE FD-CKPALUNO                                          00159120
+           IF WRK-FS-CKPALUNO NOT EQUAL 0                               00159121
+            MOVE 'ARQ2205'                TO WRK-PROGRAMA               00159122
+            MOVE '2000'                   TO WRK-SECAO                  00159123
+            MOVE 'ERRO NA REESCRITA CKPALUNO' TO WRK-MENSAGEM           00159124
+            MOVE WRK-FS-CKPALUNO           TO WRK-STATUS                00159125
+            PERFORM 9000-ERRO                                           00159126
+           END-IF.                                                      00159127
+           READ ALUNOS.                                                 00160000
+      *-----------------------------------------------------            00160200
+       2000-99-FIM.                                  EXIT.              00160300
+      *-----------------------------------------------------            00160400
+                                                                        00160500
+      *-----------------------------------------------------            00160600
+       3000-FINALIZAR                             SECTION.              00160700
+      *-----------------------------------------------------            00160800
+           MOVE ZEROS TO FD-CKP-RM.                                      00160810
+           REWRITE FD-CKPALUNO                                          00160820
+           IF WRK-FS-CKPALUNO NOT EQUAL 0                               00160821
+            MOVE 'ARQ2205'                TO WRK-PROGRAMA               00160822
+            MOVE '3000'                   TO WRK-SECAO                  00160823
+            MOVE 'ERRO NA REESCRITA CKPALUNO' TO WRK-MENSAGEM           00160824
+            MOVE WRK-FS-CKPALUNO           TO WRK-STATUS                00160825
+            PERFORM 9000-ERRO                                           00160826
+           END-IF.                                                      00160827
+           CLOSE ALUNOS RELREC RELHONRA CKPALUNO.                       00160900
+      *-----------------------------------------------------            00162400
+       3000-99-FIM.                                  EXIT.              00162500
+      *-----------------------------------------------------            00162600
+                                                                        00162700
+      *-----------------------------------------------------            00162800
+       4000-TESTAR-STATUS                         SECTION.              00162900
+      *-----------------------------------------------------            00163000
+           PERFORM 4100-TESTASTATUS-ALUNOS.                             00163100
+           PERFORM 4200-TESTASTATUS-RELREC.                             00163200
+           PERFORM 4300-TESTASTATUS-RELHONRA.                           00163210
+      *-----------------------------------------------------            00163300
+       4000-99-FIM.                                  EXIT.              00163400
+      *-----------------------------------------------------            00163500
+                                                                        00164000
+      *-----------------------------------------------------            00164100
+       4100-TESTASTATUS-ALUNOS                    SECTION.              00164200
+      *-----------------------------------------------------            00164300
+           IF WRK-FS-ALUNOS NOT EQUAL 0                                 00164400
+             MOVE 'ARQ2205'             TO WRK-PROGRAMA                 00164500
+             MOVE '4100'                TO WRK-SECAO                    00164600
+             MOVE 'ERRO NO OPEN ALUNOS' TO WRK-MENSAGEM                 00164800
+             MOVE WRK-FS-ALUNOS         TO WRK-STATUS                   00164900
+             PERFORM 9000-ERRO                                          00165000
+           END-IF.                                                      00165100
+      *-----------------------------------------------------            00165200
+       4100-99-FIM.                                  EXIT.              00165300
+      *-----------------------------------------------------            00165400
+                                                                        00165500
+      *-----------------------------------------------------            00165600
+       4200-TESTASTATUS-RELREC                    SECTION.              00165700
+      *-----------------------------------------------------            00165800
+           IF WRK-FS-RELREC NOT EQUAL 0                                 00165900
+             MOVE 'ARQ2205'             TO WRK-PROGRAMA                 00166000
+             MOVE '4200'                TO WRK-SECAO                    00166100
+             MOVE 'ERRO NO OPEN RELREC' TO WRK-MENSAGEM                 00166200
+             MOVE WRK-FS-RELREC         TO WRK-STATUS                   00166300
+              PERFORM 9000-ERRO                                         00166402
+           END-IF.                                                      00166500
+      *-----------------------------------------------------            00166600
+       4200-99-FIM.                                  EXIT.              00166700
+      *-----------------------------------------------------            00166800
+                                                                        00166810
+      *-----------------------------------------------------            00166820
+       4300-TESTASTATUS-RELHONRA                  SECTION.              00166830
+      *-----------------------------------------------------            00166840
+           IF WRK-FS-RELHONRA NOT EQUAL 0                               00166850
+             MOVE 'ARQ2205'             TO WRK-PROGRAMA                 00166860
+             MOVE '4300'                TO WRK-SECAO                    00166870
+             MOVE 'ERRO NO OPEN HONRA ' TO WRK-MENSAGEM                 00166880
+             MOVE WRK-FS-RELHONRA       TO WRK-STATUS                   00166890
+              PERFORM 9000-ERRO                                         00166892
+           END-IF.                                                      00166894
+      *-----------------------------------------------------            00166896
+       4300-99-FIM.                                  EXIT.              00166898
+      *-----------------------------------------------------            00166899
+                                                                        00166900
+      *-----------------------------------------------------            00167000
+       9000-ERRO                                  SECTION.              00167100
+      *-----------------------------------------------------            00167200
+           DISPLAY WRK-MENSAGEM.                                        00167300
+            CALL 'GRAVALOG' USING WRK-DADOS.                            00167400
+           GOBACK.                                                      00167500
+      *-----------------------------------------------------            00167600
+       9000-99-FIM.                                  EXIT.              00167700
+      *-----------------------------------------------------            00168000
