@@ -31,15 +31,29 @@ DATAMES DFHMDF POS=(13,31),LENGTH=02,ATTRB=(UNPROT,NUM)                 00138406
         DFHMDF POS=(13,34),LENGTH=01,INITIAL='/',ATTRB=ASKIP            00138506
 DATAANO DFHMDF POS=(13,36),LENGTH=04,ATTRB=(UNPROT,NUM)                 00138607
         DFHMDF POS=(13,41),LENGTH=01,ATTRB=ASKIP                        00138707
+        DFHMDF POS=(13,44),LENGTH=10,INITIAL='NASC.....:',COLOR=GREEN   00138750
+NASCDIA DFHMDF POS=(13,55),LENGTH=02,ATTRB=(UNPROT,NUM)                 00138760
+        DFHMDF POS=(13,58),LENGTH=01,INITIAL='/',ATTRB=ASKIP            00138770
+NASCMES DFHMDF POS=(13,60),LENGTH=02,ATTRB=(UNPROT,NUM)                 00138780
+        DFHMDF POS=(13,63),LENGTH=01,INITIAL='/',ATTRB=ASKIP            00138790
+NASCANO DFHMDF POS=(13,65),LENGTH=04,ATTRB=(UNPROT,NUM)                 00138795
+        DFHMDF POS=(13,70),LENGTH=01,ATTRB=ASKIP                        00138798
 *------------------------------------------------------------------     00138802
         DFHMDF POS=(15,15),LENGTH=10,INITIAL='EMAIL....:',COLOR=GREEN   00138910
 EMAIL   DFHMDF POS=(15,26),LENGTH=40,ATTRB=UNPROT                       00139002
         DFHMDF POS=(15,67),LENGTH=01,ATTRB=ASKIP                        00139102
+*------------------------------------------------------------------     00139110
+        DFHMDF POS=(17,15),LENGTH=10,INITIAL='GERENTE..:',COLOR=GREEN   00139120
+GERENTE DFHMDF POS=(17,26),LENGTH=05,ATTRB=(UNPROT,NUM)                 00139130
+        DFHMDF POS=(17,32),LENGTH=01,ATTRB=ASKIP                        00139140
 *------------------------------------------------------------------     00139202
         DFHMDF POS=(19,10),LENGTH=10,INITIAL='MSG......:',COLOR=GREEN   00139310
 MSG     DFHMDF POS=(19,21),LENGTH=40,ATTRB=ASKIP                        00139404
-        DFHMDF POS=(19,62),LENGTH=01,ATTRB=UNPROT                       00139504
+        DFHMDF POS=(19,62),LENGTH=11,INITIAL='CONFIRMA(S)',COLOR=GREEN  00139471
+CONFIRM DFHMDF POS=(19,74),LENGTH=01,ATTRB=UNPROT                       00139504
 *------------------------------------------------------------------     00139604
+        DFHMDF POS=(20,10),LENGTH=12,INITIAL='F8-ALTERAR|',            *00139750
+               ATTRB=ASKIP,COLOR=PINK                                   00139751
         DFHMDF POS=(21,10),LENGTH=11,INITIAL='TAB-NAVEGAR',            *00139721
                ATTRB=ASKIP,COLOR=PINK                                   00139820
         DFHMDF POS=(22,10),LENGTH=17,INITIAL='ENTER-LIMPA TELA|',      *00139916
@@ -52,6 +66,12 @@ MSG     DFHMDF POS=(19,21),LENGTH=40,ATTRB=ASKIP                        00139404
                ATTRB=ASKIP,COLOR=PINK                                   00140614
         DFHMDF POS=(22,66),LENGTH=08,INITIAL='F10-SAIR',               *00140719
                ATTRB=ASKIP,COLOR=PINK                                   00140814
+        DFHMDF POS=(23,10),LENGTH=11,INITIAL='F9-BROWSE|',              *00140911
+               ATTRB=ASKIP,COLOR=PINK                                   00140912
+        DFHMDF POS=(23,22),LENGTH=17,INITIAL='F11-PROXIMO REG|',        *00140913
+               ATTRB=ASKIP,COLOR=PINK                                   00140914
+        DFHMDF POS=(23,40),LENGTH=15,INITIAL='F12-REG ANTES',           *00140915
+               ATTRB=ASKIP,COLOR=PINK                                   00140916
 *------------------------------------------------------------------     00140904
         DFHMSD TYPE=FINAL                                               00141000
         END                                                             00150000
