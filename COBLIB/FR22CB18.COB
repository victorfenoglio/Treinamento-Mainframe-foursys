@@ -16,9 +16,24 @@
        SPECIAL-NAMES.                                                   00090600
            DECIMAL-POINT IS COMMA.                                      00090700
                                                                         00090800
+       INPUT-OUTPUT                              SECTION.               00090810
+       FILE-CONTROL.                                                    00090820
+           SELECT FRETETAB ASSIGN TO FRETETAB                           00090830
+               ORGANIZATION IS SEQUENTIAL                               00090840
+               FILE STATUS IS WRK-FS-FRETETAB.                          00090850
       *====================================================             00090900
        DATA                                      DIVISION.              00091000
       *====================================================             00091100
+      *----------------------------------------------------             00091110
+       FILE                                      SECTION.               00091120
+      *----------------------------------------------------             00091130
+       FD FRETETAB                                                      00091140
+           RECORDING MODE IS F                                          00091150
+           BLOCK CONTAINS 0 RECORDS.                                    00091160
+      *-----------LRECL 05-----------------------------------           00091170
+       01 FD-FRETETAB.                                                  00091180
+          05 FD-FRETE-ESTADO    PIC X(02).                              00091190
+          05 FD-FRETE-PERCENT   PIC 9V99.                               00091195
       *----------------------------------------------------             00091200
        WORKING-STORAGE                           SECTION.               00091300
       *----------------------------------------------------             00091400
@@ -32,7 +47,15 @@
            '--------------VARIAVEIS DE APOIO-------------'.             00092200
       *----------------------------------------------------             00092300
        77 WRK-FRETE          PIC 9(06)V99    VALUE ZEROS.               00092400
-       77 WRK-FLAG           PIC 9           VALUE 0.                   00092500
+       77 WRK-FS-FRETETAB    PIC 9(02)       VALUE ZEROS.               00092410
+       77 WRK-FRETE-PADRAO   PIC 9V99        VALUE 0,25.                00092420
+       77 WRK-FRETE-PCT      PIC 9V99        VALUE ZEROS.               00092430
+       77 WRK-FRETETAB-COUNT PIC 9(02)       VALUE 0.                   00092440
+       77 WRK-FRETETAB-IDX   PIC 9(02)       VALUE 0.                   00092450
+       01 WRK-FRETETAB-TAB.                                             00092460
+          05 WRK-FRETETAB-ITEM OCCURS 20 TIMES.                         00092470
+             10 WRK-FRETETAB-ESTADO  PIC X(02).                         00092480
+             10 WRK-FRETETAB-PERCENT PIC 9V99.                          00092490
       *-----------------MASCARAS---------------------------             00092600
        01 FILLER PIC X(48) VALUE                                        00092700
            '--------------VARIAVEIS PARA MASCARA---------'.             00092800
@@ -57,56 +80,76 @@
        1000-INICIALIZAR                           SECTION.              00094700
       *----------------------------------------------------             00094800
            ACCEPT WRK-DADOS FROM SYSIN.                                 00094900
+           OPEN INPUT FRETETAB.                                         00094910
+           EVALUATE WRK-FS-FRETETAB                                     00094911
+            WHEN 00                                                     00094912
+             CONTINUE                                                   00094913
+            WHEN OTHER                                                  00094914
+             DISPLAY 'ERRO AO ABRIR FRETETAB: ' WRK-FS-FRETETAB         00094915
+             STOP RUN                                                   00094916
+           END-EVALUATE.                                                00094917
+           PERFORM 1100-CARREGAR-FRETETAB                               00094920
+                   UNTIL WRK-FS-FRETETAB EQUAL 10.                      00094930
+           CLOSE FRETETAB.                                              00094940
       *----------------------------------------------------             00095000
        1000-99-FIM.                                  EXIT.              00095100
       *----------------------------------------------------             00095200
                                                                         00095300
-      *----------------------------------------------------             00095400
+      *----------------------------------------------------             00095310
+       1100-CARREGAR-FRETETAB                      SECTION.             00095320
+      *----------------------------------------------------             00095330
+           READ FRETETAB                                                00095340
+             AT END                                                     00095350
+              MOVE 10 TO WRK-FS-FRETETAB                                00095360
+             NOT AT END                                                 00095370
+              IF WRK-FRETETAB-COUNT LESS 20                             00095375
+               ADD 1 TO WRK-FRETETAB-COUNT                              00095380
+               MOVE FD-FRETE-ESTADO                                     00095390
+                 TO WRK-FRETETAB-ESTADO (WRK-FRETETAB-COUNT)            00095400
+               MOVE FD-FRETE-PERCENT                                    00095410
+                 TO WRK-FRETETAB-PERCENT (WRK-FRETETAB-COUNT)           00095420
+              END-IF                                                    00095425
+           END-READ.                                                    00095430
+      *----------------------------------------------------             00095440
+       1100-99-FIM.                                  EXIT.              00095450
+      *----------------------------------------------------             00095460
+                                                                        00095470
+      *----------------------------------------------------             00095480
        2000-PROCESSAR                             SECTION.              00095500
       *----------------------------------------------------             00095600
            IF WRK-VALOR LESS 1000                                       00095700
             DISPLAY ' RETIRAR O PRODUTO NA LOJA'                        00095800
            ELSE                                                         00095900
-            IF  WRK-ESTADO EQUAL 'SP'                                   00096000
-             COMPUTE WRK-FRETE = WRK-VALOR * 0,10                       00096100
-             DISPLAY 'CODIGO:          '  WRK-CODIGO                    00096200
-             DISPLAY 'PRODUTO:         '  WRK-PRODUTO                   00096300
-             MOVE WRK-VALOR TO WRK-VALOR-ED                             00096400
-             DISPLAY 'VALOR DO PRODUTO:'  WRK-VALOR-ED                  00096500
-             DISPLAY 'O PRODUTO SERA ENTREGUE EM SUA CASA'              00096600
-             MOVE WRK-FRETE TO WRK-FRETE-ED                             00096700
-             DISPLAY 'VALOR DO FRETE: '   WRK-FRETE-ED                  00096800
-              ADD 1 TO WRK-FLAG                                         00096900
-            END-IF                                                      00097000
-            IF WRK-ESTADO EQUAL 'RJ'                                    00097100
-             COMPUTE WRK-FRETE = WRK-VALOR * 0,15                       00097200
-             DISPLAY 'CODIGO:          '  WRK-CODIGO                    00097300
-             DISPLAY 'PRODUTO:         '  WRK-PRODUTO                   00097400
-             MOVE WRK-VALOR TO WRK-VALOR-ED                             00097500
-             DISPLAY 'VALOR DO PRODUTO:'  WRK-VALOR-ED                  00097600
-             DISPLAY 'O PRODUTO SERA ENTREGUE EM SUA CASA'              00097700
-             MOVE WRK-FRETE TO WRK-FRETE-ED                             00097800
-             DISPLAY 'VALOR DO FRETE: ' WRK-FRETE-ED                    00097900
-              ADD 1 TO WRK-FLAG                                         00098000
-            END-IF                                                      00098100
-            IF  WRK-ESTADO EQUAL 'MG'                                   00098200
-             COMPUTE WRK-FRETE = WRK-VALOR * 0,20                       00098300
-             DISPLAY 'CODIGO:          '  WRK-CODIGO                    00098400
-             DISPLAY 'PRODUTO:         '  WRK-PRODUTO                   00098500
-             MOVE WRK-VALOR TO WRK-VALOR-ED                             00098600
-             DISPLAY 'VALOR DO PRODUTO:'  WRK-VALOR-ED                  00098700
-             DISPLAY 'O PRODUTO SERA ENTREGUE EM SUA CASA'              00098800
-             MOVE WRK-FRETE TO WRK-FRETE-ED                             00098900
-             DISPLAY 'VALOR DO FRETE: ' WRK-FRETE-ED                    00099000
-              ADD 1 TO WRK-FLAG                                         00099100
-            END-IF                                                      00099200
-            IF WRK-FLAG EQUAL 0                                         00099300
-             DISPLAY 'VOCE DEVE RETIRAR O PRODUTO NA LOJA'              00099400
-            END-IF                                                      00099500
+            MOVE WRK-FRETE-PADRAO TO WRK-FRETE-PCT                      00096010
+            MOVE 1 TO WRK-FRETETAB-IDX                                  00096020
+            PERFORM 2100-LOCALIZAR-FRETE                                00096030
+                    UNTIL WRK-FRETETAB-IDX                              00096035
+                          GREATER WRK-FRETETAB-COUNT                    00096040
+            COMPUTE WRK-FRETE = WRK-VALOR * WRK-FRETE-PCT               00096050
+            DISPLAY 'CODIGO:          '  WRK-CODIGO                     00096200
+            DISPLAY 'PRODUTO:         '  WRK-PRODUTO                    00096300
+            MOVE WRK-VALOR TO WRK-VALOR-ED                              00096400
+            DISPLAY 'VALOR DO PRODUTO:'  WRK-VALOR-ED                   00096500
+            DISPLAY 'O PRODUTO SERA ENTREGUE EM SUA CASA'               00096600
+            MOVE WRK-FRETE TO WRK-FRETE-ED                              00096700
+            DISPLAY 'VALOR DO FRETE: '   WRK-FRETE-ED                   00096800
            END-IF.                                                      00099600
       *----------------------------------------------------             00099700
        2000-99-FIM.                                  EXIT.              00099800
       *----------------------------------------------------             00099900
+                                                                        00099910
+      *----------------------------------------------------             00099920
+       2100-LOCALIZAR-FRETE                        SECTION.             00099930
+      *----------------------------------------------------             00099940
+           IF WRK-ESTADO EQUAL                                          00099942
+              WRK-FRETETAB-ESTADO (WRK-FRETETAB-IDX)                    00099944
+            MOVE WRK-FRETETAB-PERCENT (WRK-FRETETAB-IDX)                00099946
+              TO WRK-FRETE-PCT                                          00099948
+           END-IF.                                                      00099950
+           ADD 1 TO WRK-FRETETAB-IDX.                                   00099960
+      *----------------------------------------------------             00099970
+       2100-99-FIM.                                  EXIT.              00099980
+      *----------------------------------------------------             00099990
                                                                         00100000
       *----------------------------------------------------             00101000
        3000-FINALIZAR                             SECTION.              00102000
