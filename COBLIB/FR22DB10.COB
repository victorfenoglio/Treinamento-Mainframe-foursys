@@ -13,6 +13,10 @@
       *  TABELA             I/O           INCLUDE/BOOK    *             00080500
       *  IVAN.FUNC           I               #BKFUNC      *             00080600
       *  IVAN.CHECKP         I               #BKCHECK     *             00080700
+      *---------------------------------------------------*             00080750
+      *  ARQUIVOS:                                         *             00080760
+      *  DDNAME             I/O           INCLUDE/BOOK     *             00080770
+      *  EXCEPAO             O             ---------       *             00080780
       *===================================================*             00080800
                                                                         00080900
       *====================================================             00081000
@@ -22,12 +26,37 @@
        SPECIAL-NAMES.                                                   00083000
            DECIMAL-POINT  IS COMMA.                                     00084000
                                                                         00085000
-      *====================================================             00086000
+       INPUT-OUTPUT                              SECTION.               00085100
+       FILE-CONTROL.                                                    00085200
+           SELECT EXCEPAO ASSIGN TO EXCEPAO                              00085300
+               FILE STATUS IS WRK-FS-EXCEPAO.                            00085400
+                                                                        00085450
+           SELECT HISTCKP ASSIGN TO HISTCKP                             00085460
+               ORGANIZATION IS SEQUENTIAL                               00085470
+               FILE STATUS IS WRK-FS-HISTCKP.                           00085480
+                                                                        00086000
+      *====================================================             00086010
        DATA                                      DIVISION.              00087000
       *====================================================             00088000
       *----------------------------------------------------             00089000
        FILE                                      SECTION.               00090000
       *----------------------------------------------------             00100000
+       FD EXCEPAO                                                        00100100
+           RECORDING MODE IS F                                           00100200
+           BLOCK CONTAINS 0 RECORDS.                                     00100300
+      *-----------LRECL 99----------------------------------             00100400
+       01 FD-EXCEPAO PIC X(99).                                          00100500
+                                                                        00100550
+      *-----------------------------------------------------            00100560
+       FD HISTCKP                                                       00100570
+           RECORDING MODE IS F                                          00100580
+           BLOCK CONTAINS 0 RECORDS.                                    00100590
+      *-----------LRECL 31-----------------------------------           00100600
+       01 FD-HISTCKP.                                                   00100610
+          05 FD-HIST-DATA      PIC 9(08).                               00100620
+          05 FD-HIST-HORA      PIC 9(08).                               00100630
+          05 FD-HIST-ID        PIC 9(05).                               00100640
+          05 FD-HIST-MOTIVO    PIC X(10).                               00100650
                                                                         00110000
       *-----------------------------------------------------            00120000
        WORKING-STORAGE                           SECTION.               00130000
@@ -49,10 +78,21 @@
                SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL               00137500
                FROM IVAN.FUNC F WHERE F.ID >=                           00137600
                 (SELECT REGISTRO FROM IVAN.CHECKP C                     00137700
-                  WHERE C.ID = 'IVAN')                                  00137800
+                  WHERE C.ID = :WRK-PARM-CHECKID)                       00137800
                 ORDER BY ID                                             00137900
            END-EXEC.                                                    00138000
                                                                         00138100
+      *----------------------------------------------------             00138150
+       01 WRK-PARM.                                                     00138160
+          05 WRK-PARM-CHECKID PIC X(04) VALUE 'IVAN'.                   00138170
+      *----------------------------------------------------             00138180
+       01 WRK-EXCEPAO.                                                  00138185
+          05 WRK-EXCEPAO-ID       PIC 99999.                            00138186
+          05 WRK-EXCEPAO-NOME     PIC X(30).                            00138187
+          05 WRK-EXCEPAO-SETOR    PIC X(04).                            00138188
+          05 WRK-EXCEPAO-SALARIO  PIC 9999999999.                       00138189
+          05 WRK-EXCEPAO-DATAADM  PIC X(10).                            00138190
+          05 WRK-EXCEPAO-EMAIL    PIC X(40).                            00138191
       *----------------------------------------------------             00138200
        01 FILLER PIC X(48) VALUE                                        00138300
            '--------------VARIAVEIS PARA APOIO-----------'.             00138404
@@ -60,6 +100,8 @@
        77 WRK-ID          PIC 9(05)    VALUE ZEROS.                     00138600
        77 WRK-SQLCODE     PIC -999.                                     00138700
        77 WRK-NULL-EMAIL  PIC S9(04) COMP.                              00138800
+       77 WRK-FS-EXCEPAO  PIC 9(02).                                    00138810
+       77 WRK-EXCECOES    PIC 9(02)    VALUE ZEROS.                     00138820
       *----------------------------------------------------             00139000
        01 FILLER PIC X(48) VALUE                                        00139100
            '--------------VARIAVEIS PARA ACUMULAR--------'.             00139200
@@ -67,6 +109,15 @@
        77 WRK-MEDIA       PIC 9(08)V99 VALUE ZEROS.                     00139400
        77 WRK-REGLIDOS    PIC 9(02)    VALUE ZEROS.                     00139500
        77 WRK-SALACUM     PIC 9(08)V99 VALUE ZEROS.                     00139600
+      *----------------------------------------------------             00139650
+       01 FILLER PIC X(48) VALUE                                        00139660
+           '--------------VARIAVEIS PARA HISTORICO-------'.             00139670
+      *----------------------------------------------------             00139680
+       77 WRK-FS-HISTCKP  PIC 9(02).                                    00139690
+       77 WRK-DATA-ATUAL  PIC 9(08).                                    00139700
+       77 WRK-HORA-ATUAL  PIC 9(08).                                    00139710
+       77 WRK-HIST-ID     PIC 9(05).                                    00139720
+       77 WRK-HIST-MOTIVO PIC X(10).                                    00139730
       *====================================================             00139700
        PROCEDURE                                 DIVISION.              00139800
       *====================================================             00139900
@@ -85,6 +136,22 @@
       *-----------------------------------------------------            00141200
        1000-INICIALIZAR                           SECTION.              00141300
       *-----------------------------------------------------            00141400
+           ACCEPT WRK-PARM-CHECKID FROM SYSIN.                          00141410
+           IF WRK-PARM-CHECKID EQUAL SPACES                             00141420
+            MOVE 'IVAN' TO WRK-PARM-CHECKID                             00141430
+           END-IF.                                                      00141440
+                                                                        00141450
+           OPEN OUTPUT EXCEPAO.                                         00141460
+           IF WRK-FS-EXCEPAO NOT EQUAL 0                                00141470
+            DISPLAY 'ERRO NA ABERTURA DO EXCEPAO'                       00141480
+            STOP RUN                                                    00141490
+           END-IF.                                                      00141495
+                                                                        00141493
+           OPEN EXTEND HISTCKP.                                         00141494
+           IF WRK-FS-HISTCKP EQUAL 35                                   00141495
+            OPEN OUTPUT HISTCKP                                         00141496
+           END-IF.                                                      00141497
+                                                                        00141498
            EXEC SQL                                                     00141500
               OPEN CFUNC                                                00141600
            END-EXEC.                                                    00141700
@@ -107,28 +174,34 @@
        2000-PROCESSAR                             SECTION.              00143400
       *-----------------------------------------------------            00143500
            IF DB2-SALARIO EQUAL ZEROS                                   00143600
-            DISPLAY 'ERRO NO REGISTRO' DB2-ID                           00143700
-            EXEC SQL                                                    00143800
-             UPDATE IVAN.CHECKP SET REGISTRO = :DB2-ID                  00143902
-              WHERE ID = 'IVAN'                                         00144000
-            END-EXEC                                                    00144100
-            PERFORM 3000-FINALIZAR                                      00144200
-            GOBACK                                                      00144303
-           END-IF.                                                      00144400
-                                                                        00144500
-           DISPLAY '---------------------------------------'            00144600
-           DISPLAY 'ID:     ' DB2-ID                                    00144700
-           DISPLAY 'NOME:   ' DB2-NOME                                  00144800
-           DISPLAY 'SETOR:  ' DB2-SETOR                                 00144900
-           DISPLAY 'SALARIO:' DB2-SALARIO                               00145000
-           DISPLAY 'DATAADM:' DB2-DATAADM                               00145100
+            DISPLAY 'ERRO NO REGISTRO' DB2-ID ' - GRAVADO EM EXCEPAO'   00143700
+            MOVE DB2-ID      TO WRK-EXCEPAO-ID                          00143710
+            MOVE DB2-NOME    TO WRK-EXCEPAO-NOME                        00143720
+            MOVE DB2-SETOR   TO WRK-EXCEPAO-SETOR                       00143730
+            MOVE DB2-SALARIO TO WRK-EXCEPAO-SALARIO                     00143740
+            MOVE DB2-DATAADM TO WRK-EXCEPAO-DATAADM                     00143750
+            MOVE DB2-EMAIL   TO WRK-EXCEPAO-EMAIL                       00143760
+            WRITE FD-EXCEPAO FROM WRK-EXCEPAO                           00143770
+            ADD 1 TO WRK-EXCECOES                                       00143780
+           ELSE                                                         00143790
+            DISPLAY '---------------------------------------'           00144600
+            DISPLAY 'ID:     ' DB2-ID                                   00144700
+            DISPLAY 'NOME:   ' DB2-NOME                                 00144800
+            DISPLAY 'SETOR:  ' DB2-SETOR                                00144900
+            DISPLAY 'SALARIO:' DB2-SALARIO                              00145000
+            DISPLAY 'DATAADM:' DB2-DATAADM                              00145100
             IF WRK-NULL-EMAIL = 0                                       00145200
              DISPLAY 'EMAIL' DB2-EMAIL                                  00145300
             ELSE                                                        00145400
              DISPLAY 'EMAIL NULO'                                       00145500
-            END-IF.                                                     00145600
+            END-IF                                                      00145600
+           END-IF.                                                      00145650
                                                                         00145700
            PERFORM 4000-LER-FUNCIONARIO.                                00145800
+           IF FUNCTION MOD(WRK-REGLIDOS, 50) EQUAL 0                    00145710
+            PERFORM 2950-SALVAR-CHECKPOINT                              00145720
+           END-IF.                                                      00145730
+                                                                        00145740
                                                                         00145900
       *-----------------------------------------------------            00146000
        2000-99-FIM.                                  EXIT.              00146100
@@ -139,11 +212,42 @@
       *-----------------------------------------------------            00146600
            EXEC SQL                                                     00146700
             UPDATE IVAN.CHECKP SET REGISTRO = 0                         00146800
-            WHERE ID = 'IVAN'                                           00146900
+            WHERE ID = :WRK-PARM-CHECKID                                00146900
            END-EXEC.                                                    00147000
+           MOVE 'ZERADO'  TO WRK-HIST-MOTIVO.                           00146750
+           MOVE ZEROS     TO WRK-HIST-ID.                               00146760
+           PERFORM 2960-GRAVAR-HISTORICO.                               00146770
       *-----------------------------------------------------            00147100
        2900-99-FIM.                                  EXIT.              00147200
       *-----------------------------------------------------            00147300
+                                                                        00147410
+      *-----------------------------------------------------            00147420
+       2950-SALVAR-CHECKPOINT                     SECTION.              00147430
+      *-----------------------------------------------------            00147440
+           EXEC SQL                                                     00147450
+            UPDATE IVAN.CHECKP SET REGISTRO = :DB2-ID                   00147460
+            WHERE ID = :WRK-PARM-CHECKID                                00147470
+           END-EXEC.                                                    00147480
+           MOVE 'SALVO'   TO WRK-HIST-MOTIVO.                           00147490
+           MOVE DB2-ID    TO WRK-HIST-ID.                               00147500
+           PERFORM 2960-GRAVAR-HISTORICO.                               00147510
+      *-----------------------------------------------------            00147520
+       2950-99-FIM.                                  EXIT.              00147530
+      *-----------------------------------------------------            00147540
+                                                                        00147550
+      *-----------------------------------------------------            00147560
+       2960-GRAVAR-HISTORICO                      SECTION.              00147570
+      *-----------------------------------------------------            00147580
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.                    00147590
+           ACCEPT WRK-HORA-ATUAL FROM TIME.                             00147600
+           MOVE WRK-DATA-ATUAL  TO FD-HIST-DATA.                        00147610
+           MOVE WRK-HORA-ATUAL  TO FD-HIST-HORA.                        00147620
+           MOVE WRK-HIST-ID     TO FD-HIST-ID.                          00147630
+           MOVE WRK-HIST-MOTIVO TO FD-HIST-MOTIVO.                      00147640
+           WRITE FD-HISTCKP.                                            00147650
+      *-----------------------------------------------------            00147660
+       2960-99-FIM.                                  EXIT.              00147670
+      *-----------------------------------------------------            00147680
                                                                         00147400
       *-----------------------------------------------------            00147500
        3000-FINALIZAR                             SECTION.              00148000
@@ -151,6 +255,10 @@
            EXEC SQL                                                     00150000
               CLOSE CFUNC                                               00160000
            END-EXEC.                                                    00160100
+                                                                        00160150
+           CLOSE EXCEPAO.                                               00160180
+           CLOSE HISTCKP.                                               00160185
+           DISPLAY 'REGISTROS EM EXCECAO: ' WRK-EXCECOES.                00160190
       *-----------------------------------------------------            00160200
        3000-99-FIM.                                  EXIT.              00160300
       *-----------------------------------------------------            00160400
