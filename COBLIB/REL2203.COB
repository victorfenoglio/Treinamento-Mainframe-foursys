@@ -11,6 +11,12 @@
       *  ARQUIVOS:                                        *             00081200
       *  DDNAME             I/O           INCLUDE/BOOK    *             00081300
       *  FUNC                I             ---------      *             00081400
+      *  RELAT               O             ---------      *             00081405
+      *  RELCSV              O             ---------      *             00081406
+      *---------------------------------------------------*             00081410
+      *  LISTA EM 3000-FINALIZAR OS REGISTROS CUJO SALARIO *             00081420
+      *  FOI LIDO ZERADO OU FORA DA FAIXA PLAUSIVEL, PARA  *             00081430
+      *  QUE NAO FIQUEM ESCONDIDOS DENTRO DO WRK-SALTOTAL. *             00081440
       *===================================================*             00082000
        ENVIRONMENT                               DIVISION.              00084000
       *====================================================             00085000
@@ -22,6 +28,12 @@
        FILE-CONTROL.                                                    00100000
            SELECT FUNC ASSIGN TO FUNC                                   00110000
                FILE STATUS IS WRK-FS-FUNC.                              00120000
+                                                                        00120100
+           SELECT RELAT ASSIGN TO RELAT                                 00120200
+               FILE STATUS IS WRK-FS-RELAT.                             00120300
+                                                                        00120400
+           SELECT RELCSV ASSIGN TO RELCSV                               00120500
+               FILE STATUS IS WRK-FS-RELCSV.                            00120600
                                                                         00130000
       *====================================================             00130100
        DATA                                      DIVISION.              00130200
@@ -39,6 +51,16 @@
           05 FD-NOMEFUNC   PIC X(30).                                   00133200
           05 FD-SETORFUNC  PIC 9(04).                                   00133300
           05 FD-SALFUNC    PIC 9(06).                                   00133400
+                                                                        00133410
+       FD RELAT                                                         00133420
+           RECORDING MODE IS F                                          00133430
+           BLOCK CONTAINS 0 RECORDS.                                    00133440
+       01 FD-RELAT         PIC X(61).                                   00133450
+                                                                        00133460
+       FD RELCSV                                                        00133470
+           RECORDING MODE IS F                                          00133480
+           BLOCK CONTAINS 0 RECORDS.                                    00133490
+       01 FD-RELCSV        PIC X(80).                                   00133495
                                                                         00133500
       *-----------------------------------------------------            00133600
        WORKING-STORAGE                           SECTION.               00133700
@@ -74,6 +96,8 @@
            '--------------VARIAVEIS PARA FILE STATUS-----'.             00136800
       *----------------------------------------------------             00136900
        77 WRK-FS-FUNC          PIC 9(02).                               00137000
+       77 WRK-FS-RELAT         PIC 9(02).                               00137010
+       77 WRK-FS-RELCSV        PIC 9(02).                               00137020
       *----------------------------------------------------             00137100
        01 FILLER PIC X(48) VALUE                                        00137200
            '--------------VARIAVEIS PARA ACUMULAR--------'.             00137300
@@ -82,7 +106,37 @@
        77 WRK-ACUM-LIDOS       PIC 9(02).                               00137600
        77 WRK-SALTOTAL         PIC 9(06).                               00137700
        77 WRK-LINHAS           PIC 9(02) VALUE 1.                       00137800
-      *====================================================             00137900
+      *----------------------------------------------------             00137805
+       01 FILLER PIC X(48) VALUE                                        00137806
+           '--------------VARIAVEIS PARA APOIO-----------'.             00137807
+      *----------------------------------------------------             00137808
+       77 WRK-LINHABRANCO      PIC X(61) VALUE SPACES.                  00137809
+      *----------------------------------------------------             00137810
+       01 FILLER PIC X(48) VALUE                                        00137811
+           '--------------VARIAVEIS PARA CSV-------------'.             00137812
+      *----------------------------------------------------             00137813
+       77 WRK-CSV-SAL          PIC Z(05)9.                              00137814
+       01 WRK-CSV-LINHA        PIC X(80).                               00137815
+      *----------------------------------------------------             00137810
+      *  VARIAVEIS PARA EXCECAO DE SALARIO INVALIDO                     00137820
+      *----------------------------------------------------             00137830
+       77 WRK-SAL-MAXIMO       PIC 9(06) VALUE 100000.                  00137840
+       77 WRK-EXC-COUNT        PIC 9(02) VALUE 0.                       00137850
+       77 WRK-EXC-IDX          PIC 9(02) VALUE 0.                       00137860
+       01 WRK-TAB-EXCECAO.                                              00137870
+          05 WRK-EXC-ITEM OCCURS 50 TIMES.                              00137880
+             10 WRK-EXC-ID      PIC 9(05).                              00137890
+             10 WRK-EXC-SAL     PIC 9(06).                              00137900
+      *----------------------------------------------------             00137905
+       01 WRK-EXC-CABEC PIC X(61) VALUE                                 00137906
+        'FUNCIONARIOS COM SALARIO ZERADO OU FORA DA FAIXA:'.            00137907
+       01 WRK-EXC-SAIDA.                                                00137908
+          05 FILLER            PIC X(06) VALUE '  ID: '.                00137909
+          05 WRK-EXC-ID-SAIDA  PIC X(05).                               00137910
+          05 FILLER            PIC X(11) VALUE '  SALARIO: '.           00137911
+          05 WRK-EXC-SAL-SAIDA PIC X(06).                               00137912
+          05 FILLER            PIC X(33).                               00137913
+      *====================================================             00137920
        PROCEDURE                                 DIVISION.              00138000
       *====================================================             00138100
       *-----------------------------------------------------            00138200
@@ -100,8 +154,13 @@
       *-----------------------------------------------------            00139400
        1000-INICIALIZAR                           SECTION.              00139500
       *-----------------------------------------------------            00139600
-           OPEN INPUT FUNC.                                             00139700
+           OPEN INPUT FUNC                                              00139700
+                OUTPUT RELAT RELCSV.                                    00139710
              PERFORM 4000-TESTAR-STATUS.                                00139800
+           MOVE SPACES TO WRK-CSV-LINHA.                                00139805
+           STRING 'ID,NOME,SETOR,SALARIO' DELIMITED BY SIZE             00139810
+                  INTO WRK-CSV-LINHA.                                   00139815
+           WRITE FD-RELCSV FROM WRK-CSV-LINHA.                          00139820
            READ FUNC.                                                   00139900
            IF WRK-FS-FUNC EQUAL 10                                      00140000
             DISPLAY 'FINAL DE ARQUIVO'                                  00140100
@@ -118,6 +177,14 @@
             DISPLAY WRK-CABEC1.                                         00141200
             DISPLAY ' '.                                                00141300
             DISPLAY WRK-CABEC2.                                         00141400
+             WRITE FD-RELAT FROM WRK-LINHABRANCO.                       00141410
+              IF WRK-PAG EQUAL 1                                        00141420
+               WRITE FD-RELAT FROM WRK-CABEC1                           00141430
+              ELSE                                                      00141440
+               WRITE FD-RELAT FROM WRK-CABEC1 AFTER PAGE                00141450
+              END-IF.                                                   00141460
+             WRITE FD-RELAT FROM WRK-LINHABRANCO.                       00141470
+             WRITE FD-RELAT FROM WRK-CABEC2 AFTER 2 LINE.               00141480
              ADD 4 TO WRK-LINHAS.                                       00141500
       *-----------------------------------------------------            00141600
        1100-99-FIM.                                  EXIT.              00141700
@@ -129,11 +196,31 @@
            ADD 1 TO WRK-ACUM-LIDOS.                                     00142300
            ADD FD-SALFUNC TO WRK-ACUM-SAL.                              00142400
            ADD FD-SALFUNC TO WRK-SALTOTAL.                              00142500
+           IF (FD-SALFUNC EQUAL ZEROS                                   00142510
+               OR FD-SALFUNC GREATER WRK-SAL-MAXIMO)                    00142520
+              AND WRK-EXC-COUNT LESS 50                                 00142530
+              ADD 1 TO WRK-EXC-COUNT                                    00142540
+              MOVE FD-IDFUNC  TO WRK-EXC-ID (WRK-EXC-COUNT)             00142550
+              MOVE FD-SALFUNC TO WRK-EXC-SAL (WRK-EXC-COUNT)            00142560
+           END-IF.                                                      00142570
             MOVE FD-IDFUNC      TO WRK-ID-SAIDA.                        00142600
             MOVE FD-NOMEFUNC    TO WRK-NOME-SAIDA.                      00142700
             MOVE FD-SETORFUNC   TO WRK-SETOR-SAIDA.                     00142800
             MOVE FD-SALFUNC     TO WRK-SALARIO-SAIDA.                   00142900
              DISPLAY WRK-LINHAS '-' WRK-FUNC-SAIDA.                     00143000
+             WRITE FD-RELAT FROM WRK-FUNC-SAIDA.                        00143005
+             MOVE FD-SALFUNC TO WRK-CSV-SAL.                            00143010
+             MOVE SPACES TO WRK-CSV-LINHA.                              00143015
+             STRING FD-IDFUNC    DELIMITED BY SIZE                      00143020
+                    ','          DELIMITED BY SIZE                      00143025
+                    FD-NOMEFUNC  DELIMITED BY SIZE                      00143030
+                    ','          DELIMITED BY SIZE                      00143035
+                    FD-SETORFUNC DELIMITED BY SIZE                      00143040
+                    ','          DELIMITED BY SIZE                      00143045
+                    WRK-CSV-SAL  DELIMITED BY SIZE                      00143050
+                    INTO WRK-CSV-LINHA                                  00143055
+             END-STRING.                                                00143060
+             WRITE FD-RELCSV FROM WRK-CSV-LINHA.                        00143065
              ADD 1 TO WRK-LINHAS.                                       00143100
                                                                         00143200
               IF WRK-LINHAS GREATER 6                                   00143300
@@ -155,13 +242,42 @@
       *-----------------------------------------------------            00147000
        3000-FINALIZAR                             SECTION.              00148000
       *-----------------------------------------------------            00149000
-           CLOSE FUNC.                                                  00150000
+           CLOSE FUNC RELAT RELCSV.                                     00150000
            DISPLAY ' '.                                                 00150100
            DISPLAY 'TOTAL REGISTROS LIDOS:' WRK-ACUM-LIDOS.             00151000
            DISPLAY 'TOTAL SALARIOS:'        WRK-SALTOTAL.               00151100
+           PERFORM 3100-IMPRIME-EXCECOES.                               00151200
       *-----------------------------------------------------            00152000
        3000-99-FIM.                                  EXIT.              00153000
       *-----------------------------------------------------            00154000
+                                                                        00154010
+      *-----------------------------------------------------            00154020
+       3100-IMPRIME-EXCECOES                      SECTION.              00154030
+      *-----------------------------------------------------            00154040
+           DISPLAY ' '.                                                 00154050
+           DISPLAY 'FUNCIONARIOS COM SALARIO ZERADO OU FORA DA'         00154060
+                   ' FAIXA:' WRK-EXC-COUNT.                             00154070
+           WRITE FD-RELAT FROM WRK-LINHABRANCO.                         00154075
+           WRITE FD-RELAT FROM WRK-EXC-CABEC.                           00154078
+           MOVE 1 TO WRK-EXC-IDX.                                       00154080
+           PERFORM 3110-IMPRIME-1-EXCECAO                               00154090
+                   UNTIL WRK-EXC-IDX GREATER WRK-EXC-COUNT.             00154100
+      *-----------------------------------------------------            00154110
+       3100-99-FIM.                                  EXIT.              00154120
+      *-----------------------------------------------------            00154130
+                                                                        00154140
+      *-----------------------------------------------------            00154150
+       3110-IMPRIME-1-EXCECAO                      SECTION.             00154160
+      *-----------------------------------------------------            00154170
+           DISPLAY '  ID: ' WRK-EXC-ID (WRK-EXC-IDX)                    00154180
+                   '  SALARIO: ' WRK-EXC-SAL (WRK-EXC-IDX).             00154190
+           MOVE WRK-EXC-ID (WRK-EXC-IDX)  TO WRK-EXC-ID-SAIDA.          00154192
+           MOVE WRK-EXC-SAL (WRK-EXC-IDX) TO WRK-EXC-SAL-SAIDA.         00154194
+           WRITE FD-RELAT FROM WRK-EXC-SAIDA.                           00154196
+           ADD 1 TO WRK-EXC-IDX.                                        00154200
+      *-----------------------------------------------------            00154210
+       3110-99-FIM.                                  EXIT.              00154220
+      *-----------------------------------------------------            00154230
                                                                         00155000
       *-----------------------------------------------------            00156000
        4000-TESTAR-STATUS                         SECTION.              00157000
@@ -172,6 +288,20 @@
              MOVE 'ERRO NO OPEN PRODUT' TO WRK-MENSAGEM                 00160200
              MOVE WRK-FS-FUNC           TO WRK-STATUS                   00160300
              PERFORM 9000-ERRO                                          00160400
+           END-IF.                                                      00160410
+           IF WRK-FS-RELAT NOT EQUAL 0                                  00160420
+             MOVE 'REL2203'             TO WRK-PROGRAMA                 00160430
+             MOVE '4000'                TO WRK-SECAO                    00160440
+             MOVE 'ERRO NO OPEN RELAT'  TO WRK-MENSAGEM                 00160450
+             MOVE WRK-FS-RELAT          TO WRK-STATUS                   00160460
+             PERFORM 9000-ERRO                                          00160470
+           END-IF.                                                      00160480
+           IF WRK-FS-RELCSV NOT EQUAL 0                                 00160490
+             MOVE 'REL2203'             TO WRK-PROGRAMA                 00160495
+             MOVE '4000'                TO WRK-SECAO                    00160496
+             MOVE 'ERRO NO OPEN RELCSV' TO WRK-MENSAGEM                 00160497
+             MOVE WRK-FS-RELCSV         TO WRK-STATUS                   00160498
+             PERFORM 9000-ERRO                                          00160499
            END-IF.                                                      00160500
       *-----------------------------------------------------            00160600
        4000-99-FIM.                                  EXIT.              00160700
