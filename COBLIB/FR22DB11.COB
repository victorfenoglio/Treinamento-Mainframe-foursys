@@ -0,0 +1,198 @@
+      *====================================================             00010000
+       IDENTIFICATION                            DIVISION.              00020000
+      *====================================================             00030000
+       PROGRAM-ID. FR22DB11.                                            00040000
+      *===================================================*             00050000
+      *  AUTOR   : VICTOR LEAL                            *             00060004
+      *  EMPRESA : FOURSYS                                *             00070004
+      *  OBJETIVO: RELATORIO DE ORGANOGRAMA, LISTANDO CADA*             00080000
+      *            FUNCIONARIO JUNTO COM SEU GERENTE E O  *             00080100
+      *            SETOR, ORDENADO POR SETOR E NOME.      *             00080150
+      *---------------------------------------------------*             00080200
+      *  BASE  DE DADOS:                                  *             00080300
+      *  TABELA             I/O           INCLUDE/BOOK    *             00080400
+      *  IVAN.FUNC           I               #BKFUNC      *             00080500
+      *  IVAN.SETOR          I               #BKSETOR     *             00080600
+      *---------------------------------------------------*             00080650
+      *  ARQUIVOS:                                         *             00080660
+      *  DDNAME             I/O           INCLUDE/BOOK     *             00080670
+      *  RELORG              O             ---------       *             00080680
+      *===================================================*             00080700
+                                                                        00080800
+      *====================================================             00080900
+       ENVIRONMENT                               DIVISION.              00081000
+      *====================================================             00081100
+       CONFIGURATION                             SECTION.               00082000
+       SPECIAL-NAMES.                                                   00083000
+           DECIMAL-POINT  IS COMMA.                                     00084000
+                                                                        00085000
+       INPUT-OUTPUT                              SECTION.               00085100
+       FILE-CONTROL.                                                    00085200
+           SELECT RELORG ASSIGN TO RELORG                               00085300
+               FILE STATUS IS WRK-FS-RELORG.                            00085400
+                                                                        00086000
+      *====================================================             00086010
+       DATA                                      DIVISION.              00087000
+      *====================================================             00088000
+      *----------------------------------------------------             00089000
+       FILE                                      SECTION.               00090000
+      *----------------------------------------------------             00100000
+       FD RELORG                                                        00100100
+           RECORDING MODE IS F                                          00100200
+           BLOCK CONTAINS 0 RECORDS.                                    00100300
+      *-----------LRECL 114---------------------------------            00100400
+       01 FD-RELORG PIC X(114).                                         00100500
+                                                                        00110000
+      *-----------------------------------------------------            00120000
+       WORKING-STORAGE                           SECTION.               00130000
+      *-----------------------------------------------------            00131000
+           EXEC SQL                                                     00132000
+              INCLUDE #BKFUNC                                           00133000
+           END-EXEC.                                                    00134000
+                                                                        00135000
+           EXEC SQL                                                     00135100
+              INCLUDE #BKSETOR                                          00135200
+           END-EXEC.                                                    00135300
+                                                                        00135400
+           EXEC SQL                                                     00136000
+              INCLUDE SQLCA                                             00137000
+           END-EXEC.                                                    00137100
+                                                                        00137200
+           EXEC SQL                                                     00137300
+              DECLARE CORG CURSOR FOR                                   00137400
+               SELECT F.ID,F.NOME,F.SETOR,F.GERENTE,G.NOME,S.DESCSETOR  00137500
+                FROM IVAN.FUNC F                                        00137600
+                LEFT JOIN IVAN.FUNC G ON F.GERENTE = G.ID               00137700
+                JOIN IVAN.SETOR S ON F.SETOR = S.IDSETOR                00137800
+                 WHERE F.STATUS = 'A'                                   00137900
+                 ORDER BY S.DESCSETOR, F.NOME                           00138000
+           END-EXEC.                                                    00138001
+                                                                        00138002
+       01 WRK-REG.                                                      00138102
+          05 WRK-ID          PIC 99999.                                 00138202
+          05 WRK-NOME        PIC X(30).                                 00138302
+          05 WRK-SETOR       PIC X(04).                                 00138402
+          05 WRK-DESCSETOR   PIC X(40).                                 00138502
+          05 WRK-GERENTE     PIC 99999.                                 00138602
+          05 WRK-NOME-GERENTE PIC X(30).                                00138702
+      *----------------------------------------------------             00138904
+       01 FILLER PIC X(48) VALUE                                        00139004
+           '--------------VARIAVEIS PARA APOIO-----------'.             00139104
+      *----------------------------------------------------             00139204
+       77 WRK-SQLCODE       PIC -999.                                   00139300
+       77 WRK-NULL-GERENTE  PIC S9(04) COMP.                            00139400
+       77 WRK-NULL-NOME-GERENTE PIC S9(04) COMP.                        00139410
+       77 WRK-NOME-GERENTE-DB2 PIC X(30).                               00139420
+       77 WRK-FS-RELORG     PIC 9(02).                                  00139450
+      *----------------------------------------------------             00139504
+       01 FILLER PIC X(48) VALUE                                        00139604
+           '--------------VARIAVEIS CALCULAR/ACUMULAR----'.             00139704
+      *----------------------------------------------------             00139804
+       77 WRK-REGLIDOS      PIC 9(02)    VALUE ZEROS.                   00139900
+      *====================================================             00140200
+       PROCEDURE                                 DIVISION.              00140300
+      *====================================================             00140400
+      *-----------------------------------------------------            00140500
+       0000-PRINCIPAL                             SECTION.              00140600
+      *-----------------------------------------------------            00140700
+           PERFORM 1000-INICIALIZAR.                                    00140800
+           PERFORM 2000-PROCESSAR UNTIL SQLCODE EQUAL 100.              00140900
+           PERFORM 3000-FINALIZAR.                                      00141000
+           STOP RUN.                                                    00141100
+      *-----------------------------------------------------            00141200
+       0000-99-FIM.                                  EXIT.              00141300
+      *-----------------------------------------------------            00141400
+                                                                        00141500
+      *-----------------------------------------------------            00141600
+       1000-INICIALIZAR                           SECTION.              00141700
+      *-----------------------------------------------------            00141800
+           OPEN OUTPUT RELORG.                                          00141810
+           IF WRK-FS-RELORG NOT EQUAL 0                                 00141820
+            DISPLAY 'ERRO NA ABERTURA DO RELORG'                        00141830
+            STOP RUN                                                    00141840
+           END-IF.                                                      00141850
+                                                                        00141860
+           EXEC SQL                                                     00141900
+              OPEN CORG                                                 00142000
+           END-EXEC.                                                    00142100
+                                                                        00142200
+           EVALUATE SQLCODE                                             00142300
+            WHEN 0                                                      00142400
+             PERFORM 4000-LER-FUNCIONARIO                               00142500
+            WHEN 100                                                    00142600
+             DISPLAY 'SEM FUNCIONARIOS'                                 00142700
+            WHEN OTHER                                                  00142800
+             MOVE SQLCODE TO WRK-SQLCODE                                00142900
+             DISPLAY 'ERRO' WRK-SQLCODE 'NO OPEN CURSOR'                00143000
+             STOP RUN                                                   00143100
+           END-EVALUATE.                                                00143200
+      *-----------------------------------------------------            00143300
+       1000-99-FIM.                                  EXIT.              00143400
+      *-----------------------------------------------------            00143500
+                                                                        00143600
+      *-----------------------------------------------------            00143700
+       2000-PROCESSAR                             SECTION.              00143800
+      *-----------------------------------------------------            00143900
+           DISPLAY '---------------------------------------'            00144000
+           MOVE DB2-ID        TO WRK-ID                                 00144102
+           MOVE DB2-NOME      TO WRK-NOME                               00144202
+           MOVE DB2-SETOR     TO WRK-SETOR                              00144302
+           MOVE DB2-DESCSETOR TO WRK-DESCSETOR                          00144402
+                                                                        00144501
+            IF WRK-NULL-GERENTE = 0 AND WRK-NULL-NOME-GERENTE = 0       00144600
+             MOVE DB2-GERENTE    TO WRK-GERENTE                         00144702
+             MOVE WRK-NOME-GERENTE-DB2                                  00144750
+               TO WRK-NOME-GERENTE                                      00144802
+            ELSE                                                        00144800
+             MOVE ZEROS         TO WRK-GERENTE                          00144902
+             MOVE 'SEM GERENTE' TO WRK-NOME-GERENTE                     00145002
+            END-IF.                                                     00145000
+           DISPLAY WRK-REG                                              00145202
+           WRITE FD-RELORG FROM WRK-REG.                                00145250
+                                                                        00145301
+           PERFORM 4000-LER-FUNCIONARIO.                                00145400
+                                                                        00145500
+      *-----------------------------------------------------            00145600
+       2000-99-FIM.                                  EXIT.              00145700
+      *-----------------------------------------------------            00145800
+                                                                        00146000
+      *-----------------------------------------------------            00147000
+       3000-FINALIZAR                             SECTION.              00148000
+      *-----------------------------------------------------            00149000
+           EXEC SQL                                                     00150000
+              CLOSE CORG                                                00160000
+           END-EXEC.                                                    00160100
+                                                                        00160150
+           CLOSE RELORG.                                                00160180
+                                                                        00160182
+           DISPLAY ' '.                                                 00160184
+           DISPLAY 'REGISTROS LIDOS: ' WRK-REGLIDOS.                    00160186
+      *-----------------------------------------------------            00160200
+       3000-99-FIM.                                  EXIT.              00160300
+      *-----------------------------------------------------            00160400
+                                                                        00160410
+      *-----------------------------------------------------            00160700
+       4000-LER-FUNCIONARIO                       SECTION.              00160800
+      *-----------------------------------------------------            00160900
+           EXEC SQL                                                     00161000
+             FETCH CORG                                                 00162000
+              INTO :DB2-ID,                                             00163000
+                   :DB2-NOME,                                           00164000
+                   :DB2-SETOR,                                          00165000
+                   :DB2-GERENTE    :WRK-NULL-GERENTE,                   00165101
+                   :WRK-NOME-GERENTE-DB2 :WRK-NULL-NOME-GERENTE,        00165201
+                   :DB2-DESCSETOR                                       00166201
+           END-EXEC.                                                    00166300
+                                                                        00166400
+           EVALUATE SQLCODE                                             00166500
+            WHEN 0                                                      00166600
+             ADD 1 TO WRK-REGLIDOS                                      00166800
+            WHEN 100                                                    00167000
+             DISPLAY 'FINAL DA TABELA'                                  00167100
+            WHEN OTHER                                                  00167800
+             MOVE SQLCODE TO WRK-SQLCODE                                00167900
+             DISPLAY 'ERRO' WRK-SQLCODE                                 00168000
+           END-EVALUATE.                                                00168100
+      *-----------------------------------------------------            00168200
+       4000-99-FIM.                                  EXIT.              00168300
+      *-----------------------------------------------------            00168400
