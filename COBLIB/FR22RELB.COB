@@ -47,11 +47,12 @@
           05 FD-PLANMED    PIC X(10).                                   00087101
           05 FD-PLANDENT   PIC X(10).                                   00087201
           05 FD-COTAS      PIC 9(03).                                   00087301
+          05 FD-NUMDEPEND  PIC 9(02).                                   00087310
                                                                         00088000
        FD RELBENE                                                       00089001
            RECORDING MODE IS F                                          00090000
            BLOCK CONTAINS 0 RECORDS.                                    00100000
-       01 FD-RELBENE       PIC X(81).                                   00110015
+       01 FD-RELBENE       PIC X(86).                                   00110015
                                                                         00120000
       *-----------------------------------------------------            00130000
        WORKING-STORAGE                           SECTION.               00130100
@@ -80,6 +81,8 @@
             10 FILLER       PIC X(08) VALUE 'PLANDENT'.                 00135102
             10 FILLER       PIC X(04).                                  00135214
             10 FILLER       PIC X(05) VALUE 'COTAS'.                    00135301
+            10 FILLER       PIC X(02).                                  00135305
+            10 FILLER       PIC X(04) VALUE 'DEPS'.                     00135310
       *-----------------------------------------------------            00135500
        01 FILLER PIC X(48) VALUE                                        00135600
             '--------------VARIAVEIS PARA EXIBICAO--------'.            00135700
@@ -96,13 +99,28 @@
           05 WRK-PLANDENT-SAIDA PIC X(10).                              00136902
           05 FILLER             PIC X(02).                              00137008
           05 WRK-COTAS-SAIDA    PIC 9(03).                              00137115
-          05 FILLER             PIC X(03).                              00137215
+          05 FILLER             PIC X(04).                              00137120
+          05 WRK-NUMDEPEND-SAIDA PIC 9(02).                             00137140
+          05 FILLER             PIC X(02).                              00137215
       *-----------------------------------------------------            00137300
        01 FILLER PIC X(48) VALUE                                        00137400
             '-------VARIAVEIS PARA ACUMUCACAO/EXIBICAO---'.             00137500
       *-----------------------------------------------------            00137600
        77 WRK-ACUM-LIDOS       PIC 9(02).                               00137800
        77 WRK-LINHAS           PIC 9(02) VALUE 1.                       00137900
+      *-----------------------------------------------------            00138050
+       01 FILLER PIC X(48) VALUE                                        00138060
+            '-------VARIAVEIS PARA SUBTOTAL DE PLANMED---'.             00138070
+      *-----------------------------------------------------            00138080
+       77 WRK-TAB-PLANMED-COUNT PIC 9(02) VALUE 0.                      00138090
+       77 WRK-TAB-IDX           PIC 9(02).                              00138091
+       77 WRK-TAB-ACHOU         PIC X(01) VALUE 'N'.                    00138092
+           88 WRK-TAB-ACHOU-SIM             VALUE 'S'.                  00138093
+       01 WRK-TAB-PLANMED.                                              00138094
+          05 WRK-TAB-PLANMED-ITEM OCCURS 20 TIMES.                      00138095
+             10 WRK-TAB-PLANMED-COD   PIC X(10).                        00138096
+             10 WRK-TAB-PLANMED-QTDE  PIC 9(03).                        00138097
+             10 WRK-TAB-PLANMED-COTAS PIC 9(05).                        00138098
       *-----------------------------------------------------            00138100
        01 FILLER PIC X(48) VALUE                                        00138200
             '-------VARIAVEIS PARA FILE STATUS------------'.            00138300
@@ -175,12 +193,14 @@
       *----------------------------------------------------             00145124
            ADD 1 TO WRK-ACUM-LIDOS.                                     00145200
             IF WRK-FS-RELBENE EQUAL 0                                   00145402
+             PERFORM 2500-ACUMULA-PLANMED                               00145410
              MOVE FD-ID       TO WRK-ID-SAIDA                           00146203
              MOVE FD-NOME     TO WRK-NOME-SAIDA                         00146303
              MOVE FD-SALARIO  TO WRK-SALARIO-SAIDA                      00146503
              MOVE FD-PLANMED  TO WRK-PLANMED-SAIDA                      00146603
              MOVE FD-PLANDENT TO WRK-PLANDENT-SAIDA                     00146703
              MOVE FD-COTAS    TO WRK-COTAS-SAIDA                        00146803
+             MOVE FD-NUMDEPEND TO WRK-NUMDEPEND-SAIDA                   00146810
               WRITE FD-RELBENE FROM WRK-RELBENE-SAIDA                   00146904
              ADD 1 TO WRK-LINHAS                                        00147003
             ELSE                                                        00147102
@@ -197,10 +217,46 @@
       *----------------------------------------------------             00148724
        2000-99-FIM.                                  EXIT.              00148800
       *----------------------------------------------------             00148924
-                                                                        00149000
+      *----------------------------------------------------             00148950
+       2500-ACUMULA-PLANMED                         SECTION.            00148960
+      *----------------------------------------------------             00148970
+           MOVE 'N' TO WRK-TAB-ACHOU.                                   00148980
+           MOVE 1   TO WRK-TAB-IDX.                                     00148990
+           PERFORM 2510-PROCURA-PLANMED                                 00149000
+                   UNTIL WRK-TAB-IDX GREATER WRK-TAB-PLANMED-COUNT      00149010
+                   OR WRK-TAB-ACHOU-SIM.                                00149020
+           IF NOT WRK-TAB-ACHOU-SIM                                     00149030
+              AND WRK-TAB-PLANMED-COUNT LESS 20                         00149040
+              ADD 1 TO WRK-TAB-PLANMED-COUNT                            00149050
+              MOVE FD-PLANMED                                           00149060
+                TO WRK-TAB-PLANMED-COD (WRK-TAB-PLANMED-COUNT)          00149061
+              MOVE 1                                                    00149070
+                TO WRK-TAB-PLANMED-QTDE (WRK-TAB-PLANMED-COUNT)         00149071
+              MOVE FD-COTAS                                             00149080
+                TO WRK-TAB-PLANMED-COTAS (WRK-TAB-PLANMED-COUNT)        00149081
+           END-IF.                                                      00149090
+      *----------------------------------------------------             00149091
+       2500-99-FIM.                                  EXIT.              00149092
+      *----------------------------------------------------             00149093
+                                                                        00149094
+      *----------------------------------------------------             00149095
+       2510-PROCURA-PLANMED                         SECTION.            00149096
+      *----------------------------------------------------             00149097
+           IF FD-PLANMED EQUAL WRK-TAB-PLANMED-COD (WRK-TAB-IDX)        00149098
+              ADD 1 TO WRK-TAB-PLANMED-QTDE (WRK-TAB-IDX)               00149099
+              ADD FD-COTAS TO WRK-TAB-PLANMED-COTAS (WRK-TAB-IDX)       00149100
+              MOVE 'S' TO WRK-TAB-ACHOU                                 00149101
+           ELSE                                                         00149102
+              ADD 1 TO WRK-TAB-IDX                                      00149103
+           END-IF.                                                      00149104
+      *----------------------------------------------------             00149105
+       2510-99-FIM.                                  EXIT.              00149106
+      *----------------------------------------------------             00149107
+                                                                        00149108
       *----------------------------------------------------             00149124
        3000-FINALIZAR                             SECTION.              00149200
       *----------------------------------------------------             00149324
+           PERFORM 3100-IMPRIME-SUBTOTAIS-PLANMED.                      00149350
            CLOSE SRELBENE RELBENE.                                      00149402
            DISPLAY WRK-LINHABRANCO.                                     00149500
            DISPLAY WRK-MENSAGEM-FIM.                                    00149616
@@ -209,6 +265,31 @@
        3000-99-FIM.                                  EXIT.              00151000
       *----------------------------------------------------             00151124
                                                                         00151200
+      *----------------------------------------------------             00150500
+       3100-IMPRIME-SUBTOTAIS-PLANMED               SECTION.            00150510
+      *----------------------------------------------------             00150520
+           MOVE 1 TO WRK-TAB-IDX.                                       00150530
+           PERFORM 3110-IMPRIME-1-SUBTOTAL-PLANMED                      00150540
+             UNTIL WRK-TAB-IDX GREATER WRK-TAB-PLANMED-COUNT.           00150550
+      *----------------------------------------------------             00150560
+       3100-99-FIM.                                  EXIT.              00150570
+      *----------------------------------------------------             00150580
+                                                                        00150590
+      *----------------------------------------------------             00150600
+       3110-IMPRIME-1-SUBTOTAL-PLANMED              SECTION.            00150610
+      *----------------------------------------------------             00150620
+           WRITE FD-RELBENE FROM WRK-LINHABRANCO.                       00150630
+           DISPLAY 'PLANMED: '                                          00150640
+                   WRK-TAB-PLANMED-COD (WRK-TAB-IDX)                    00150650
+                   ' - FUNCIONARIOS: '                                  00150660
+                   WRK-TAB-PLANMED-QTDE (WRK-TAB-IDX)                   00150670
+                   ' - TOTAL COTAS: '                                   00150680
+                   WRK-TAB-PLANMED-COTAS (WRK-TAB-IDX).                 00150690
+           ADD 1 TO WRK-TAB-IDX.                                        00150700
+      *----------------------------------------------------             00150710
+       3110-99-FIM.                                  EXIT.              00150720
+      *----------------------------------------------------             00150730
+                                                                        00150740
       *----------------------------------------------------             00151324
        4000-TESTAR-STATUS                         SECTION.              00151400
       *----------------------------------------------------             00151524
@@ -226,7 +307,8 @@
       *----------------------------------------------------             00159024
        9000-ERRO                                  SECTION.              00160000
       *----------------------------------------------------             00160124
-      *    CALL 'GRAVALOG' USING WRK-DADOS.                             00160326
+           DISPLAY WRK-MENSAGEM.                                        00160300
+            CALL 'GRAVALOG' USING WRK-DADOS.                            00160326
            GOBACK.                                                      00160400
       *----------------------------------------------------             00160524
        9000-99-FIM.                                  EXIT.              00160600
