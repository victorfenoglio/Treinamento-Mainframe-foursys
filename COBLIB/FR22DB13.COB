@@ -0,0 +1,226 @@
+      *====================================================             00010000
+       IDENTIFICATION                            DIVISION.              00020000
+      *====================================================             00030000
+       PROGRAM-ID. FR22DB13.                                            00040000
+      *===================================================*             00050000
+      *  AUTOR   : VICTOR LEAL                            *             00060000
+      *  EMPRESA : FOURSYS                                *             00070000
+      *  OBJETIVO: RELATORIO DE FOLHA DE PAGAMENTO,       *             00080000
+      *            CALCULANDO SOBRE O SALARIO BRUTO DE    *             00080100
+      *            CADA FUNCIONARIO OS DESCONTOS DE INSS  *             00080200
+      *            E IRRF (POR FAIXA), GRAVANDO O SALARIO *             00080300
+      *            LIQUIDO EM RELFOPAG.                   *             00080400
+      *---------------------------------------------------*             00080500
+      *  ARQUIVOS:                                        *             00080600
+      *  DDNAME            I/O             COPY/BOOK      *             00080700
+      *  RELFOPAG           O               --------      *             00080800
+      *---------------------------------------------------*             00080900
+      *  BASE  DE DADOS:                                  *             00081000
+      *  TABELA            I/O           INCLUDE/BOOK     *             00081100
+      *  IVAN.FUNC          I               #BKFUNC       *             00081200
+      *===================================================*             00081500
+                                                                        00081600
+      *====================================================             00081700
+       ENVIRONMENT                               DIVISION.              00081800
+      *====================================================             00081900
+       CONFIGURATION                             SECTION.               00082000
+       SPECIAL-NAMES.                                                   00083000
+           DECIMAL-POINT  IS COMMA.                                     00084000
+                                                                        00084100
+       INPUT-OUTPUT                              SECTION.               00084200
+        FILE-CONTROL.                                                   00084300
+           SELECT RELFOPAG ASSIGN TO RELFOPAG                           00084400
+               FILE STATUS IS WRK-FS-RELFOPAG.                          00084500
+                                                                        00085000
+      *====================================================             00086000
+       DATA                                      DIVISION.              00087000
+      *====================================================             00088000
+      *----------------------------------------------------             00089000
+       FILE                                      SECTION.               00090000
+      *----------------------------------------------------             00100000
+       FD RELFOPAG                                                      00110000
+           RECORDING MODE IS F                                          00111000
+           BLOCK CONTAINS 0 RECORDS.                                    00112000
+      *-----------LRECL 79-----------------------------------           00113000
+       01 FD-RELFOPAG.                                                  00114000
+          05 FD-ID          PIC 99999.                                  00114100
+          05 FD-NOME        PIC X(30).                                  00114200
+          05 FD-SETOR       PIC X(04).                                  00114300
+          05 FD-BRUTO       PIC 9(10).                                  00114400
+          05 FD-DESCINSS    PIC 9(10).                                  00114500
+          05 FD-DESCIRRF    PIC 9(10).                                  00114600
+          05 FD-LIQUIDO     PIC 9(10).                                  00114700
+                                                                        00119000
+      *----------------------------------------------------             00120000
+       WORKING-STORAGE                           SECTION.               00130000
+      *----------------------------------------------------             00131000
+           EXEC SQL                                                     00132000
+              INCLUDE #BKFUNC                                           00133000
+           END-EXEC.                                                    00134000
+                                                                        00135000
+           EXEC SQL                                                     00136000
+              INCLUDE SQLCA                                             00137000
+           END-EXEC.                                                    00137100
+                                                                        00137200
+           EXEC SQL                                                     00137300
+              DECLARE CFOPAG CURSOR FOR                                 00137400
+               SELECT ID,NOME,SETOR,SALARIO                             00137500
+                FROM IVAN.FUNC                                          00137600
+                WHERE STATUS = 'A'                                      00137700
+                ORDER BY ID                                             00137800
+           END-EXEC.                                                    00138000
+                                                                        00138100
+       01 WRK-RELFOPAG.                                                 00138200
+          05 WRK-ID          PIC 99999.                                 00138300
+          05 WRK-NOME        PIC X(30).                                 00138400
+          05 WRK-SETOR       PIC X(04).                                 00138500
+          05 WRK-BRUTO       PIC 9(10).                                 00138600
+          05 WRK-DESCINSS    PIC 9(10).                                 00138700
+          05 WRK-DESCIRRF    PIC 9(10).                                 00138800
+          05 WRK-LIQUIDO     PIC 9(10).                                 00138900
+      *----------------------------------------------------             00139000
+       01 FILLER PIC X(48) VALUE                                        00139100
+           '--------------VARIAVEIS PARA APOIO-----------'.             00139200
+      *----------------------------------------------------             00139300
+       77 WRK-FS-RELFOPAG PIC 9(02).                                    00139400
+       77 WRK-SQLCODE     PIC -999.                                     00139500
+      *----------------------------------------------------             00139600
+       01 FILLER PIC X(48) VALUE                                        00139700
+           '--------------VARIAVEIS PARA DESCONTOS-------'.             00139800
+      *----------------------------------------------------             00139900
+       77 WRK-INSS-PCT     PIC 9V999    VALUE 0,080.                    00140000
+       77 WRK-IRRF-PCT     PIC 9V999    VALUE ZEROS.                    00140100
+      *----------------------------------------------------             00140200
+       01 FILLER PIC X(48) VALUE                                        00140300
+           '--------------VARIAVEIS PARA ACUMULAR--------'.             00140400
+      *----------------------------------------------------             00140500
+       77 WRK-REGLIDOS     PIC 9(02)    VALUE ZEROS.                    00140600
+       77 WRK-BRUTOACUM    PIC 9(10)    VALUE ZEROS.                    00140700
+       77 WRK-LIQUIDOACUM  PIC 9(10)    VALUE ZEROS.                    00140800
+      *====================================================             00140900
+       PROCEDURE                                 DIVISION.              00141000
+      *====================================================             00141100
+      *-----------------------------------------------------            00141200
+       0000-PRINCIPAL                             SECTION.              00141300
+      *-----------------------------------------------------            00141400
+           PERFORM 1000-INICIALIZAR.                                    00141500
+           PERFORM 2000-PROCESSAR UNTIL SQLCODE EQUAL 100.              00141600
+           PERFORM 3000-FINALIZAR.                                      00141700
+           STOP RUN.                                                    00141800
+      *-----------------------------------------------------            00141900
+       0000-99-FIM.                                  EXIT.              00142000
+      *-----------------------------------------------------            00142100
+                                                                        00142200
+      *-----------------------------------------------------            00142300
+       1000-INICIALIZAR                           SECTION.              00142400
+      *-----------------------------------------------------            00142500
+           OPEN OUTPUT RELFOPAG.                                        00142600
+           IF WRK-FS-RELFOPAG NOT EQUAL 0                               00142700
+            DISPLAY 'ERRO NA ABERTURA DO RELFOPAG'                      00142800
+            STOP RUN                                                    00142900
+           END-IF.                                                      00143000
+                                                                        00143100
+           EXEC SQL                                                     00143200
+              OPEN CFOPAG                                               00143300
+           END-EXEC.                                                    00143400
+                                                                        00143500
+           EVALUATE SQLCODE                                             00143600
+            WHEN 0                                                      00143700
+             PERFORM 4000-LER-FUNCIONARIO                               00143800
+            WHEN 100                                                    00143900
+             DISPLAY 'SEM FUNCIONARIOS'                                 00144000
+            WHEN OTHER                                                  00144100
+             MOVE SQLCODE TO WRK-SQLCODE                                00144200
+             DISPLAY 'ERRO' WRK-SQLCODE 'NO OPEN CURSOR'                00144300
+             STOP RUN                                                   00144400
+           END-EVALUATE.                                                00144500
+      *-----------------------------------------------------            00144600
+       1000-99-FIM.                                  EXIT.              00144700
+      *-----------------------------------------------------            00144800
+                                                                        00144900
+      *-----------------------------------------------------            00145000
+       2000-PROCESSAR                             SECTION.              00145100
+      *-----------------------------------------------------            00145200
+           EVALUATE TRUE                                                00145300
+            WHEN DB2-SALARIO LESS 1000                                  00145400
+             MOVE 0,000 TO WRK-IRRF-PCT                                 00145500
+            WHEN DB2-SALARIO LESS 3000                                  00145600
+             MOVE 0,075 TO WRK-IRRF-PCT                                 00145700
+            WHEN DB2-SALARIO LESS 6000                                  00145800
+             MOVE 0,150 TO WRK-IRRF-PCT                                 00145900
+            WHEN DB2-SALARIO LESS 10000                                 00146000
+             MOVE 0,225 TO WRK-IRRF-PCT                                 00146100
+            WHEN OTHER                                                  00146200
+             MOVE 0,275 TO WRK-IRRF-PCT                                 00146300
+           END-EVALUATE.                                                00146400
+                                                                        00146500
+           INITIALIZE WRK-RELFOPAG.                                     00146600
+           MOVE DB2-ID       TO WRK-ID.                                 00146700
+           MOVE DB2-NOME     TO WRK-NOME.                               00146800
+           MOVE DB2-SETOR    TO WRK-SETOR.                              00146900
+           MOVE DB2-SALARIO  TO WRK-BRUTO.                              00147000
+           COMPUTE WRK-DESCINSS ROUNDED =                               00147100
+                   DB2-SALARIO * WRK-INSS-PCT.                          00147200
+           COMPUTE WRK-DESCIRRF ROUNDED =                               00147300
+                   DB2-SALARIO * WRK-IRRF-PCT.                          00147400
+           COMPUTE WRK-LIQUIDO =                                        00147500
+                   WRK-BRUTO - WRK-DESCINSS - WRK-DESCIRRF.             00147600
+                                                                        00147700
+           ADD WRK-BRUTO    TO WRK-BRUTOACUM.                           00147800
+           ADD WRK-LIQUIDO  TO WRK-LIQUIDOACUM.                         00147900
+                                                                        00148000
+           DISPLAY '---------------------------------------'            00148100
+           DISPLAY 'ID:     ' WRK-ID                                    00148200
+           DISPLAY 'NOME:   ' WRK-NOME                                  00148300
+           DISPLAY 'SALARIO BRUTO:' WRK-BRUTO                           00148400
+           DISPLAY 'DESC. INSS:   ' WRK-DESCINSS                        00148500
+           DISPLAY 'DESC. IRRF:   ' WRK-DESCIRRF                        00148600
+           DISPLAY 'SALARIO LIQUIDO:' WRK-LIQUIDO                       00148700
+                                                                        00148800
+           WRITE FD-RELFOPAG FROM WRK-RELFOPAG.                         00148900
+                                                                        00149000
+           PERFORM 4000-LER-FUNCIONARIO.                                00149100
+      *-----------------------------------------------------            00149200
+       2000-99-FIM.                                  EXIT.              00149300
+      *-----------------------------------------------------            00149400
+                                                                        00149500
+      *-----------------------------------------------------            00149600
+       3000-FINALIZAR                             SECTION.              00149700
+      *-----------------------------------------------------            00149800
+           EXEC SQL                                                     00149900
+              CLOSE CFOPAG                                              00150000
+           END-EXEC.                                                    00150100
+                                                                        00150200
+           CLOSE RELFOPAG.                                              00150300
+                                                                        00150400
+           DISPLAY ' '.                                                 00150500
+           DISPLAY 'REGISTROS LIDOS: '  WRK-REGLIDOS.                   00150600
+           DISPLAY 'TOTAL BRUTO:     '  WRK-BRUTOACUM.                  00150700
+           DISPLAY 'TOTAL LIQUIDO:   '  WRK-LIQUIDOACUM.                00150800
+      *-----------------------------------------------------            00150900
+       3000-99-FIM.                                  EXIT.              00151000
+      *-----------------------------------------------------            00151100
+                                                                        00151200
+      *-----------------------------------------------------            00151300
+       4000-LER-FUNCIONARIO                       SECTION.              00151400
+      *-----------------------------------------------------            00151500
+           EXEC SQL                                                     00151600
+             FETCH CFOPAG                                               00151700
+              INTO :DB2-ID,                                             00151800
+                   :DB2-NOME,                                           00151900
+                   :DB2-SETOR,                                          00152000
+                   :DB2-SALARIO                                         00152100
+           END-EXEC.                                                    00152200
+                                                                        00152300
+           EVALUATE SQLCODE                                             00152400
+            WHEN 0                                                      00152500
+             ADD 1 TO WRK-REGLIDOS                                      00152600
+            WHEN 100                                                    00152700
+             DISPLAY 'FINAL DA TABELA'                                  00152800
+            WHEN OTHER                                                  00152900
+             MOVE SQLCODE TO WRK-SQLCODE                                00153000
+             DISPLAY 'ERRO' WRK-SQLCODE                                 00153100
+           END-EVALUATE.                                                00153200
+      *-----------------------------------------------------            00153300
+       4000-99-FIM.                                  EXIT.              00153400
+      *-----------------------------------------------------            00153500
