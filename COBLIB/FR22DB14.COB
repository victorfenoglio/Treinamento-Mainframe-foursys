@@ -0,0 +1,257 @@
+      *====================================================             00010000
+       IDENTIFICATION                            DIVISION.              00020000
+      *====================================================             00030000
+       PROGRAM-ID. FR22DB14.                                            00040000
+      *===================================================*             00050000
+      *  AUTOR   : VICTOR LEAL                            *             00060000
+      *  EMPRESA : FOURSYS                                *             00070000
+      *  OBJETIVO: AJUSTE EM MASSA DO SALARIO DE TODOS OS *             00080000
+      *            FUNCIONARIOS ATIVOS DE UM SETOR,       *             00080100
+      *            APLICANDO PERCENTUAL OU VALOR FIXO     *             00080200
+      *            INFORMADO VIA PARAMETRO, GRAVANDO O    *             00080300
+      *            HISTORICO DA ALTERACAO EM IVAN.FUNCHIST*             00080400
+      *            E LISTAGEM DE AUDITORIA EM RELAJUST.   *             00080500
+      *---------------------------------------------------*             00080600
+      *  ARQUIVOS:                                        *             00080700
+      *  DDNAME            I/O             COPY/BOOK      *             00080800
+      *  RELAJUST           O               --------      *             00080900
+      *---------------------------------------------------*             00081000
+      *  BASE  DE DADOS:                                  *             00081100
+      *  TABELA            I/O           INCLUDE/BOOK     *             00081200
+      *  IVAN.FUNC          I/O            #BKFUNC        *             00081300
+      *  IVAN.FUNCHIST       O            ---------        *            00081400
+      *===================================================*             00081500
+                                                                        00081600
+      *====================================================             00081700
+       ENVIRONMENT                               DIVISION.              00081800
+      *====================================================             00081900
+       CONFIGURATION                             SECTION.               00082000
+       SPECIAL-NAMES.                                                   00083000
+           DECIMAL-POINT  IS COMMA.                                     00084000
+                                                                        00084100
+       INPUT-OUTPUT                              SECTION.               00084200
+       FILE-CONTROL.                                                    00084300
+           SELECT RELAJUST ASSIGN TO RELAJUST                           00084400
+               FILE STATUS IS WRK-FS-RELAJUST.                          00084500
+                                                                        00085000
+      *====================================================             00086000
+       DATA                                      DIVISION.              00087000
+      *====================================================             00088000
+      *----------------------------------------------------             00089000
+       FILE                                      SECTION.               00090000
+      *----------------------------------------------------             00100000
+       FD RELAJUST                                                      00110000
+           RECORDING MODE IS F                                          00111000
+           BLOCK CONTAINS 0 RECORDS.                                    00112000
+      *-----------LRECL 59-----------------------------------           00113000
+       01 FD-RELAJUST.                                                  00114000
+          05 FD-ID          PIC 99999.                                  00114100
+          05 FD-NOME        PIC X(30).                                  00114200
+          05 FD-SETOR       PIC X(04).                                  00114300
+          05 FD-SALANTES    PIC 9(08)V99.                               00114400
+          05 FD-SALDEPOIS   PIC 9(08)V99.                               00114500
+                                                                        00119000
+      *----------------------------------------------------             00120000
+       WORKING-STORAGE                           SECTION.               00130000
+      *----------------------------------------------------             00131000
+           COPY '#GLOG'.                                                00131100
+                                                                        00131200
+           EXEC SQL                                                     00132000
+              INCLUDE #BKFUNC                                           00133000
+           END-EXEC.                                                    00134000
+                                                                        00135000
+           EXEC SQL                                                     00136000
+              INCLUDE SQLCA                                             00137000
+           END-EXEC.                                                    00137100
+                                                                        00137200
+           EXEC SQL                                                     00137300
+              DECLARE CAJUSTE CURSOR FOR                                00137400
+               SELECT ID,NOME,SETOR,SALARIO,DATAADM                     00137500
+                FROM IVAN.FUNC                                          00137600
+                WHERE SETOR = :WRK-PARM-SETOR                           00137700
+                  AND STATUS = 'A'                                      00137800
+                ORDER BY ID                                             00137900
+           END-EXEC.                                                    00138000
+                                                                        00138100
+       01 WRK-PARM.                                                     00138200
+          05 WRK-PARM-SETOR  PIC X(04).                                 00138300
+          05 WRK-PARM-TIPO   PIC X(01).                                 00138400
+          05 WRK-PARM-VALOR  PIC S9(06)V99.                             00138500
+      *----------------------------------------------------             00138600
+       01 WRK-RELAJUST.                                                 00138700
+          05 WRK-ID          PIC 99999.                                 00138800
+          05 WRK-NOME        PIC X(30).                                 00138900
+          05 WRK-SETOR       PIC X(04).                                 00139000
+          05 WRK-SALANTES    PIC 9(08)V99.                              00139100
+          05 WRK-SALDEPOIS   PIC 9(08)V99.                              00139200
+      *----------------------------------------------------             00139300
+       01 FILLER PIC X(48) VALUE                                        00139400
+           '--------------VARIAVEIS PARA APOIO-----------'.             00139500
+      *----------------------------------------------------             00139600
+       77 WRK-SQLCODE       PIC -999.                                   00139700
+       77 WRK-FS-RELAJUST   PIC 9(02).                                  00139800
+      *----------------------------------------------------             00139900
+       01 FILLER PIC X(48) VALUE                                        00140000
+           '--------------VARIAVEIS PARA ACUMULAR--------'.             00140100
+      *----------------------------------------------------             00140200
+       77 WRK-REGLIDOS      PIC 9(02)    VALUE ZEROS.                   00140300
+       77 WRK-REGALTERADOS  PIC 9(02)    VALUE ZEROS.                   00140400
+      *====================================================             00140500
+       PROCEDURE                                 DIVISION.              00140600
+      *====================================================             00140700
+      *-----------------------------------------------------            00140800
+       0000-PRINCIPAL                             SECTION.              00140900
+      *-----------------------------------------------------            00141000
+           PERFORM 1000-INICIALIZAR.                                    00141100
+           PERFORM 2000-PROCESSAR UNTIL SQLCODE EQUAL 100.              00141200
+           PERFORM 3000-FINALIZAR.                                      00141300
+           STOP RUN.                                                    00141400
+      *-----------------------------------------------------            00141500
+       0000-99-FIM.                                  EXIT.              00141600
+      *-----------------------------------------------------            00141700
+                                                                        00141800
+      *-----------------------------------------------------            00141900
+       1000-INICIALIZAR                           SECTION.              00142000
+      *-----------------------------------------------------            00142100
+           ACCEPT WRK-PARM FROM SYSIN.                                  00142200
+                                                                        00142300
+           OPEN OUTPUT RELAJUST.                                        00142400
+           IF WRK-FS-RELAJUST NOT EQUAL 0                               00142500
+            MOVE 'FR22DB14'              TO WRK-PROGRAMA                00142600
+            MOVE '1000'                  TO WRK-SECAO                   00142700
+            MOVE 'ERRO NA ABERTURA RELAJUST' TO WRK-MENSAGEM            00142800
+            MOVE WRK-FS-RELAJUST         TO WRK-STATUS                  00142900
+            PERFORM 9000-ERRO                                           00143000
+           END-IF.                                                      00143100
+                                                                        00143200
+           EXEC SQL                                                     00143300
+              OPEN CAJUSTE                                              00143400
+           END-EXEC.                                                    00143500
+                                                                        00143600
+           EVALUATE SQLCODE                                             00143700
+            WHEN 0                                                      00143800
+             PERFORM 4000-LER-FUNCIONARIO                               00143900
+            WHEN 100                                                    00144000
+             DISPLAY 'NENHUM FUNCIONARIO ENCONTRADO NO SETOR'           00144100
+            WHEN OTHER                                                  00144200
+             MOVE SQLCODE TO WRK-SQLCODE                                00144300
+             DISPLAY 'ERRO' WRK-SQLCODE 'NO OPEN CURSOR'                00144400
+             STOP RUN                                                   00144500
+           END-EVALUATE.                                                00144600
+      *-----------------------------------------------------            00144700
+       1000-99-FIM.                                  EXIT.              00144800
+      *-----------------------------------------------------            00144900
+                                                                        00145000
+      *-----------------------------------------------------            00145100
+       2000-PROCESSAR                             SECTION.              00145200
+      *-----------------------------------------------------            00145300
+           MOVE DB2-SALARIO TO WRK-SALANTES.                            00145400
+                                                                        00145500
+           EVALUATE WRK-PARM-TIPO                                       00145600
+            WHEN 'P'                                                    00145700
+             COMPUTE DB2-SALARIO ROUNDED =                              00145800
+               DB2-SALARIO + (DB2-SALARIO * WRK-PARM-VALOR / 100)       00145900
+            WHEN 'V'                                                    00146000
+             COMPUTE DB2-SALARIO ROUNDED =                              00146100
+               DB2-SALARIO + WRK-PARM-VALOR                             00146200
+            WHEN OTHER                                                  00146300
+             DISPLAY 'TIPO DE AJUSTE INVALIDO: ' WRK-PARM-TIPO          00146400
+           END-EVALUATE.                                                00146500
+                                                                        00146600
+           IF WRK-PARM-TIPO EQUAL 'P' OR WRK-PARM-TIPO EQUAL 'V'        00146650
+              PERFORM 2100-ALTERAR                                      00146700
+                                                                        00146800
+              MOVE DB2-ID       TO WRK-ID                               00146900
+              MOVE DB2-NOME     TO WRK-NOME                             00147000
+              MOVE DB2-SETOR    TO WRK-SETOR                            00147100
+              MOVE DB2-SALARIO  TO WRK-SALDEPOIS                        00147200
+              DISPLAY '---------------------------------------'         00147300
+              DISPLAY 'ID:           ' WRK-ID                           00147400
+              DISPLAY 'NOME:         ' WRK-NOME                         00147500
+              DISPLAY 'SALARIO ANTES:' WRK-SALANTES                     00147600
+              DISPLAY 'SALARIO DEPOIS:' WRK-SALDEPOIS                   00147700
+                                                                        00147800
+              WRITE FD-RELAJUST FROM WRK-RELAJUST                       00147900
+              ADD 1 TO WRK-REGALTERADOS                                 00148000
+           END-IF.                                                      00148050
+                                                                        00148100
+           PERFORM 4000-LER-FUNCIONARIO.                                00148200
+      *-----------------------------------------------------            00148300
+       2000-99-FIM.                                  EXIT.              00148400
+      *-----------------------------------------------------            00148500
+                                                                        00148600
+      *-----------------------------------------------------            00148700
+       2100-ALTERAR                               SECTION.              00148800
+      *-----------------------------------------------------            00148900
+           EXEC SQL                                                     00149000
+            UPDATE IVAN.FUNC SET SALARIO = :DB2-SALARIO                 00149100
+                  WHERE ID = :DB2-ID                                    00149200
+           END-EXEC.                                                    00149300
+                                                                        00149400
+           EXEC SQL                                                     00149500
+            INSERT INTO IVAN.FUNCHIST                            *      00149600
+                  (ID,DATAHORA,                                  *      00149700
+                   NOME_ANTES,SETOR_ANTES,SALARIO_ANTES,          *     00149800
+                   DATAADM_ANTES,                                *      00149900
+                   NOME_DEPOIS,SETOR_DEPOIS,SALARIO_DEPOIS,       *     00150000
+                   DATAADM_DEPOIS)                                      00150100
+            VALUES (:DB2-ID,CURRENT TIMESTAMP,                   *      00150200
+                    :DB2-NOME,:DB2-SETOR,:WRK-SALANTES,          *      00150300
+                    :DB2-DATAADM,                                *      00150400
+                    :DB2-NOME,:DB2-SETOR,:DB2-SALARIO,           *      00150500
+                    :DB2-DATAADM)                                       00150600
+           END-EXEC.                                                    00150700
+      *-----------------------------------------------------            00150800
+       2100-99-FIM.                                  EXIT.              00150900
+      *-----------------------------------------------------            00151000
+                                                                        00151100
+      *-----------------------------------------------------            00151200
+       3000-FINALIZAR                             SECTION.              00151300
+      *-----------------------------------------------------            00151400
+           EXEC SQL                                                     00151500
+              CLOSE CAJUSTE                                             00151600
+           END-EXEC.                                                    00151700
+                                                                        00151800
+           CLOSE RELAJUST.                                              00151900
+                                                                        00152000
+           DISPLAY ' '.                                                 00152100
+           DISPLAY 'REGISTROS LIDOS:    ' WRK-REGLIDOS.                 00152200
+           DISPLAY 'REGISTROS ALTERADOS:' WRK-REGALTERADOS.             00152300
+      *-----------------------------------------------------            00152400
+       3000-99-FIM.                                  EXIT.              00152500
+      *-----------------------------------------------------            00152600
+                                                                        00152700
+      *-----------------------------------------------------            00152800
+       4000-LER-FUNCIONARIO                       SECTION.              00152900
+      *-----------------------------------------------------            00153000
+           EXEC SQL                                                     00153100
+             FETCH CAJUSTE                                              00153200
+              INTO :DB2-ID,                                             00153300
+                   :DB2-NOME,                                           00153400
+                   :DB2-SETOR,                                          00153500
+                   :DB2-SALARIO,                                        00153600
+                   :DB2-DATAADM                                         00153700
+           END-EXEC.                                                    00153800
+                                                                        00153900
+           EVALUATE SQLCODE                                             00154000
+            WHEN 0                                                      00154100
+             ADD 1 TO WRK-REGLIDOS                                      00154200
+            WHEN 100                                                    00154300
+             DISPLAY 'FINAL DA TABELA'                                  00154400
+            WHEN OTHER                                                  00154500
+             MOVE SQLCODE TO WRK-SQLCODE                                00154600
+             DISPLAY 'ERRO' WRK-SQLCODE                                 00154700
+           END-EVALUATE.                                                00154800
+      *-----------------------------------------------------            00154900
+       4000-99-FIM.                                  EXIT.              00155000
+      *-----------------------------------------------------            00155100
+                                                                        00155200
+      *-----------------------------------------------------            00155300
+       9000-ERRO                                  SECTION.              00155400
+      *-----------------------------------------------------            00155500
+           DISPLAY WRK-MENSAGEM.                                        00155600
+           CALL 'GRAVALOG' USING WRK-DADOS.                             00155700
+           GOBACK.                                                      00155800
+      *-----------------------------------------------------            00155900
+       9000-99-FIM.                                  EXIT.              00156000
+      *-----------------------------------------------------            00156100
