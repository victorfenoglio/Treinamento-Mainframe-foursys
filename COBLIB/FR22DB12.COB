@@ -0,0 +1,195 @@
+      *====================================================             00010000
+       IDENTIFICATION                            DIVISION.              00020000
+      *====================================================             00030000
+       PROGRAM-ID. FR22DB12.                                            00040000
+      *===================================================*             00050000
+      *  AUTOR   : VICTOR LEAL                            *             00060000
+      *  EMPRESA : FOURSYS                                *             00070000
+      *  OBJETIVO: RELATORIO DE ANIVERSARIANTES, LISTANDO *             00080000
+      *            OS FUNCIONARIOS ATIVOS CUJO MES DE     *             00080100
+      *            NASCIMENTO SEJA UM DOS DOIS MESES      *             00080200
+      *            INFORMADOS VIA PARAMETRO (MES ATUAL E  *             00080300
+      *            MES SEGUINTE), GRAVANDO EM RELANIV.    *             00080400
+      *---------------------------------------------------*             00080500
+      *  ARQUIVOS:                                        *             00080600
+      *  DDNAME            I/O             COPY/BOOK      *             00080700
+      *  RELANIV            O               --------      *             00080800
+      *---------------------------------------------------*             00080900
+      *  BASE  DE DADOS:                                  *             00081000
+      *  TABELA            I/O           INCLUDE/BOOK     *             00081100
+      *  IVAN.FUNC          I               #BKFUNC       *             00081200
+      *===================================================*             00081500
+                                                                        00081600
+      *====================================================             00081700
+       ENVIRONMENT                               DIVISION.              00081800
+      *====================================================             00081900
+       CONFIGURATION                             SECTION.               00082000
+       SPECIAL-NAMES.                                                   00083000
+           DECIMAL-POINT  IS COMMA.                                     00084000
+                                                                        00084100
+       INPUT-OUTPUT                              SECTION.               00084200
+        FILE-CONTROL.                                                   00084300
+           SELECT RELANIV ASSIGN TO RELANIV                             00084400
+               FILE STATUS IS WRK-FS-RELANIV.                           00084500
+                                                                        00085000
+      *====================================================             00086000
+       DATA                                      DIVISION.              00087000
+      *====================================================             00088000
+      *----------------------------------------------------             00089000
+       FILE                                      SECTION.               00090000
+      *----------------------------------------------------             00100000
+       FD RELANIV                                                       00110000
+           RECORDING MODE IS F                                          00111000
+           BLOCK CONTAINS 0 RECORDS.                                    00112000
+      *-----------LRECL 54-----------------------------------           00113000
+       01 FD-RELANIV PIC X(54).                                         00114000
+                                                                        00119000
+      *----------------------------------------------------             00120000
+       WORKING-STORAGE                           SECTION.               00130000
+      *----------------------------------------------------             00131000
+           EXEC SQL                                                     00132000
+              INCLUDE #BKFUNC                                           00133000
+           END-EXEC.                                                    00134000
+                                                                        00135000
+           EXEC SQL                                                     00136000
+              INCLUDE SQLCA                                             00137000
+           END-EXEC.                                                    00137100
+                                                                        00137200
+           EXEC SQL                                                     00137300
+              DECLARE CANIV CURSOR FOR                                  00137400
+               SELECT ID,NOME,SETOR,DATANASC                            00137500
+                FROM IVAN.FUNC                                          00137600
+                WHERE STATUS = 'A'                                     *00137700
+                  AND (MONTH(DATANASC) = :WRK-PARM-MES1 OR             *00137800
+                       MONTH(DATANASC) = :WRK-PARM-MES2)                00137900
+                ORDER BY MONTH(DATANASC), DAY(DATANASC)                 00138000
+           END-EXEC.                                                    00138100
+                                                                        00138200
+       01 WRK-PARM.                                                     00138300
+          05 WRK-PARM-MES1   PIC 99      VALUE ZEROS.                   00138400
+          05 WRK-PARM-MES2   PIC 99      VALUE ZEROS.                   00138500
+       01 WRK-RELANIV.                                                  00138600
+          05 WRK-ID          PIC 99999.                                 00138700
+          05 WRK-NOME        PIC X(30).                                 00138800
+          05 WRK-SETOR       PIC X(04).                                 00138900
+          05 WRK-DATANASC    PIC X(10).                                 00139000
+          05 FILLER          PIC X(05) VALUE SPACES.                    00139050
+      *----------------------------------------------------             00139100
+       01 FILLER PIC X(48) VALUE                                        00139200
+           '--------------VARIAVEIS PARA APOIO-----------'.             00139300
+      *----------------------------------------------------             00139400
+       77 WRK-FS-RELANIV   PIC 9(02).                                   00139500
+       77 WRK-SQLCODE      PIC -999.                                    00139600
+      *----------------------------------------------------             00139700
+       01 FILLER PIC X(48) VALUE                                        00139800
+           '--------------VARIAVEIS CALCULAR/ACUMULAR----'.             00139900
+      *----------------------------------------------------             00140000
+       77 WRK-REGLIDOS     PIC 9(02)    VALUE ZEROS.                    00140100
+      *====================================================             00140200
+       PROCEDURE                                 DIVISION.              00140300
+      *====================================================             00140400
+      *-----------------------------------------------------            00140500
+       0000-PRINCIPAL                             SECTION.              00140600
+      *-----------------------------------------------------            00140700
+           PERFORM 1000-INICIALIZAR.                                    00140800
+           PERFORM 2000-PROCESSAR UNTIL SQLCODE EQUAL 100.              00140900
+           PERFORM 3000-FINALIZAR.                                      00141000
+           STOP RUN.                                                    00141100
+      *-----------------------------------------------------            00141200
+       0000-99-FIM.                                  EXIT.              00141300
+      *-----------------------------------------------------            00141400
+                                                                        00141500
+      *-----------------------------------------------------            00141600
+       1000-INICIALIZAR                           SECTION.              00141700
+      *-----------------------------------------------------            00141800
+           ACCEPT WRK-PARM FROM SYSIN.                                  00141900
+                                                                        00142000
+           EXEC SQL                                                     00142100
+              OPEN CANIV                                                00142200
+           END-EXEC.                                                    00142300
+                                                                        00142400
+           EVALUATE SQLCODE                                             00142500
+            WHEN 0                                                      00142600
+             PERFORM 4000-LER-FUNCIONARIO                               00142700
+            WHEN 100                                                    00142800
+             DISPLAY 'SEM ANIVERSARIANTES'                              00142900
+            WHEN OTHER                                                  00143000
+             MOVE SQLCODE TO WRK-SQLCODE                                00143100
+             DISPLAY 'ERRO' WRK-SQLCODE 'NO OPEN CURSOR'                00143200
+             STOP RUN                                                   00143300
+           END-EVALUATE.                                                00143400
+                                                                        00143500
+           OPEN OUTPUT RELANIV.                                         00143600
+           PERFORM 1050-TESTARSTATUS.                                   00143700
+      *-----------------------------------------------------            00143800
+       1000-99-FIM.                                  EXIT.              00143900
+      *-----------------------------------------------------            00144000
+                                                                        00144100
+      *-----------------------------------------------------            00144200
+       1050-TESTARSTATUS                          SECTION.              00144300
+      *-----------------------------------------------------            00144400
+           IF WRK-FS-RELANIV NOT EQUAL 0                                00144500
+            DISPLAY 'ERRO NA ABERTURA DO ARQUIVO'                       00144600
+            STOP RUN                                                    00144700
+           END-IF.                                                      00144800
+      *-----------------------------------------------------            00144900
+       1050-99-FIM.                                  EXIT.              00145000
+      *-----------------------------------------------------            00145100
+                                                                        00145200
+      *-----------------------------------------------------            00145300
+       2000-PROCESSAR                             SECTION.              00145400
+      *-----------------------------------------------------            00145500
+           INITIALIZE WRK-RELANIV.                                      00145600
+            MOVE DB2-ID       TO WRK-ID.                                00145700
+            MOVE DB2-NOME     TO WRK-NOME.                              00145800
+            MOVE DB2-SETOR    TO WRK-SETOR.                             00145900
+            MOVE DB2-DATANASC TO WRK-DATANASC.                          00146000
+           WRITE FD-RELANIV FROM WRK-RELANIV.                           00146100
+           DISPLAY WRK-RELANIV.                                         00146200
+                                                                        00146300
+           PERFORM 4000-LER-FUNCIONARIO.                                00146400
+                                                                        00146500
+      *-----------------------------------------------------            00146600
+       2000-99-FIM.                                  EXIT.              00146700
+      *-----------------------------------------------------            00146800
+                                                                        00146900
+      *-----------------------------------------------------            00147000
+       3000-FINALIZAR                             SECTION.              00148000
+      *-----------------------------------------------------            00149000
+           EXEC SQL                                                     00150000
+              CLOSE CANIV                                               00160000
+           END-EXEC.                                                    00160100
+                                                                        00160200
+           CLOSE RELANIV.                                               00160300
+                                                                        00160400
+           DISPLAY ' '.                                                 00160500
+           DISPLAY 'REGISTROS LIDOS: ' WRK-REGLIDOS.                    00160600
+      *-----------------------------------------------------            00160700
+       3000-99-FIM.                                  EXIT.              00160800
+      *-----------------------------------------------------            00160900
+                                                                        00161000
+      *-----------------------------------------------------            00161100
+       4000-LER-FUNCIONARIO                       SECTION.              00161200
+      *-----------------------------------------------------            00161300
+           EXEC SQL                                                     00161400
+             FETCH CANIV                                                00161500
+              INTO :DB2-ID,                                             00161600
+                   :DB2-NOME,                                           00161700
+                   :DB2-SETOR,                                          00161800
+                   :DB2-DATANASC                                        00161900
+           END-EXEC.                                                    00162000
+                                                                        00162100
+           EVALUATE SQLCODE                                             00162200
+            WHEN 0                                                      00162300
+             ADD 1 TO WRK-REGLIDOS                                      00162400
+            WHEN 100                                                    00162500
+             DISPLAY 'FINAL DA TABELA'                                  00162600
+             DISPLAY ' '                                                00162700
+             DISPLAY 'REGISTROS LIDOS: ' WRK-REGLIDOS                   00162800
+            WHEN OTHER                                                  00162900
+             MOVE SQLCODE TO WRK-SQLCODE                                00163000
+             DISPLAY 'ERRO' WRK-SQLCODE                                 00163100
+           END-EVALUATE.                                                00163200
+      *-----------------------------------------------------            00163300
+       4000-99-FIM.                                  EXIT.              00163400
+      *-----------------------------------------------------            00163500
\ No newline at end of file
