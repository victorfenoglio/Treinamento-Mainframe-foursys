@@ -13,6 +13,7 @@
       *  TABELA             I/O           INCLUDE/BOOK    *             00080500
       *  IVAN.FUNC           I               #BKFUNC      *             00080600
       *  IVAN.BENEF          I               #BKBENEF     *             00080700
+      *  IVAN.PLANO           I               ---------                 00080750
       *---------------------------------------------------*             00080800
       *  ARQUIVOS:                                        *             00080900
       *  DDNAME             I/O           INCLUDE/BOOK    *             00081000
@@ -30,6 +31,9 @@
         FILE-CONTROL.                                                   00084303
            SELECT SRELBENE ASSIGN TO SRELBENE                           00084403
                FILE STATUS IS WRK-FS-SRELBENE.                          00084503
+                                                                        00084550
+           SELECT EXCECOTA ASSIGN TO EXCECOTA                           00084560
+               FILE STATUS IS WRK-FS-EXCECOTA.                          00084570
                                                                         00085000
       *====================================================             00086000
        DATA                                      DIVISION.              00087000
@@ -40,8 +44,14 @@
        FD SRELBENE                                                      00110003
            RECORDING MODE IS F                                          00111003
            BLOCK CONTAINS 0 RECORDS.                                    00112003
-      *-----------LRECL 68---------------------------------             00113003
-       01 FD-SRELBENE PIC X(68).                                        00114003
+      *-----------LRECL 70---------------------------------             00113003
+       01 FD-SRELBENE PIC X(70).                                        00114003
+                                                                        00115010
+       FD EXCECOTA                                                      00115020
+           RECORDING MODE IS F                                          00115030
+           BLOCK CONTAINS 0 RECORDS.                                    00115040
+      *-----------LRECL 51---------------------------------             00115050
+       01 FD-EXCECOTA PIC X(51).                                        00115060
                                                                         00115003
       *----------------------------------------------------             00120001
        WORKING-STORAGE                           SECTION.               00130000
@@ -60,9 +70,13 @@
                                                                         00137200
            EXEC SQL                                                     00137300
               DECLARE CFUNC CURSOR FOR                                  00137400
-               SELECT ID,NOME,SALARIO,PLANMED,PLANDENT,COTAS            00137502
-                FROM IVAN.FUNC F, IVAN.BENEF B                          00137600
-                 WHERE F.ID = B.IDFUNC                                  00137700
+               SELECT F.ID,F.NOME,F.SALARIO,B.PLANMED,B.PLANDENT,       00137502
+                      B.COTAS,B.NUMDEPEND,P.COTASMAX,F.SETOR            00137503
+                FROM IVAN.FUNC F LEFT OUTER JOIN IVAN.BENEF B           00137600
+                 ON F.ID = B.IDFUNC                                     00137700
+                LEFT OUTER JOIN IVAN.PLANO P                            00137710
+                 ON B.PLANMED = P.IDPLANO                               00137720
+                 ORDER BY F.SETOR                                       00137750
            END-EXEC.                                                    00137800
                                                                         00137903
        01 WRK-SRELBENE.                                                 00138004
@@ -72,12 +86,20 @@
           05 WRK-PLANMED  PIC X(10).                                    00138503
           05 WRK-PLANDENT PIC X(10).                                    00138603
           05 WRK-COTAS    PIC 999.                                      00138706
+          05 WRK-NUMDEPEND PIC 99.                                      00138710
       *----------------------------------------------------             00138807
        01 FILLER PIC X(48) VALUE                                        00138907
             '-----------VARIAVEIS DE APOIO--------------'.              00139007
       *----------------------------------------------------             00139107
        77 WRK-FS-SRELBENE  PIC 9(02).                                   00139207
        77 WRK-SQLCODE     PIC -999.                                     00139300
+       77 WRK-NULL-PLANMED  PIC S9(04) COMP.                            00139310
+       77 WRK-NULL-PLANDENT PIC S9(04) COMP.                            00139320
+       77 WRK-NULL-COTAS    PIC S9(04) COMP.                            00139330
+       77 WRK-NULL-NUMDEPEND PIC S9(04) COMP.                           00139332
+       77 WRK-NULL-COTASMAX  PIC S9(04) COMP.                           00139334
+       77 WRK-NUMDEPEND-DB2  PIC 99.                                    00139336
+       77 WRK-COTASMAX-DB2   PIC 999.                                   00139338
       *----------------------------------------------------             00139407
        01 FILLER PIC X(48) VALUE                                        00139507
             '-----------VARIAVEIS ACUMULAR/CALCULAR-----'.              00139609
@@ -86,6 +108,30 @@
        77 WRK-REGGRAV     PIC 9(02)    VALUE ZEROS.                     00140003
        77 WRK-SALACUM     PIC 9(08)V99 VALUE ZEROS.                     00140100
        77 WRK-MEDIA       PIC 9(08)V99 VALUE ZEROS.                     00140203
+       77 WRK-REGSEMBENEF PIC 9(03)    VALUE ZEROS.                     00140210
+       77 WRK-REGCOTASEXC PIC 9(03)    VALUE ZEROS.                     00140212
+      *----------------------------------------------------             00140230
+       01 FILLER PIC X(48) VALUE                                        00140240
+            '-----------CUSTO DE BENEFICIOS POR SETOR--------'.         00140250
+      *----------------------------------------------------             00140260
+       77 WRK-SETOR-ANT   PIC X(04)    VALUE SPACES.                    00140270
+       77 WRK-COTAS-SETOR PIC 9(05)    VALUE ZEROS.                     00140280
+       77 WRK-REGSETOR    PIC 9(03)    VALUE ZEROS.                     00140290
+      *----------------------------------------------------             00140295
+       01 FILLER PIC X(48) VALUE                                        00140296
+            '-----------VARIAVEIS PARA FILE STATUS------'.              00140297
+      *----------------------------------------------------             00140298
+       77 WRK-FS-EXCECOTA  PIC 9(02).                                   00140299
+      *----------------------------------------------------             00140310
+       01 FILLER PIC X(48) VALUE                                        00140320
+            '-----------ESTOURO DE COTAS DO PLANO-------'.              00140330
+      *----------------------------------------------------             00140340
+       01 WRK-EXCECOTA.                                                 00140350
+          05 WRK-EXC-ID       PIC 99999.                                00140360
+          05 WRK-EXC-NOME     PIC X(30).                                00140370
+          05 WRK-EXC-PLANMED  PIC X(10).                                00140380
+          05 WRK-EXC-COTAS    PIC 999.                                  00140390
+          05 WRK-EXC-COTASMAX PIC 999.                                  00140400
       *====================================================             00140300
        PROCEDURE                                 DIVISION.              00140400
       *====================================================             00140500
@@ -118,7 +164,8 @@
              STOP RUN                                                   00143200
            END-EVALUATE.                                                00143300
                                                                         00143403
-           OPEN OUTPUT SRELBENE.                                        00143504
+           OPEN OUTPUT SRELBENE                                         00143504
+                      EXCECOTA.                                         00143505
            PERFORM 1050-TESTARSTATUS.                                   00143603
       *----------------------------------------------------             00143703
        1000-99-FIM.                                  EXIT.              00143800
@@ -131,6 +178,10 @@
             DISPLAY 'ERRO NA ABERTURA DO ARQUIVO'                       00144505
             STOP RUN                                                    00144605
            END-IF.                                                      00144705
+           IF WRK-FS-EXCECOTA NOT EQUAL 0                               00144706
+            DISPLAY 'ERRO NA ABERTURA DO ARQUIVO EXCECOTA'              00144707
+            STOP RUN                                                    00144708
+           END-IF.                                                      00144709
       *----------------------------------------------------             00144803
        1050-99-FIM.                                  EXIT.              00144903
       *----------------------------------------------------             00145003
@@ -138,33 +189,90 @@
       *----------------------------------------------------             00145203
        2000-PROCESSAR                             SECTION.              00145300
       *----------------------------------------------------             00145403
+           IF DB2-SETOR NOT EQUAL WRK-SETOR-ANT                         00145420
+              AND WRK-SETOR-ANT NOT EQUAL SPACES                        00145430
+            PERFORM 2100-IMPRIMIR-SUBTOTAL-SETOR                        00145440
+           END-IF.                                                      00145450
+           MOVE DB2-SETOR TO WRK-SETOR-ANT.                             00145460
+           ADD 1          TO WRK-REGSETOR.                              00145480
+                                                                        00145490
            INITIALIZE WRK-SRELBENE.                                     00145504
             MOVE DB2-ID       TO WRK-ID.                                00145603
-            MOVE DB2-NOME     TO WRK-NOME.                              00145703
+            MOVE DB2-NOME     TO WRK-NOME.                              00145803
             MOVE DB2-SALARIO  TO WRK-SALARIO.                           00145803
-            MOVE DB2-PLANMED  TO WRK-PLANMED.                           00145903
-            MOVE DB2-PLANDENT TO WRK-PLANDENT.                          00146003
-            MOVE DB2-COTAS    TO WRK-COTAS.                             00146103
+           IF WRK-NULL-PLANMED = 0                                       00145910
+            MOVE DB2-PLANMED  TO WRK-PLANMED                            00145903
+            MOVE DB2-PLANDENT TO WRK-PLANDENT                           00146003
+            MOVE DB2-COTAS    TO WRK-COTAS                              00146103
+            ADD DB2-COTAS     TO WRK-COTAS-SETOR                        00146110
+            IF WRK-NULL-NUMDEPEND = 0                                   00146112
+             MOVE WRK-NUMDEPEND-DB2 TO WRK-NUMDEPEND                    00146114
+            END-IF                                                      00146116
+            IF WRK-NULL-COTAS = 0                                       00146117
+               AND WRK-NULL-COTASMAX = 0                                00146118
+               AND DB2-COTAS GREATER WRK-COTASMAX-DB2                   00146119
+             PERFORM 2200-COTAS-EXCEDIDA                                00146120
+            END-IF                                                      00146121
+           ELSE                                                         00145960
+            MOVE 'SEM BENEF.' TO WRK-PLANMED                            00145920
+            MOVE 'SEM BENEF.' TO WRK-PLANDENT                           00145930
+            MOVE ZEROS        TO WRK-COTAS                              00145940
+            ADD 1              TO WRK-REGSEMBENEF                       00145950
+           END-IF.                                                      00146120
            WRITE FD-SRELBENE FROM WRK-SRELBENE.                         00146204
             ADD 1 TO WRK-REGGRAV.                                       00146303
            PERFORM 4000-LER-FUNCIONARIO.                                00146400
       *----------------------------------------------------             00146503
        2000-99-FIM.                                  EXIT.              00146600
       *----------------------------------------------------             00146703
+                                                                        00146720
+      *----------------------------------------------------             00146740
+       2100-IMPRIMIR-SUBTOTAL-SETOR                SECTION.             00146760
+      *----------------------------------------------------             00146780
+           DISPLAY ' '.                                                 00146790
+           DISPLAY 'SETOR: ' WRK-SETOR-ANT                              00146800
+                   ' - CUSTO BENEFICIOS (COTAS): ' WRK-COTAS-SETOR      00146810
+                   ' - FUNCIONARIOS: ' WRK-REGSETOR.                    00146820
+           MOVE ZEROS TO WRK-COTAS-SETOR.                               00146830
+           MOVE ZEROS TO WRK-REGSETOR.                                  00146840
+      *----------------------------------------------------             00146850
+       2100-99-FIM.                                  EXIT.              00146860
+      *----------------------------------------------------             00146862
+                                                                        00146864
+      *----------------------------------------------------             00146866
+       2200-COTAS-EXCEDIDA                        SECTION.              00146868
+      *----------------------------------------------------             00146870
+           MOVE DB2-ID           TO WRK-EXC-ID.                         00146872
+           MOVE DB2-NOME         TO WRK-EXC-NOME.                       00146874
+           MOVE DB2-PLANMED      TO WRK-EXC-PLANMED.                    00146876
+           MOVE DB2-COTAS        TO WRK-EXC-COTAS.                      00146878
+           MOVE WRK-COTASMAX-DB2 TO WRK-EXC-COTASMAX.                   00146880
+           WRITE FD-EXCECOTA FROM WRK-EXCECOTA.                         00146882
+           ADD 1 TO WRK-REGCOTASEXC.                                    00146884
+      *----------------------------------------------------             00146886
+       2200-99-FIM.                                  EXIT.              00146888
+      *----------------------------------------------------             00146870
                                                                         00146800
       *----------------------------------------------------             00147003
        3000-FINALIZAR                             SECTION.              00148000
       *----------------------------------------------------             00149003
+           IF WRK-SETOR-ANT NOT EQUAL SPACES                            00149500
+            PERFORM 2100-IMPRIMIR-SUBTOTAL-SETOR                        00149600
+           END-IF.                                                      00149700
+                                                                        00149800
            EXEC SQL                                                     00150000
               CLOSE CFUNC                                               00160000
            END-EXEC.                                                    00160100
                                                                         00160203
-           CLOSE SRELBENE.                                              00160305
+           CLOSE SRELBENE                                               00160305
+                 EXCECOTA.                                              00160306
                                                                         00160405
            DISPLAY ' '.                                                 00160506
            DISPLAY 'REGISTROS LIDOS:    '   WRK-REGLIDOS.               00160607
            DISPLAY 'REGISTROS GRAVADOS: '   WRK-REGGRAV.                00160707
            DISPLAY 'SOMA DOS SALARIOS:  '   WRK-SALACUM.                00160807
+           DISPLAY 'SEM BENEFICIO:      '   WRK-REGSEMBENEF.            00160820
+           DISPLAY 'COTAS ACIMA DO LIMITE:' WRK-REGCOTASEXC.            00160825
            DIVIDE WRK-SALACUM BY WRK-REGLIDOS GIVING                    00160905
                   WRK-MEDIA.                                            00161006
            DISPLAY 'MEDIA DOS SALARIOS: ' WRK-MEDIA.                    00161107
@@ -180,9 +288,12 @@
               INTO :DB2-ID,                                             00162100
                    :DB2-NOME,                                           00163000
                    :DB2-SALARIO,                                        00165000
-                   :DB2-PLANMED,                                        00166000
-                   :DB2-PLANDENT,                                       00166100
-                   :DB2-COTAS                                           00166200
+                   :DB2-PLANMED  :WRK-NULL-PLANMED,                     00166000
+                   :DB2-PLANDENT :WRK-NULL-PLANDENT,                    00166100
+                   :DB2-COTAS    :WRK-NULL-COTAS,                       00166200
+                   :WRK-NUMDEPEND-DB2 :WRK-NULL-NUMDEPEND,              00166210
+                   :WRK-COTASMAX-DB2  :WRK-NULL-COTASMAX,               00166220
+                   :DB2-SETOR                                           00166250
            END-EXEC.                                                    00166300
                                                                         00166400
            EVALUATE SQLCODE                                             00166500
