@@ -16,9 +16,25 @@
        SPECIAL-NAMES.                                                   00088000
            DECIMAL-POINT IS COMMA.                                      00089000
                                                                         00090000
+       INPUT-OUTPUT                              SECTION.               00090010
+       FILE-CONTROL.                                                    00090020
+           SELECT PRODMSTR ASSIGN TO PRODMSTR                           00090030
+               ORGANIZATION IS SEQUENTIAL                               00090040
+               FILE STATUS IS WRK-FS-PRODMSTR.                          00090050
       *====================================================             00090100
        DATA                                      DIVISION.              00090200
       *====================================================             00090300
+      *----------------------------------------------------             00090310
+       FILE                                      SECTION.               00090320
+      *----------------------------------------------------             00090330
+       FD PRODMSTR                                                      00090340
+           RECORDING MODE IS F                                          00090350
+           BLOCK CONTAINS 0 RECORDS.                                    00090360
+      *-----------LRECL 40------------------------------------          00090370
+       01 FD-PRODMSTR.                                                  00090380
+          05 FD-PROD-CODIGO      PIC 9(03).                             00090390
+          05 FD-PROD-DESCRICAO   PIC X(30).                             00090395
+          05 FD-PROD-PRECO       PIC 9(05)V99.                          00090398
       *----------------------------------------------------             00090400
        WORKING-STORAGE                            SECTION.              00090500
       *----------------------------------------------------             00090600
@@ -27,7 +43,22 @@
           05 WRK-ITEM        PIC X(30)    VALUE SPACES.                 00090900
           05 WRK-VALOR       PIC 9(05)V99 VALUE ZEROS.                  00091000
           05 WRK-QUANT       PIC 9(03)    VALUE ZEROS.                  00091100
-      *----------------------------------------------------             00091200
+      *----------------------------------------------------             00091110
+       01 FILLER PIC X(48) VALUE                                        00091120
+           '--------------PRODUTO MASTER LIDO EM MEMORIA-'.             00091130
+      *----------------------------------------------------             00091140
+       77 WRK-FS-PRODMSTR     PIC 9(02)    VALUE ZEROS.                 00091150
+       77 WRK-PRODMSTR-COUNT  PIC 9(03)    VALUE 0.                     00091160
+       77 WRK-PRODMSTR-IDX    PIC 9(03)    VALUE 0.                     00091170
+       77 WRK-PROD-VALIDO     PIC 9(01)    VALUE 0.                     00091180
+       77 WRK-PROD-DESCRICAO  PIC X(30)    VALUE SPACES.                00091190
+       77 WRK-REGISREJ        PIC 9(03)    VALUE 0.                     00091195
+       01 WRK-PRODMSTR-TAB.                                             00091196
+          05 WRK-PRODMSTR-ITEM OCCURS 100 TIMES.                        00091197
+             10 WRK-PRODMSTR-CODIGO     PIC 9(03).                      00091198
+             10 WRK-PRODMSTR-DESCRICAO  PIC X(30).                      00091199
+             10 WRK-PRODMSTR-PRECO      PIC 9(05)V99.                   00091201
+      *----------------------------------------------------             00091202
        01 FILLER PIC X(48) VALUE                                        00091300
            '--------------VARIAVEIS ACUMULAR/CALCULAR----'.             00091400
       *----------------------------------------------------             00091500
@@ -58,11 +89,39 @@
        1000-INICIALIZAR                           SECTION.              00094000
       *----------------------------------------------------             00094100
            ACCEPT WRK-DADOS FROM SYSIN.                                 00094200
+           OPEN INPUT PRODMSTR.                                         00094210
+           IF WRK-FS-PRODMSTR NOT EQUAL 0                               00094211
+            PERFORM 9000-TRATA-ERROS                                    00094212
+           END-IF.                                                      00094213
+           PERFORM 1100-CARREGAR-PRODMSTR                               00094220
+                   UNTIL WRK-FS-PRODMSTR EQUAL 10.                      00094230
+           CLOSE PRODMSTR.                                              00094240
       *----------------------------------------------------             00094300
        1000-99-FIM.                                  EXIT.              00094400
       *----------------------------------------------------             00094500
                                                                         00094600
-      *----------------------------------------------------             00094700
+      *----------------------------------------------------             00094610
+       1100-CARREGAR-PRODMSTR                     SECTION.              00094620
+      *----------------------------------------------------             00094630
+           READ PRODMSTR                                                00094640
+             AT END                                                     00094650
+              MOVE 10 TO WRK-FS-PRODMSTR                                00094660
+             NOT AT END                                                 00094670
+              IF WRK-PRODMSTR-COUNT LESS 100                            00094675
+               ADD 1 TO WRK-PRODMSTR-COUNT                              00094680
+               MOVE FD-PROD-CODIGO                                      00094690
+                 TO WRK-PRODMSTR-CODIGO (WRK-PRODMSTR-COUNT)            00094700
+               MOVE FD-PROD-DESCRICAO                                   00094710
+                 TO WRK-PRODMSTR-DESCRICAO (WRK-PRODMSTR-COUNT)         00094720
+               MOVE FD-PROD-PRECO                                       00094730
+                 TO WRK-PRODMSTR-PRECO (WRK-PRODMSTR-COUNT)             00094740
+              END-IF                                                    00094745
+           END-READ.                                                    00094750
+      *----------------------------------------------------             00094760
+       1100-99-FIM.                                  EXIT.              00094770
+      *----------------------------------------------------             00094780
+                                                                        00094790
+      *----------------------------------------------------             00094795
        2000-PROCESSAR                             SECTION.              00094800
       *----------------------------------------------------             00094900
            PERFORM UNTIL WRK-CODIGO EQUAL 999                           00095000
@@ -70,8 +129,16 @@
              DISPLAY 'ITEM      : '     WRK-ITEM                        00095200
              MOVE WRK-VALOR TO WRK-VALOR-ED                             00095300
              DISPLAY 'VALOR     : '     WRK-VALOR-ED                    00095400
-             ADD WRK-VALOR TO WRK-TOTALACUM                             00095500
              DISPLAY 'QUANTIDADE: '     WRK-QUANT                       00095600
+             PERFORM 2100-VALIDAR-PRODUTO                               00095610
+             IF WRK-PROD-VALIDO EQUAL 1                                 00095620
+              ADD WRK-VALOR TO WRK-TOTALACUM                            00095630
+              DISPLAY 'ITEM VALIDADO: ' WRK-PROD-DESCRICAO              00095640
+             ELSE                                                       00095650
+              DISPLAY 'ITEM REJEITADO: CODIGO INVALIDO OU'              00095660
+                      ' DADOS INCONSISTENTES'                           00095665
+              ADD 1 TO WRK-REGISREJ                                     00095670
+             END-IF                                                     00095680
              DISPLAY '------------------------------------'             00095700
              ACCEPT WRK-DADOS FROM SYSIN                                00095800
              ADD 1 TO WRK-COUNT                                         00095900
@@ -79,11 +146,43 @@
              MOVE WRK-TOTALACUM TO WRK-TOTALACUM-ED.                    00096100
              DISPLAY 'TOTAL ACUMULADO: ' WRK-TOTALACUM-ED.              00096200
              DISPLAY 'REGISTROS LIDOS: ' WRK-COUNT.                     00096300
+             DISPLAY 'ITENS REJEITADOS: ' WRK-REGISREJ.                 00096310
       *----------------------------------------------------             00096400
        2000-99-FIM.                                  EXIT.              00096500
       *----------------------------------------------------             00096600
-                                                                        00096700
+                                                                        00096610
+      *----------------------------------------------------             00096620
+       2100-VALIDAR-PRODUTO                       SECTION.              00096630
+      *----------------------------------------------------             00096640
+           MOVE 0 TO WRK-PROD-VALIDO.                                   00096650
+           MOVE SPACES TO WRK-PROD-DESCRICAO.                           00096660
+           MOVE 1 TO WRK-PRODMSTR-IDX.                                  00096670
+           PERFORM 2110-LOCALIZAR-PRODUTO                               00096680
+                   UNTIL WRK-PRODMSTR-IDX                               00096685
+                         GREATER WRK-PRODMSTR-COUNT.                    00096690
+           IF WRK-VALOR NOT GREATER ZEROS                               00096700
+              OR WRK-QUANT NOT GREATER ZEROS                            00096710
+            MOVE 0 TO WRK-PROD-VALIDO                                   00096720
+           END-IF.                                                      00096730
+      *----------------------------------------------------             00096740
+       2100-99-FIM.                                  EXIT.              00096750
+      *----------------------------------------------------             00096760
+                                                                        00096770
+      *----------------------------------------------------             00096780
+       2110-LOCALIZAR-PRODUTO                     SECTION.              00096790
       *----------------------------------------------------             00096800
+           IF WRK-CODIGO EQUAL                                          00096810
+              WRK-PRODMSTR-CODIGO (WRK-PRODMSTR-IDX)                    00096820
+            MOVE 1 TO WRK-PROD-VALIDO                                   00096830
+            MOVE WRK-PRODMSTR-DESCRICAO (WRK-PRODMSTR-IDX)              00096840
+              TO WRK-PROD-DESCRICAO                                     00096850
+           END-IF.                                                      00096860
+           ADD 1 TO WRK-PRODMSTR-IDX.                                   00096870
+      *----------------------------------------------------             00096880
+       2110-99-FIM.                                  EXIT.              00096890
+      *----------------------------------------------------             00096895
+                                                                        00096896
+      *----------------------------------------------------             00096897
        3000-FINALIZAR                             SECTION.              00096900
       *----------------------------------------------------             00097000
            DISPLAY '----------FIM DO PROGRAMA-----------'.              00097100
@@ -94,6 +193,8 @@
       *----------------------------------------------------             00097600
        9000-TRATA-ERROS                           SECTION.              00097700
       *----------------------------------------------------             00097800
+           DISPLAY 'ERRO AO ABRIR PRODMSTR: ' WRK-FS-PRODMSTR           00097810
+           STOP RUN.                                                    00097820
       *----------------------------------------------------             00097900
        9000-99-FIM.                                  EXIT.              00098000
       *----------------------------------------------------             00099000
