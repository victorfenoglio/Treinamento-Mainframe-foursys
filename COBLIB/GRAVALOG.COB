@@ -0,0 +1,119 @@
+      *====================================================             00010000
+       IDENTIFICATION                            DIVISION.              00020000
+      *====================================================             00030000
+       PROGRAM-ID. GRAVALOG.                                            00040000
+      *===================================================*             00050000
+      *  AUTOR   : VICTOR LEAL                            *             00060000
+      *  EMPRESA : FOURSYS                                *             00070000
+      *  OBJETIVO: SUBROTINA CHAMADA PELOS PROGRAMAS BATCH *             00080000
+      *           PARA GRAVAR, DE FORMA PERSISTENTE E      *             00080100
+      *           ACUMULATIVA, CADA ERRO DE STATUS DE      *             00080200
+      *           ARQUIVO OCORRIDO DURANTE UM RUN, PARA    *             00080300
+      *           QUE MAIS DE UM ERRO POR EXECUCAO POSSA   *             00080400
+      *           SER CONSULTADO.                          *             00080500
+      *---------------------------------------------------*             00080600
+      *  ARQUIVOS:                                         *             00080700
+      *  DDNAME             I/O           INCLUDE/BOOK     *             00080800
+      *  LOGERRO             O             ---------       *             00080900
+      *===================================================*             00081000
+                                                                        00081100
+      *====================================================             00081200
+       ENVIRONMENT                               DIVISION.              00081300
+      *====================================================             00081400
+       CONFIGURATION                             SECTION.               00081500
+       SPECIAL-NAMES.                                                   00081600
+           DECIMAL-POINT  IS COMMA.                                     00081700
+                                                                        00081800
+       INPUT-OUTPUT                              SECTION.               00081900
+       FILE-CONTROL.                                                    00082000
+           SELECT LOGERRO ASSIGN TO LOGERRO                             00082100
+               ORGANIZATION IS SEQUENTIAL                               00082200
+               FILE STATUS IS WRK-FS-LOGERRO.                           00082300
+                                                                        00082400
+      *====================================================             00082500
+       DATA                                      DIVISION.              00082600
+      *====================================================             00082700
+      *-----------------------------------------------------            00082800
+       FILE                                      SECTION.               00082900
+      *-----------------------------------------------------            00083000
+       FD LOGERRO                                                       00083100
+           RECORDING MODE IS F                                          00083200
+           BLOCK CONTAINS 0 RECORDS.                                    00083300
+      *-----------LRECL 60----------------------------------            00083400
+       01 FD-LOGERRO.                                                   00083500
+          05 FD-LOG-DATA        PIC 9(08).                              00083600
+          05 FD-LOG-HORA        PIC 9(08).                              00083700
+          05 FD-LOG-PROGRAMA    PIC X(08).                              00083800
+          05 FD-LOG-SECAO       PIC X(04).                              00083900
+          05 FD-LOG-MENSAGEM    PIC X(30).                              00084000
+          05 FD-LOG-STATUS      PIC 9(02).                              00084100
+      *-----------------------------------------------------            00084200
+       WORKING-STORAGE                           SECTION.               00084300
+      *-----------------------------------------------------            00084400
+       01 FILLER PIC X(48) VALUE                                        00084500
+            '-------VARIAVEIS PARA FILE STATUS------------'.            00084600
+      *-----------------------------------------------------            00084700
+       77 WRK-FS-LOGERRO      PIC 9(02).                                00084800
+      *-----------------------------------------------------            00084900
+       01 FILLER PIC X(48) VALUE                                        00085000
+            '-------VARIAVEIS PARA DATA E HORA-------------'.           00085100
+      *-----------------------------------------------------            00085200
+       77 WRK-DATA-ATUAL      PIC 9(08).                                00085300
+       77 WRK-HORA-ATUAL      PIC 9(08).                                00085400
+      *-----------------------------------------------------            00085500
+       LINKAGE                                   SECTION.               00085600
+      *-----------------------------------------------------            00085700
+       01 LK-DADOS.                                                     00085800
+          05 LK-PROGRAMA         PIC X(08).                             00085900
+          05 LK-SECAO            PIC X(04).                             00086000
+          05 LK-MENSAGEM         PIC X(30).                             00086100
+          05 LK-STATUS           PIC 9(02).                             00086200
+      *====================================================             00086300
+       PROCEDURE                                 DIVISION               00086400
+           USING LK-DADOS.                                              00086500
+      *====================================================             00086600
+      *-----------------------------------------------------            00086700
+       0000-PRINCIPAL                             SECTION.              00086800
+      *-----------------------------------------------------            00086900
+           PERFORM 1000-ABRIR-LOG.                                      00087000
+           PERFORM 2000-GRAVAR-OCORRENCIA.                              00087100
+           PERFORM 3000-FECHAR-LOG.                                     00087200
+           GOBACK.                                                      00087300
+      *-----------------------------------------------------            00087400
+       0000-99-FIM.                                  EXIT.              00087500
+      *-----------------------------------------------------            00087600
+                                                                        00087700
+      *-----------------------------------------------------            00087800
+       1000-ABRIR-LOG                             SECTION.              00087900
+      *-----------------------------------------------------            00088000
+           OPEN EXTEND LOGERRO.                                         00088100
+           IF WRK-FS-LOGERRO EQUAL 35                                   00088200
+            OPEN OUTPUT LOGERRO                                         00088300
+           END-IF.                                                      00088400
+      *-----------------------------------------------------            00088500
+       1000-99-FIM.                                  EXIT.              00088600
+      *-----------------------------------------------------            00088700
+                                                                        00088800
+      *-----------------------------------------------------            00088900
+       2000-GRAVAR-OCORRENCIA                     SECTION.              00089000
+      *-----------------------------------------------------            00089100
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.                    00089200
+           ACCEPT WRK-HORA-ATUAL FROM TIME.                             00089300
+           MOVE WRK-DATA-ATUAL TO FD-LOG-DATA.                          00089400
+           MOVE WRK-HORA-ATUAL TO FD-LOG-HORA.                          00089500
+           MOVE LK-PROGRAMA    TO FD-LOG-PROGRAMA.                      00089600
+           MOVE LK-SECAO       TO FD-LOG-SECAO.                         00089700
+           MOVE LK-MENSAGEM    TO FD-LOG-MENSAGEM.                      00089800
+           MOVE LK-STATUS      TO FD-LOG-STATUS.                        00089900
+           WRITE FD-LOGERRO.                                            00090000
+      *-----------------------------------------------------            00090100
+       2000-99-FIM.                                  EXIT.              00090200
+      *-----------------------------------------------------            00090300
+                                                                        00090400
+      *-----------------------------------------------------            00090500
+       3000-FECHAR-LOG                            SECTION.              00090600
+      *-----------------------------------------------------            00090700
+           CLOSE LOGERRO.                                               00090800
+      *-----------------------------------------------------            00090900
+       3000-99-FIM.                                  EXIT.              00091000
+      *-----------------------------------------------------            00091100
