@@ -8,6 +8,9 @@
       *  OBJETIVO: CRIANDO PROGRAMA DE CONSULTA NO CICS   *             00017000
       *            (SEM MAPA),USANDO ARQUIVO VSAM E TAMBEM*             00018000
       *            STRING PARA TRANSMISSAO DE DADOS.      *             00018100
+      *---------------------------------------------------*             00018200
+      *  TODA CONSULTA E' REGISTRADA NO JOURNAL PARA      *             00018210
+      *  FINS DE AUDITORIA/COMPLIANCE.                    *             00018220
       *---------------------------------------------------*             00018300
       *  BASE  DE DADOS:                                  *             00018700
       *  TABELA             I/O           INCLUDE/BOOK    *             00018800
@@ -29,6 +32,8 @@
           05 WRK-DATAADM   PIC X(10) VALUE SPACES.                      00027600
           05 WRK-EMAIL     PIC X(40) VALUE SPACES.                      00027700
           05 WRK-STATUS    PIC X(01) VALUE SPACES.                      00027800
+          05 WRK-OPERACAO  PIC X(01) VALUE 'C'.                         00027850
+          05 WRK-LOG-STATUS  PIC X(01) VALUE SPACES.                    00027860
                                                                         00027900
                                                                         00028000
        01 WRK-DADOS.                                                    00028100
@@ -44,6 +49,17 @@
            '--------------VARIAVEIS DE APOIO-------------'.             00059200
       *----------------------------------------------------             00059300
        77 WRK-RESP       PIC S9(04) COMP.                               00059400
+      *----------------------------------------------------             00059410
+       01 FILLER PIC X(48) VALUE                                        00059420
+           '--------------VARIAVEIS DE LOG DE CONSULTA----'.            00059430
+      *----------------------------------------------------             00059440
+       01 WRK-LOG-CONSULTA.                                             00059450
+          05 WRK-LOG-TERM   PIC X(04).                                  00059460
+          05 WRK-LOG-ID     PIC X(05).                                  00059470
+          05 WRK-LOG-DATA   PIC S9(07) COMP-3.                          00059480
+          05 WRK-LOG-HORA   PIC S9(07) COMP-3.                          00059490
+          05 WRK-LOG-ACHOU  PIC X(01).                                  00059500
+       77 WRK-LOG-RESP      PIC S9(04) COMP.                            00059510
       *====================================================             00059800
        PROCEDURE                                 DIVISION.              00059900
       *====================================================             00060000
@@ -78,6 +94,19 @@
       *-----------------------------------------------------            00080700
        2000-PROCESSAR                             SECTION.              00080800
       *-----------------------------------------------------            00080900
+           EVALUATE WRK-OPERACAO                                        00080910
+            WHEN 'G'                                                    00080920
+             PERFORM 2100-GRAVAR                                        00080930
+            WHEN OTHER                                                  00080940
+             PERFORM 2050-CONSULTAR                                     00080950
+           END-EVALUATE.                                                00080960
+      *-----------------------------------------------------            00090200
+       2000-99-FIM.                                  EXIT.              00091000
+      *-----------------------------------------------------            00100000
+                                                                        00100100
+      *-----------------------------------------------------            00100200
+       2050-CONSULTAR                             SECTION.              00100300
+      *-----------------------------------------------------            00100400
            MOVE WRK-ID TO WRK-CHAVE                                     00081000
             EXEC CICS READ                                              00082000
                       FILE('FUNC')                                      00083000
@@ -85,6 +114,7 @@
                       INTO(WRK-DADOS)                                   00085000
                       RESP(WRK-RESP)                                    00086000
             END-EXEC.                                                   00087000
+           PERFORM 2060-GRAVAR-LOG-CONSULTA.                            00087100
                                                                         00088000
            IF WRK-RESP EQUAL DFHRESP(NORMAL)                            00088100
               MOVE CORR WRK-DADOS TO WRK-ENTRADA                        00088201
@@ -104,9 +134,79 @@
               INITIALIZE WRK-DADOS                                      00089601
               MOVE CORR WRK-DADOS TO WRK-ENTRADA                        00089701
            END-IF.                                                      00089801
-      *-----------------------------------------------------            00090200
-       2000-99-FIM.                                  EXIT.              00091000
-      *-----------------------------------------------------            00100000
+      *-----------------------------------------------------            00089901
+       2050-99-FIM.                                  EXIT.              00089951
+      *-----------------------------------------------------            00089961
+      *-----------------------------------------------------            00089975
+       2060-GRAVAR-LOG-CONSULTA                    SECTION.             00089976
+      *-----------------------------------------------------            00089977
+           MOVE EIBTRMID TO WRK-LOG-TERM.                               00089978
+           MOVE WRK-ID   TO WRK-LOG-ID.                                 00089979
+           MOVE EIBDATE  TO WRK-LOG-DATA.                               00089980
+           MOVE EIBTIME  TO WRK-LOG-HORA.                               00089981
+           IF WRK-RESP EQUAL DFHRESP(NORMAL)                            00089982
+              MOVE 'S' TO WRK-LOG-ACHOU                                 00089983
+           ELSE                                                         00089984
+              MOVE 'N' TO WRK-LOG-ACHOU                                 00089985
+           END-IF.                                                      00089986
+            EXEC CICS WRITE                                             00089987
+                      JOURNALNUM(1)                                     00089988
+                      FROM(WRK-LOG-CONSULTA)                            00089989
+                      LENGTH(LENGTH OF WRK-LOG-CONSULTA)                00089990
+                      RESP(WRK-LOG-RESP)                                00089991
+            END-EXEC.                                                   00089992
+           IF WRK-LOG-RESP NOT EQUAL DFHRESP(NORMAL)                    00089992
+              MOVE 'E' TO WRK-LOG-STATUS                                00089993
+           ELSE                                                         00089994
+              MOVE SPACES TO WRK-LOG-STATUS                             00089995
+           END-IF.                                                      00089996
+      *-----------------------------------------------------            00089993
+       2060-99-FIM.                                  EXIT.              00089994
+      *-----------------------------------------------------            00089995
+                                                                        00089971
+      *-----------------------------------------------------            00089981
+       2100-GRAVAR                                 SECTION.             00089991
+      *-----------------------------------------------------            00090001
+           MOVE WRK-ID TO WRK-CHAVE.                                    00090011
+            EXEC CICS READ                                              00090021
+                      FILE('FUNC')                                      00090031
+                      RIDFLD(WRK-CHAVE)                                 00090041
+                      INTO(WRK-DADOS)                                   00090051
+                      UPDATE                                            00090052
+                      RESP(WRK-RESP)                                    00090061
+            END-EXEC.                                                   00090071
+
+           MOVE WRK-NOME    OF WRK-ENTRADA TO WRK-NOME    OF WRK-DADOS. 00090081
+           MOVE WRK-SETOR   OF WRK-ENTRADA TO WRK-SETOR   OF WRK-DADOS. 00090091
+           MOVE WRK-SALARIO OF WRK-ENTRADA TO WRK-SALARIO OF WRK-DADOS. 00090101
+           MOVE WRK-DATAADM OF WRK-ENTRADA TO WRK-DATAADM OF WRK-DADOS. 00090111
+           MOVE WRK-EMAIL   OF WRK-ENTRADA TO WRK-EMAIL   OF WRK-DADOS. 00090121
+
+           EVALUATE WRK-RESP                                            00090131
+            WHEN DFHRESP(NORMAL)                                        00090141
+             EXEC CICS REWRITE                                          00090151
+                       FILE('FUNC')                                     00090161
+                       FROM(WRK-DADOS)                                  00090171
+                       RESP(WRK-RESP)                                   00090181
+             END-EXEC                                                   00090191
+            WHEN DFHRESP(NOTFND)                                        00090201
+             EXEC CICS WRITE                                            00090211
+                       FILE('FUNC')                                     00090221
+                       RIDFLD(WRK-CHAVE)                                00090231
+                       FROM(WRK-DADOS)                                  00090241
+                       RESP(WRK-RESP)                                   00090251
+             END-EXEC                                                   00090261
+           END-EVALUATE.                                                00090271
+
+           IF WRK-RESP EQUAL DFHRESP(NORMAL)                            00090281
+              MOVE '5' TO WRK-STATUS                                    00090291
+           ELSE                                                         00090301
+              MOVE '6' TO WRK-STATUS                                    00090311
+           END-IF.                                                      00090321
+           MOVE CORR WRK-DADOS TO WRK-ENTRADA.                          00090331
+      *-----------------------------------------------------            00090341
+       2100-99-FIM.                                  EXIT.              00090351
+      *-----------------------------------------------------            00090361
                                                                         00257000
       *-----------------------------------------------------            00258000
        3000-FINALIZAR                             SECTION.              00259000
