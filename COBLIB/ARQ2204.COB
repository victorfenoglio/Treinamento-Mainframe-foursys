@@ -12,6 +12,9 @@
       *  ARQUIVOS:                                        *             00081300
       *  DDNAME             I/O           INCLUDE/BOOK    *             00081400
       *  CLIENTES            I             ---------      *             00081500
+      *  REJEITOS            O             ---------      *             00081510
+      *  RELCLI              O             ---------      *             00081520
+      *  RELCLICSV           O             ---------      *             00081530
       *===================================================*             00082000
                                                                         00083000
       *====================================================             00084000
@@ -25,6 +28,15 @@
        FILE-CONTROL.                                                    00110000
            SELECT CLIENTES ASSIGN TO JCLCLI                             00120000
                FILE STATUS IS WRK-FS-CLIENTES.                          00130000
+                                                                        00130010
+           SELECT REJEITOS ASSIGN TO REJEITOS                           00130020
+               FILE STATUS IS WRK-FS-REJEITOS.                          00130030
+                                                                        00130040
+           SELECT RELCLI ASSIGN TO RELCLI                               00130050
+               FILE STATUS IS WRK-FS-RELCLI.                            00130060
+                                                                        00130070
+           SELECT RELCLICSV ASSIGN TO RELCLICSV                         00130080
+               FILE STATUS IS WRK-FS-RELCLICSV.                         00130090
                                                                         00131000
       *====================================================             00132000
        DATA                                      DIVISION.              00133000
@@ -41,7 +53,23 @@
           05 FD-NOME         PIC X(20).                                 00135000
           05 FD-CODCARGO     PIC X(04).                                 00136000
           05 FD-SALARIO      PIC 9(08).                                 00137000
-                                                                        00137200
+                                                                        00137010
+       FD REJEITOS                                                      00137020
+           RECORDING MODE IS F                                          00137030
+           BLOCK CONTAINS 0 RECORDS.                                    00137040
+       01 FD-REJEITOS.                                                  00137050
+          05 FD-REJ-REGISTRO PIC X(37).                                 00137060
+          05 FD-REJ-MOTIVO   PIC X(20).                                 00137200
+                                                                        00137210
+       FD RELCLI                                                        00137220
+           RECORDING MODE IS F                                          00137230
+           BLOCK CONTAINS 0 RECORDS.                                    00137240
+       01 FD-RELCLI         PIC X(60).                                  00137250
+                                                                        00137260
+       FD RELCLICSV                                                     00137270
+           RECORDING MODE IS F                                          00137280
+           BLOCK CONTAINS 0 RECORDS.                                    00137290
+       01 FD-RELCLICSV      PIC X(40).                                  00137295
       *-----------------------------------------------------            00137300
        WORKING-STORAGE                           SECTION.               00137400
       *-----------------------------------------------------            00137500
@@ -53,6 +81,27 @@
        77 WRK-COUNTANA       PIC 9(04) VALUE ZEROS.                     00138100
        77 WRK-SALACUM        PIC 9(09) VALUE ZEROS.                     00138200
        77 WRK-SALACUM-ED     PIC ZZZ.ZZ9.999.                           00138300
+      *-----------------------------------------------------            00138301
+      *  VARIAVEIS PARA REJEICAO DE REGISTROS INVALIDOS                 00138302
+      *-----------------------------------------------------            00138303
+       77 WRK-COUNTREJ       PIC 9(04) VALUE ZEROS.                     00138304
+       77 WRK-FS-REJEITOS    PIC 9(02).                                 00138305
+       01 WRK-REJ-SAIDA.                                                00138306
+          05 WRK-REJ-REGISTRO PIC X(37).                                00138307
+          05 WRK-REJ-MOTIVO   PIC X(20).                                00138308
+      *-----------------------------------------------------            00138310
+      *  VARIAVEIS PARA TOTAIS POR CODCARGO                             00138320
+      *-----------------------------------------------------            00138330
+       77 WRK-TAB-CARGO-COUNT PIC 9(02) VALUE 0.                        00138340
+       77 WRK-TAB-IDX         PIC 9(02).                                00138350
+       77 WRK-TAB-ACHOU       PIC X(01) VALUE 'N'.                      00138360
+           88 WRK-TAB-ACHOU-SIM             VALUE 'S'.                  00138370
+       01 WRK-TAB-CARGO.                                                00138380
+          05 WRK-CARGO-ITEM OCCURS 50 TIMES.                            00138390
+             10 WRK-CARGO-COD    PIC X(04).                             00138400
+             10 WRK-CARGO-QTDE   PIC 9(04).                             00138410
+             10 WRK-CARGO-SAL    PIC 9(09).                             00138420
+       77 WRK-CARGO-SAL-ED    PIC ZZZ.ZZ9.999.                          00138430
       *-----------------------------------------------------            00138400
        01 FILLER PIC X(48) VALUE                                        00138500
            '--------------VARIAVEIS PARA MENSAGEM--------'.             00138600
@@ -65,6 +114,47 @@
            '--------------VARIAVEIS PARA FILE STATUS-----'.             00139300
       *-----------------------------------------------------            00139400
        77 WRK-FS-CLIENTES    PIC 9(02).                                 00139500
+       77 WRK-FS-RELCLI      PIC 9(02).                                 00139510
+       77 WRK-FS-RELCLICSV   PIC 9(02).                                 00139520
+      *-----------------------------------------------------            00139600
+       01 FILLER PIC X(48) VALUE                                        00139610
+           '--------------VARIAVEIS PARA RELCLI-----------'.            00139620
+      *-----------------------------------------------------            00139630
+       77 WRK-LINHABRANCO-RELCLI PIC X(60) VALUE SPACES.                00139640
+       01 WRK-CABEC-RELCLI.                                             00139650
+          05 FILLER PIC X(20) VALUE SPACES.                             00139660
+          05 FILLER PIC X(31) VALUE                                     00139670
+           'RELATORIO DE CLIENTES POR CARGO'.                           00139680
+       01 WRK-CABEC2-RELCLI.                                            00139690
+          05 FILLER PIC X(02) VALUE SPACES.                             00139700
+          05 FILLER PIC X(08) VALUE 'CODCARGO'.                         00139710
+          05 FILLER PIC X(04) VALUE SPACES.                             00139720
+          05 FILLER PIC X(04) VALUE 'QTDE'.                             00139730
+          05 FILLER PIC X(06) VALUE SPACES.                             00139740
+          05 FILLER PIC X(07) VALUE 'SALARIO'.                          00139750
+       01 WRK-CARGO-SAIDA.                                              00139760
+          05 WRK-CARGO-SAIDA-COD  PIC X(04).                            00139770
+          05 FILLER               PIC X(10).                            00139780
+          05 WRK-CARGO-SAIDA-QTDE PIC ZZZ9.                             00139790
+          05 FILLER               PIC X(06).                            00139800
+          05 WRK-CARGO-SAIDA-SAL  PIC ZZZ.ZZ9.999.                      00139810
+       01 WRK-TOTAIS-SAIDA1.                                            00139820
+          05 FILLER PIC X(37) VALUE                                     00139830
+           'TOTAL DE REGISTROS LIDOS:           '.                      00139840
+          05 WRK-TOT-LIDOS-SAIDA PIC ZZZ9.                              00139850
+       01 WRK-TOTAIS-SAIDA2.                                            00139860
+          05 FILLER PIC X(37) VALUE                                     00139870
+           'TOTAL DE REGISTROS COM ANALISTAS:   '.                      00139880
+          05 WRK-TOT-ANA-SAIDA   PIC ZZZ9.                              00139890
+       01 WRK-TOTAIS-SAIDA3.                                            00139900
+          05 FILLER PIC X(37) VALUE                                     00139910
+           'TOTAL SALARIO DOS ANALISTAS:        '.                      00139920
+          05 WRK-TOT-SAL-SAIDA   PIC ZZZ.ZZ9.999.                       00139930
+       01 WRK-TOTAIS-SAIDA4.                                            00139940
+          05 FILLER PIC X(37) VALUE                                     00139950
+           'TOTAL DE REGISTROS REJEITADOS:      '.                      00139960
+          05 WRK-TOT-REJ-SAIDA   PIC ZZZ9.                              00139970
+       01 WRK-CSV-LINHA-RELCLI  PIC X(40).                              00139980
                                                                         00139600
       *====================================================             00139700
        PROCEDURE                                 DIVISION.              00139800
@@ -84,7 +174,26 @@
       *-----------------------------------------------------            00154000
        1000-INICIALIZAR                           SECTION.              00155000
       *-----------------------------------------------------            00156000
-           OPEN INPUT CLIENTES.                                         00157000
+           OPEN INPUT CLIENTES                                          00157000
+                OUTPUT REJEITOS RELCLI RELCLICSV.                       00157010
+           IF WRK-FS-REJEITOS NOT EQUAL 0                               00157011
+              DISPLAY 'ERRO AO ABRIR REJEITOS: ' WRK-FS-REJEITOS        00157012
+              STOP RUN                                                  00157013
+           END-IF.                                                      00157014
+           IF WRK-FS-RELCLI NOT EQUAL 0                                 00157015
+              DISPLAY 'ERRO AO ABRIR RELCLI: ' WRK-FS-RELCLI            00157016
+              STOP RUN                                                  00157017
+           END-IF.                                                      00157018
+           IF WRK-FS-RELCLICSV NOT EQUAL 0                              00157019
+              DISPLAY 'ERRO AO ABRIR RELCLICSV: ' WRK-FS-RELCLICSV      00157021
+              STOP RUN                                                  00157022
+           END-IF.                                                      00157023
+           MOVE SPACES TO WRK-CSV-LINHA-RELCLI.                         00157015
+           STRING 'CODCARGO,QTDE,SALARIO' DELIMITED BY SIZE             00157020
+                  INTO WRK-CSV-LINHA-RELCLI                             00157025
+           END-STRING.                                                  00157030
+           WRITE FD-RELCLICSV FROM WRK-CSV-LINHA-RELCLI.                00157035
+           WRITE FD-RELCLI FROM WRK-CABEC-RELCLI.                       00157040
             MOVE WRK-MSG-OPEN TO WRK-MSG.                               00157100
       *     PERFORM 4000-TESTAR-STATUS.                                 00157200
              EVALUATE WRK-FS-CLIENTES                                   00157300
@@ -107,16 +216,75 @@
        2000-PROCESSAR                             SECTION.              00159000
       *-----------------------------------------------------            00159100
            DISPLAY 'REGISTRO:' FD-CODIGO FD-NOME FD-CODCARGO.           00159200
-            ADD 1 TO WRK-COUNTREG.                                      00159300
-             IF FD-CODCARGO EQUAL 0234                                  00159400
-              ADD 1 TO WRK-COUNTANA                                     00159500
-              ADD FD-SALARIO TO WRK-SALACUM                             00159600
-             END-IF.                                                    00159700
+           IF FD-CODIGO NOT NUMERIC                                     00159210
+              OR FD-SALARIO NOT NUMERIC                                 00159220
+              OR FD-SALARIO EQUAL ZEROS                                 00159230
+              PERFORM 2600-REJEITA-REGISTRO                             00159240
+           ELSE                                                         00159250
+              ADD 1 TO WRK-COUNTREG                                     00159300
+              IF FD-CODCARGO EQUAL 0234                                 00159400
+               ADD 1 TO WRK-COUNTANA                                    00159500
+               ADD FD-SALARIO TO WRK-SALACUM                            00159600
+              END-IF                                                    00159700
+              PERFORM 2500-ACUMULA-CARGO                                00159710
+           END-IF.                                                      00159720
            PERFORM 5000-TESTAR-VAZIO.                                   00160300
       *-----------------------------------------------------            00160400
        2000-99-FIM.                                  EXIT.              00160500
       *-----------------------------------------------------            00160600
-                                                                        00160700
+                                                                        00160610
+      *-----------------------------------------------------            00160620
+       2500-ACUMULA-CARGO                         SECTION.              00160630
+      *-----------------------------------------------------            00160640
+           MOVE 'N' TO WRK-TAB-ACHOU.                                   00160650
+           MOVE 1   TO WRK-TAB-IDX.                                     00160660
+           PERFORM 2510-PROCURA-CARGO                                   00160670
+                   UNTIL WRK-TAB-IDX GREATER WRK-TAB-CARGO-COUNT         00160680
+                   OR WRK-TAB-ACHOU-SIM.                                 00160690
+           IF NOT WRK-TAB-ACHOU-SIM                                      00160700
+              AND WRK-TAB-CARGO-COUNT LESS 50                            00160710
+              ADD 1 TO WRK-TAB-CARGO-COUNT                               00160720
+              MOVE FD-CODCARGO TO WRK-CARGO-COD (WRK-TAB-CARGO-COUNT)    00160730
+              MOVE 1           TO WRK-CARGO-QTDE (WRK-TAB-CARGO-COUNT)   00160740
+              MOVE FD-SALARIO  TO WRK-CARGO-SAL (WRK-TAB-CARGO-COUNT)    00160750
+           END-IF.                                                       00160760
+      *-----------------------------------------------------            00160770
+       2500-99-FIM.                                  EXIT.              00160780
+      *-----------------------------------------------------            00160790
+                                                                        00160800
+      *-----------------------------------------------------            00160810
+       2510-PROCURA-CARGO                         SECTION.              00160820
+      *-----------------------------------------------------            00160830
+           IF FD-CODCARGO EQUAL WRK-CARGO-COD (WRK-TAB-IDX)              00160840
+              ADD 1 TO WRK-CARGO-QTDE (WRK-TAB-IDX)                      00160850
+              ADD FD-SALARIO TO WRK-CARGO-SAL (WRK-TAB-IDX)              00160860
+              MOVE 'S' TO WRK-TAB-ACHOU                                  00160870
+           ELSE                                                          00160880
+              ADD 1 TO WRK-TAB-IDX                                       00160890
+           END-IF.                                                       00160900
+      *-----------------------------------------------------            00160910
+       2510-99-FIM.                                  EXIT.              00160920
+      *-----------------------------------------------------            00160930
+                                                                        00160940
+      *-----------------------------------------------------            00160950
+       2600-REJEITA-REGISTRO                      SECTION.              00160960
+      *-----------------------------------------------------            00160970
+           ADD 1 TO WRK-COUNTREJ.                                       00160980
+           MOVE FD-CLIENTES TO WRK-REJ-REGISTRO.                        00160990
+           IF FD-CODIGO NOT NUMERIC                                     00161010
+              MOVE 'CODIGO INVALIDO'     TO WRK-REJ-MOTIVO              00161020
+           ELSE                                                         00161030
+              IF FD-SALARIO NOT NUMERIC                                 00161040
+                 MOVE 'SALARIO INVALIDO' TO WRK-REJ-MOTIVO              00161050
+              ELSE                                                      00161060
+                 MOVE 'SALARIO ZERADO'   TO WRK-REJ-MOTIVO              00161070
+              END-IF                                                    00161080
+           END-IF.                                                      00161090
+           WRITE FD-REJEITOS FROM WRK-REJ-SAIDA.                        00161095
+      *-----------------------------------------------------            00161097
+       2600-99-FIM.                                  EXIT.              00161098
+      *-----------------------------------------------------            00161099
+                                                                        00161100
       *-----------------------------------------------------            00160800
        3000-FINALIZAR                             SECTION.              00160900
       *-----------------------------------------------------            00161000
@@ -125,12 +293,23 @@
             DISPLAY '                                    '.             00161300
             DISPLAY 'TOTAL DE REGISTROS LIDOS:           '              00161400
                      WRK-COUNTREG.                                      00161500
+           MOVE WRK-COUNTREG TO WRK-TOT-LIDOS-SAIDA.                    00161510
+           WRITE FD-RELCLI FROM WRK-TOTAIS-SAIDA1.                      00161520
             DISPLAY 'TOTAL DE REGISTROS COM ANALISTAS:   '              00161600
                      WRK-COUNTANA.                                      00161700
+           MOVE WRK-COUNTANA TO WRK-TOT-ANA-SAIDA.                      00161710
+           WRITE FD-RELCLI FROM WRK-TOTAIS-SAIDA2.                      00161720
             MOVE WRK-SALACUM TO WRK-SALACUM-ED.                         00161800
             DISPLAY 'TOTAL SALARIO DOS ANALISTAS:        '              00161900
                      WRK-SALACUM-ED.                                    00162000
-           CLOSE CLIENTES.                                              00162100
+           MOVE WRK-SALACUM-ED TO WRK-TOT-SAL-SAIDA.                    00161910
+           WRITE FD-RELCLI FROM WRK-TOTAIS-SAIDA3.                      00161920
+            DISPLAY 'TOTAL DE REGISTROS REJEITADOS:      '              00162005
+                     WRK-COUNTREJ.                                      00162007
+           MOVE WRK-COUNTREJ TO WRK-TOT-REJ-SAIDA.                      00162006
+           WRITE FD-RELCLI FROM WRK-TOTAIS-SAIDA4.                      00162008
+           PERFORM 3100-IMPRIME-CARGOS.                                 00162010
+           CLOSE CLIENTES REJEITOS RELCLI RELCLICSV.                    00162100
             MOVE WRK-MSG-CLOSE TO WRK-MSG.                              00162200
       *     PERFORM 4000-TESTAR-STATUS.                                 00162300
             DISPLAY '                                    '.             00162400
@@ -138,7 +317,46 @@
       *-----------------------------------------------------            00162600
        3000-99-FIM.                                  EXIT.              00162700
       *-----------------------------------------------------            00162800
-                                                                        00162900
+                                                                        00162810
+      *-----------------------------------------------------            00162820
+       3100-IMPRIME-CARGOS                        SECTION.              00162830
+      *-----------------------------------------------------            00162840
+           DISPLAY '                                    '.              00162850
+           DISPLAY 'TOTAL POR CODCARGO:'.                                00162860
+           WRITE FD-RELCLI FROM WRK-LINHABRANCO-RELCLI.                 00162865
+           WRITE FD-RELCLI FROM WRK-CABEC2-RELCLI.                      00162868
+           MOVE 1 TO WRK-TAB-IDX.                                        00162870
+           PERFORM 3110-IMPRIME-1-CARGO                                  00162880
+                   UNTIL WRK-TAB-IDX GREATER WRK-TAB-CARGO-COUNT.        00162890
+      *-----------------------------------------------------            00162900
+       3100-99-FIM.                                  EXIT.              00162910
+      *-----------------------------------------------------            00162920
+                                                                        00162930
+      *-----------------------------------------------------            00162940
+       3110-IMPRIME-1-CARGO                       SECTION.               00162950
+      *-----------------------------------------------------            00162960
+           MOVE WRK-CARGO-SAL (WRK-TAB-IDX) TO WRK-CARGO-SAL-ED.         00162970
+           DISPLAY '  CODCARGO: ' WRK-CARGO-COD (WRK-TAB-IDX)            00162980
+                   '  QTDE: ' WRK-CARGO-QTDE (WRK-TAB-IDX)               00162990
+                   '  SALARIO: ' WRK-CARGO-SAL-ED.                       00163000
+           MOVE WRK-CARGO-COD (WRK-TAB-IDX)  TO WRK-CARGO-SAIDA-COD.    00163002
+           MOVE WRK-CARGO-QTDE (WRK-TAB-IDX) TO WRK-CARGO-SAIDA-QTDE.   00163003
+           MOVE WRK-CARGO-SAL-ED             TO WRK-CARGO-SAIDA-SAL.    00163004
+           WRITE FD-RELCLI FROM WRK-CARGO-SAIDA.                        00163005
+           MOVE SPACES TO WRK-CSV-LINHA-RELCLI.                         00163006
+           STRING WRK-CARGO-COD (WRK-TAB-IDX) DELIMITED BY SIZE         00163007
+                  ',' DELIMITED BY SIZE                                 00163008
+                  WRK-CARGO-QTDE (WRK-TAB-IDX) DELIMITED BY SIZE        00163009
+                  ',' DELIMITED BY SIZE                                 00163010
+                  WRK-CARGO-SAL-ED DELIMITED BY SIZE                    00163011
+                  INTO WRK-CSV-LINHA-RELCLI                             00163012
+           END-STRING.                                                  00163013
+           WRITE FD-RELCLICSV FROM WRK-CSV-LINHA-RELCLI.                00163014
+           ADD 1 TO WRK-TAB-IDX.                                         00163010
+      *-----------------------------------------------------            00163020
+       3110-99-FIM.                                  EXIT.              00163030
+      *-----------------------------------------------------            00163040
+                                                                        00163050
       *-----------------------------------------------------            00163000
        4000-TESTAR-STATUS                         SECTION.              00163100
       *-----------------------------------------------------            00163200
