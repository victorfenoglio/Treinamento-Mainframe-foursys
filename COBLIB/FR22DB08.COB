@@ -8,12 +8,18 @@
       *  OBJETIVO: LEITURA DE TODOS OS REGISTROS DA TABELA*             00080000
       *            FUNC E DA TABELA SETOR, REALIZANDO JOIN*             00080100
       *            SYSOUT COM REGISTROS QUE NAO BATEM NO  *             00080204
-      *            CAMPO SETOR(LEFT EXCLUDE JOIN).        *             00080304
+      *            CAMPO SETOR(LEFT EXCLUDE JOIN) E TAMBEM*             00080304
+      *            O INVERSO, SETORES SEM FUNCIONARIO.    *             00080305
       *---------------------------------------------------*             00080400
       *  BASE  DE DADOS:                                  *             00080500
       *  TABELA             I/O           INCLUDE/BOOK    *             00080600
       *  IVAN.FUNC           I               #BKFUNC      *             00080700
       *  IVAN.SETOR          I               #BKSETOR     *             00080800
+      *---------------------------------------------------*             00080850
+      *  ARQUIVOS:                                         *             00080860
+      *  DDNAME             I/O           INCLUDE/BOOK     *             00080870
+      *  ORFFUNC             O             ---------       *             00080880
+      *  ORFSETOR            O             ---------       *             00080890
       *===================================================*             00080900
                                                                         00081000
       *====================================================             00081100
@@ -23,12 +29,30 @@
        SPECIAL-NAMES.                                                   00081500
            DECIMAL-POINT  IS COMMA.                                     00081600
                                                                         00081700
+       INPUT-OUTPUT                              SECTION.               00081720
+       FILE-CONTROL.                                                    00081740
+           SELECT ORFFUNC ASSIGN TO ORFFUNC                             00081760
+               FILE STATUS IS WRK-FS-ORFFUNC.                           00081780
+           SELECT ORFSETOR ASSIGN TO ORFSETOR                           00081790
+               FILE STATUS IS WRK-FS-ORFSETOR.                          00081795
+                                                                        00081797
       *====================================================             00081800
        DATA                                      DIVISION.              00081900
       *====================================================             00082000
       *----------------------------------------------------             00082100
        FILE                                      SECTION.               00082200
       *----------------------------------------------------             00083000
+       FD ORFFUNC                                                       00083100
+           RECORDING MODE IS F                                          00083200
+           BLOCK CONTAINS 0 RECORDS.                                    00083300
+      *-----------LRECL 99----------------------------------            00083400
+       01 FD-ORFFUNC PIC X(99).                                         00083500
+      *----------------------------------------------------             00083600
+       FD ORFSETOR                                                      00083700
+           RECORDING MODE IS F                                          00083800
+           BLOCK CONTAINS 0 RECORDS.                                    00083900
+      *-----------LRECL 44----------------------------------            00083950
+       01 FD-ORFSETOR PIC X(44).                                        00083970
                                                                         00084000
       *-----------------------------------------------------            00085000
        WORKING-STORAGE                           SECTION.               00086000
@@ -47,11 +71,18 @@
                                                                         00135000
            EXEC SQL                                                     00136000
               DECLARE CFUNC CURSOR FOR                                  00137000
-               SELECT ID,NOME,SALARIO,DATAADM,EMAIL                     00137103
+               SELECT ID,NOME,SALARIO,DATAADM,EMAIL,F.SETOR             00137103
                 FROM IVAN.FUNC F WHERE NOT EXISTS                       00137201
             (SELECT IDSETOR FROM IVAN.SETOR S WHERE F.SETOR = S.IDSETOR)00137301
            END-EXEC.                                                    00137400
                                                                         00137500
+           EXEC SQL                                                     00137410
+              DECLARE CSETOR CURSOR FOR                                 00137420
+               SELECT IDSETOR,DESCSETOR                                 00137430
+                FROM IVAN.SETOR S WHERE NOT EXISTS                      00137440
+            (SELECT ID FROM IVAN.FUNC F WHERE F.SETOR = S.IDSETOR)      00137450
+           END-EXEC.                                                    00137460
+                                                                        00137470
        01 WRK-REG.                                                      00137600
           05 WRK-ID        PIC 99999.                                   00137700
           05 WRK-NOME      PIC X(30).                                   00137800
@@ -60,12 +91,26 @@
           05 WRK-DATAADM   PIC X(10).                                   00138100
           05 WRK-EMAIL     PIC X(40).                                   00138200
           05 WRK-DESCSETOR PIC X(40).                                   00138300
+      *----------------------------------------------------             00138310
+       01 WRK-ORFFUNC.                                                  00138320
+          05 WRK-ORFFUNC-ID       PIC 99999.                            00138330
+          05 WRK-ORFFUNC-NOME     PIC X(30).                            00138340
+          05 WRK-ORFFUNC-SETOR    PIC X(04).                            00138350
+          05 WRK-ORFFUNC-SALARIO  PIC 9999999999.                       00138360
+          05 WRK-ORFFUNC-DATAADM  PIC X(10).                            00138370
+          05 WRK-ORFFUNC-EMAIL    PIC X(40).                            00138380
+      *----------------------------------------------------             00138390
+       01 WRK-ORFSETOR.                                                 00138395
+          05 WRK-ORFSETOR-ID      PIC X(04).                            00138396
+          05 WRK-ORFSETOR-DESC    PIC X(40).                            00138397
       *----------------------------------------------------             00138405
        01 FILLER PIC X(48) VALUE                                        00138505
            '--------------VARIAVEIS PARA APOIO-----------'.             00138605
       *----------------------------------------------------             00138705
        77 WRK-SQLCODE     PIC -999.                                     00138800
        77 WRK-NULL-EMAIL  PIC S9(04) COMP.                              00138900
+       77 WRK-FS-ORFFUNC  PIC 9(02).                                    00138910
+       77 WRK-FS-ORFSETOR PIC 9(02).                                    00138920
       *----------------------------------------------------             00139005
        01 FILLER PIC X(48) VALUE                                        00139105
            '--------------VARIAVEIS PARA ACUMULAR--------'.             00139205
@@ -73,6 +118,7 @@
        77 WRK-MEDIA       PIC 9(08)V99 VALUE ZEROS.                     00139405
        77 WRK-REGLIDOS    PIC 9(02)    VALUE ZEROS.                     00139500
        77 WRK-SALACUM     PIC 9(08)V99 VALUE ZEROS.                     00139600
+       77 WRK-SETORORFS   PIC 9(02)    VALUE ZEROS.                     00139610
       *====================================================             00139700
        PROCEDURE                                 DIVISION.              00139800
       *====================================================             00139900
@@ -82,6 +128,9 @@
            PERFORM 1000-INICIALIZAR.                                    00140300
            PERFORM 2000-PROCESSAR UNTIL SQLCODE EQUAL 100.              00140400
            PERFORM 3000-FINALIZAR.                                      00140500
+           PERFORM 5000-INICIALIZAR-SETOR.                              00140510
+           PERFORM 6000-PROCESSAR-SETOR UNTIL SQLCODE EQUAL 100.        00140520
+           PERFORM 7000-FINALIZAR-SETOR.                                00140530
            STOP RUN.                                                    00140600
       *-----------------------------------------------------            00140700
        0000-99-FIM.                                  EXIT.              00140800
@@ -90,6 +139,12 @@
       *-----------------------------------------------------            00141100
        1000-INICIALIZAR                           SECTION.              00141200
       *-----------------------------------------------------            00141300
+           OPEN OUTPUT ORFFUNC.                                         00141310
+           IF WRK-FS-ORFFUNC NOT EQUAL 0                                00141320
+            DISPLAY 'ERRO NA ABERTURA DO ORFFUNC'                       00141330
+            STOP RUN                                                    00141340
+           END-IF.                                                      00141350
+                                                                        00141360
            EXEC SQL                                                     00141400
               OPEN CFUNC                                                00141500
            END-EXEC.                                                    00141600
@@ -122,9 +177,17 @@
             ELSE                                                        00144300
              MOVE 'EMAIL NULO' TO WRK-EMAIL                             00144400
             END-IF.                                                     00144500
-           MOVE DB2-DESCSETOR TO WRK-DESCSETOR                          00144600
+           MOVE DB2-SETOR   TO WRK-SETOR                                00144600
            DISPLAY WRK-REG                                              00144700
                                                                         00144800
+           MOVE WRK-ID      TO WRK-ORFFUNC-ID                           00144810
+           MOVE WRK-NOME    TO WRK-ORFFUNC-NOME                         00144820
+           MOVE WRK-SETOR   TO WRK-ORFFUNC-SETOR                        00144830
+           MOVE WRK-SALARIO TO WRK-ORFFUNC-SALARIO                      00144840
+           MOVE WRK-DATAADM TO WRK-ORFFUNC-DATAADM                      00144850
+           MOVE WRK-EMAIL   TO WRK-ORFFUNC-EMAIL                        00144860
+           WRITE FD-ORFFUNC FROM WRK-ORFFUNC.                           00144870
+                                                                        00144880
            PERFORM 4000-LER-FUNCIONARIO.                                00144900
                                                                         00145000
       *-----------------------------------------------------            00145100
@@ -137,6 +200,8 @@
            EXEC SQL                                                     00147000
               CLOSE CFUNC                                               00148000
            END-EXEC.                                                    00149000
+                                                                        00149500
+           CLOSE ORFFUNC.                                               00149600
       *-----------------------------------------------------            00150000
        3000-99-FIM.                                  EXIT.              00160000
       *-----------------------------------------------------            00160100
@@ -151,7 +216,7 @@
                    :DB2-SALARIO,                                        00161000
                    :DB2-DATAADM,                                        00162000
                    :DB2-EMAIL      :WRK-NULL-EMAIL,                     00163000
-                   :DB2-DESCSETOR                                       00164000
+                   :DB2-SETOR                                           00164000
            END-EXEC.                                                    00165000
                                                                         00166000
            EVALUATE SQLCODE                                             00166100
@@ -174,3 +239,80 @@
       *-----------------------------------------------------            00167800
        4000-99-FIM.                                  EXIT.              00167900
       *-----------------------------------------------------            00168000
+                                                                        00168010
+      *-----------------------------------------------------            00168020
+       5000-INICIALIZAR-SETOR                     SECTION.              00168030
+      *-----------------------------------------------------            00168040
+           OPEN OUTPUT ORFSETOR.                                        00168050
+           IF WRK-FS-ORFSETOR NOT EQUAL 0                                00168060
+            DISPLAY 'ERRO NA ABERTURA DO ORFSETOR'                      00168070
+            STOP RUN                                                    00168080
+           END-IF.                                                      00168090
+                                                                        00168100
+           EXEC SQL                                                     00168110
+              OPEN CSETOR                                                00168120
+           END-EXEC.                                                    00168130
+                                                                        00168140
+           EVALUATE SQLCODE                                             00168150
+            WHEN 0                                                      00168160
+             PERFORM 8000-LER-SETOR-ORFAO                               00168170
+            WHEN 100                                                    00168180
+             DISPLAY 'SEM SETORES ORFAOS'                               00168190
+            WHEN OTHER                                                  00168200
+             MOVE SQLCODE TO WRK-SQLCODE                                00168210
+             DISPLAY 'ERRO' WRK-SQLCODE 'NO OPEN CURSOR CSETOR'         00168220
+             STOP RUN                                                   00168230
+           END-EVALUATE.                                                00168240
+      *-----------------------------------------------------            00168250
+       5000-99-FIM.                                  EXIT.              00168260
+      *-----------------------------------------------------            00168270
+                                                                        00168280
+      *-----------------------------------------------------            00168290
+       6000-PROCESSAR-SETOR                       SECTION.              00168300
+      *-----------------------------------------------------            00168310
+           DISPLAY '---------------------------------------'            00168320
+           MOVE DB2-SETOR     TO WRK-ORFSETOR-ID                        00168330
+           MOVE DB2-DESCSETOR TO WRK-ORFSETOR-DESC                      00168340
+           DISPLAY 'SETOR ORFAO: ' WRK-ORFSETOR                         00168350
+           WRITE FD-ORFSETOR FROM WRK-ORFSETOR.                         00168360
+                                                                        00168370
+           PERFORM 8000-LER-SETOR-ORFAO.                                00168380
+      *-----------------------------------------------------            00168390
+       6000-99-FIM.                                  EXIT.              00168400
+      *-----------------------------------------------------            00168410
+                                                                        00168420
+      *-----------------------------------------------------            00168430
+       7000-FINALIZAR-SETOR                       SECTION.              00168440
+      *-----------------------------------------------------            00168450
+           EXEC SQL                                                     00168460
+              CLOSE CSETOR                                              00168470
+           END-EXEC.                                                    00168480
+                                                                        00168490
+           CLOSE ORFSETOR.                                              00168500
+      *-----------------------------------------------------            00168510
+       7000-99-FIM.                                  EXIT.              00168520
+      *-----------------------------------------------------            00168530
+                                                                        00168540
+      *-----------------------------------------------------            00168550
+       8000-LER-SETOR-ORFAO                        SECTION.             00168560
+      *-----------------------------------------------------            00168570
+           EXEC SQL                                                     00168580
+             FETCH CSETOR                                               00168590
+              INTO :DB2-SETOR,                                          00168600
+                   :DB2-DESCSETOR                                       00168610
+           END-EXEC.                                                    00168620
+                                                                        00168630
+           EVALUATE SQLCODE                                             00168640
+            WHEN 0                                                      00168650
+             ADD 1 TO WRK-SETORORFS                                     00168660
+            WHEN 100                                                    00168670
+             DISPLAY 'FINAL DA TABELA DE SETORES'                       00168680
+             DISPLAY ' '                                                00168690
+             DISPLAY 'SETORES ORFAOS: ' WRK-SETORORFS                   00168700
+            WHEN OTHER                                                  00168710
+             MOVE SQLCODE TO WRK-SQLCODE                                00168720
+             DISPLAY 'ERRO' WRK-SQLCODE                                 00168730
+           END-EVALUATE.                                                00168740
+      *-----------------------------------------------------            00168750
+       8000-99-FIM.                                  EXIT.              00168760
+      *-----------------------------------------------------            00168770
