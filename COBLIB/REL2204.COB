@@ -12,6 +12,8 @@
       *  ARQUIVOS:                                        *             00080400
       *  DDNAME             I/O           INCLUDE/BOOK    *             00080500
       *  FUNC                I             ---------      *             00080600
+      *  RELAT               O             ---------      *             00080610
+      *  RELCSV              O             ---------      *             00080620
       *===================================================*             00080700
                                                                         00080900
       *====================================================             00081000
@@ -25,6 +27,12 @@
        FILE-CONTROL.                                                    00083000
            SELECT FUNC ASSIGN TO FUNC                                   00084000
                FILE STATUS IS WRK-FS-FUNC.                              00085000
+                                                                        00085100
+           SELECT RELAT ASSIGN TO RELAT                                 00085200
+               FILE STATUS IS WRK-FS-RELAT.                             00085300
+                                                                        00085400
+           SELECT RELCSV ASSIGN TO RELCSV                               00085500
+               FILE STATUS IS WRK-FS-RELCSV.                            00085600
                                                                         00086000
       *====================================================             00087000
        DATA                                      DIVISION.              00088000
@@ -42,7 +50,16 @@
           05 FD-NOMEFUNC   PIC X(30).                                   00130600
           05 FD-SETORFUNC  PIC 9(04).                                   00130700
           05 FD-SALFUNC    PIC 9(06).                                   00130800
-                                                                        00130900
+                                                                        00130810
+       FD RELAT                                                         00130820
+           RECORDING MODE IS F                                          00130830
+           BLOCK CONTAINS 0 RECORDS.                                    00130840
+       01 FD-RELAT         PIC X(61).                                   00130850
+                                                                        00130860
+       FD RELCSV                                                        00130870
+           RECORDING MODE IS F                                          00130880
+           BLOCK CONTAINS 0 RECORDS.                                    00130890
+       01 FD-RELCSV        PIC X(80).                                   00130900
       *-----------------------------------------------------            00131000
        WORKING-STORAGE                           SECTION.               00132000
       *-----------------------------------------------------            00133000
@@ -77,19 +94,33 @@
            '--------------VARIAVEIS PARA FILE STATUS-----'.             00136800
       *----------------------------------------------------             00136900
        77 WRK-FS-FUNC          PIC 9(02).                               00137000
+       77 WRK-FS-RELAT         PIC 9(02).                               00137010
+       77 WRK-FS-RELCSV        PIC 9(02).                               00137020
       *----------------------------------------------------             00137100
        01 FILLER PIC X(48) VALUE                                        00137200
            '--------------VARIAVEIS PARA ACUMULAR--------'.             00137300
       *----------------------------------------------------             00137400
        77 WRK-ACUM-SAL         PIC 9(06).                               00137500
        77 WRK-ACUM-LIDOS       PIC 9(02).                               00137600
-       77 WRK-SALTOTAL         PIC 9(06).                               00137700
+       77 WRK-SALTOTAL         PIC 9(10).                               00137700
        77 WRK-LINHAS           PIC 9(02) VALUE 1.                       00137800
+       01 WRK-SAL-PRINCIPAL.                                            00137810
+          05 FILLER            PIC X(48) VALUE                          00137820
+           '                                    TOTAL SETOR:'.          00137830
+          05 WRK-SAL-PRINC-VAL PIC 9(06).                               00137840
+          05 FILLER            PIC X(07).                               00137850
       *----------------------------------------------------             00137900
        01 FILLER PIC X(48) VALUE                                        00138000
            '--------------VARIAVEIS PARA APOIO-----------'.             00138100
       *----------------------------------------------------             00138200
        77 WRK-SETOR-ATIVO      PIC X(04).                               00138300
+       77 WRK-LINHABRANCO      PIC X(61) VALUE SPACES.                  00138310
+      *----------------------------------------------------             00138320
+       01 FILLER PIC X(48) VALUE                                        00138330
+           '--------------VARIAVEIS PARA CSV-------------'.             00138340
+      *----------------------------------------------------             00138350
+       77 WRK-CSV-SAL          PIC Z(05)9.                               00138360
+       01 WRK-CSV-LINHA        PIC X(80).                               00138370
       *====================================================             00138400
        PROCEDURE                                 DIVISION.              00138500
       *====================================================             00138600
@@ -108,8 +139,13 @@
       *-----------------------------------------------------            00139900
        1000-INICIALIZAR                           SECTION.              00140000
       *-----------------------------------------------------            00140100
-           OPEN INPUT FUNC.                                             00140200
+           OPEN INPUT FUNC                                              00140200
+                OUTPUT RELAT RELCSV.                                    00140210
              PERFORM 4000-TESTAR-STATUS.                                00140300
+           MOVE SPACES TO WRK-CSV-LINHA.                                00140305
+           STRING 'ID,NOME,SETOR,SALARIO' DELIMITED BY SIZE             00140310
+                  INTO WRK-CSV-LINHA.                                   00140320
+           WRITE FD-RELCSV FROM WRK-CSV-LINHA.                          00140330
            READ FUNC.                                                   00140400
            MOVE FD-SETORFUNC TO WRK-SETOR-ATIVO.                        00140500
             IF WRK-FS-FUNC EQUAL 10                                     00140600
@@ -127,6 +163,14 @@
             DISPLAY WRK-CABEC1.                                         00141800
             DISPLAY ' '.                                                00141900
             DISPLAY WRK-CABEC2.                                         00142000
+             WRITE FD-RELAT FROM WRK-LINHABRANCO.                       00142010
+              IF WRK-PAG EQUAL 1                                        00142020
+               WRITE FD-RELAT FROM WRK-CABEC1                           00142030
+              ELSE                                                      00142040
+               WRITE FD-RELAT FROM WRK-CABEC1 AFTER PAGE                00142050
+              END-IF.                                                   00142060
+             WRITE FD-RELAT FROM WRK-LINHABRANCO.                       00142070
+             WRITE FD-RELAT FROM WRK-CABEC2 AFTER 2 LINE.               00142080
              ADD 4 TO WRK-LINHAS.                                       00142100
       *-----------------------------------------------------            00142200
        1100-99-FIM.                                  EXIT.              00142300
@@ -136,9 +180,18 @@
        2000-PROCESSAR                             SECTION.              00142700
       *-----------------------------------------------------            00142800
            ADD 1 TO WRK-ACUM-LIDOS.                                     00142900
-           ADD FD-SALFUNC TO WRK-SALTOTAL.                              00143000
+           ADD FD-SALFUNC TO WRK-SALTOTAL                               00142950
+             ON SIZE ERROR                                              00142960
+              MOVE 'REL2204'              TO WRK-PROGRAMA               00142970
+              MOVE '2000'                 TO WRK-SECAO                  00142980
+              MOVE 'OVERFLOW WRK-SALTOTAL' TO WRK-MENSAGEM              00142990
+              MOVE 99                     TO WRK-STATUS                 00143000
+              PERFORM 9000-ERRO                                         00143010
+           END-ADD.                                                     00143020
             IF FD-SETORFUNC NOT EQUAL WRK-SETOR-ATIVO                   00143100
              DISPLAY 'TOTAL DO SETOR:' WRK-ACUM-SAL                     00143200
+             MOVE WRK-ACUM-SAL TO WRK-SAL-PRINC-VAL                     00143210
+             WRITE FD-RELAT FROM WRK-SAL-PRINCIPAL                      00143220
              MOVE 0 TO WRK-ACUM-SAL                                     00143300
              MOVE FD-SETORFUNC TO WRK-SETOR-ATIVO                       00143400
              ADD FD-SALFUNC TO WRK-ACUM-SAL                             00143500
@@ -150,7 +203,20 @@
            MOVE FD-SETORFUNC   TO WRK-SETOR-SAIDA.                      00144100
            MOVE FD-SALFUNC     TO WRK-SALARIO-SAIDA.                    00144200
             DISPLAY WRK-LINHAS '-' WRK-FUNC-SAIDA.                      00144300
-             ADD 1 TO WRK-LINHAS.                                       00144400
+             WRITE FD-RELAT FROM WRK-FUNC-SAIDA.                        00144310
+             MOVE FD-SALFUNC TO WRK-CSV-SAL                             00144320
+             MOVE SPACES TO WRK-CSV-LINHA                               00144330
+             STRING FD-IDFUNC    DELIMITED BY SIZE                      00144340
+                    ','          DELIMITED BY SIZE                      00144350
+                    FD-NOMEFUNC  DELIMITED BY SIZE                      00144360
+                    ','          DELIMITED BY SIZE                      00144370
+                    FD-SETORFUNC DELIMITED BY SIZE                      00144380
+                    ','          DELIMITED BY SIZE                      00144390
+                    WRK-CSV-SAL  DELIMITED BY SIZE                      00144400
+                    INTO WRK-CSV-LINHA                                  00144410
+             END-STRING                                                 00144420
+             WRITE FD-RELCSV FROM WRK-CSV-LINHA.                        00144430
+             ADD 1 TO WRK-LINHAS.                                       00144440
                                                                         00144500
              IF WRK-LINHAS GREATER 10                                   00144600
               ADD 1 TO WRK-PAG                                          00144700
@@ -161,6 +227,8 @@
            READ FUNC.                                                   00145200
            IF WRK-FS-FUNC EQUAL 10                                      00145300
               DISPLAY 'TOTAL DO SETOR:' WRK-ACUM-SAL                    00145400
+              MOVE WRK-ACUM-SAL TO WRK-SAL-PRINC-VAL                    00145410
+              WRITE FD-RELAT FROM WRK-SAL-PRINCIPAL                     00145420
               DISPLAY 'FINAL DE ARQUIVO'                                00145500
            END-IF.                                                      00145600
       *-----------------------------------------------------            00145700
@@ -170,7 +238,7 @@
       *-----------------------------------------------------            00146100
        3000-FINALIZAR                             SECTION.              00147000
       *-----------------------------------------------------            00148000
-           CLOSE FUNC.                                                  00149000
+           CLOSE FUNC RELAT RELCSV.                                     00149000
            DISPLAY ' '.                                                 00150000
            DISPLAY 'TOTAL REGISTROS LIDOS:' WRK-ACUM-LIDOS.             00151000
            DISPLAY 'TOTAL SALARIOS:'        WRK-SALTOTAL.               00151100
@@ -187,7 +255,21 @@
              MOVE 'ERRO NO OPEN PRODUT' TO WRK-MENSAGEM                 00154000
              MOVE WRK-FS-FUNC           TO WRK-STATUS                   00155000
              PERFORM 9000-ERRO                                          00156000
-           END-IF.                                                      00157000
+           END-IF.                                                      00157010
+           IF WRK-FS-RELAT NOT EQUAL 0                                  00157020
+             MOVE 'REL2203'             TO WRK-PROGRAMA                 00157030
+             MOVE '4000'                TO WRK-SECAO                    00157040
+             MOVE 'ERRO NO OPEN RELAT'  TO WRK-MENSAGEM                 00157050
+             MOVE WRK-FS-RELAT          TO WRK-STATUS                   00157060
+             PERFORM 9000-ERRO                                          00157070
+           END-IF.                                                      00157080
+           IF WRK-FS-RELCSV NOT EQUAL 0                                 00157090
+             MOVE 'REL2203'             TO WRK-PROGRAMA                 00157095
+             MOVE '4000'                TO WRK-SECAO                    00157096
+             MOVE 'ERRO NO OPEN RELCSV' TO WRK-MENSAGEM                 00157097
+             MOVE WRK-FS-RELCSV         TO WRK-STATUS                   00157098
+             PERFORM 9000-ERRO                                          00157099
+           END-IF.                                                      00157100
       *-----------------------------------------------------            00158000
        4000-99-FIM.                                  EXIT.              00159000
       *-----------------------------------------------------            00160000
